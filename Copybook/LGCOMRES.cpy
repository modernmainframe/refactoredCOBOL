@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPYBOOK : LGCOMRES
+      * LINKAGE work area for LGCOMRAT (COMMERCIAL-RATE). Caller
+      * supplies the POLICYNUMBER of an existing COMMERCIAL row; the
+      * program rates it and returns the four peril premiums plus a
+      * return code (the full STATUS/REJECTIONREASON detail is written
+      * back to the COMMERCIAL row itself).
+      ******************************************************************
+       01  LG-COMMERCIAL-RATE-AREA.
+           05 LG-COM-POLICYNUMBER      PIC 9(10).
+           05 LG-COM-RETURN-CODE       PIC 99.
+              88 LG-COM-SUCCESS           VALUE 0.
+              88 LG-COM-POLICY-NOTFOUND   VALUE 4.
+              88 LG-COM-REJECTED          VALUE 8.
+              88 LG-COM-DB2FAIL           VALUE 12.
+           05 LG-COM-FIREPREMIUM       PIC 9(8).
+           05 LG-COM-CRIMEPREMIUM      PIC 9(8).
+           05 LG-COM-FLOODPREMIUM      PIC 9(8).
+           05 LG-COM-WEATHERPREMIUM    PIC 9(8).
+           05 LG-COM-REASON            PIC X(50).
