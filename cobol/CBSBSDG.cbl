@@ -5,18 +5,91 @@
       * Workbook name: CBSBSDG
       * Workbook id: 52341f96-abf5-4da5-988d-b09f3c886a87
       * Project: $clientCOBOL_e12b6659-4368-4b8a-94fb-adca092197fe
+      ******************************************************************
+      * CHECK-ACCT-STATUS used to recognize exactly three hardcoded
+      * status words (ACTIVE/INACTIVE/OTHER), so adding a new
+      * intermediate account status meant editing and recompiling this
+      * program. The valid status list, its operator-facing message,
+      * and whether it is eligible for deregistration now come from
+      * STATUS-RULES-FILE, a control card read once at start-up into
+      * WS-STATUS-RULE-TABLE, so operations can add a new status
+      * (e.g. a regulatory freeze) through configuration instead.
+      *
+      * UPDATE-ACCOUNT-TO-INACTIVE carries forward the UPD_TIMESTAMP
+      * read by CHECK-ACCT-STATUS into its UPDATE's WHERE clause, so a
+      * concurrent change to this account (e.g. CBSLIMCK changing its
+      * PAYMENT_LIMIT) between the read and the update is detected as
+      * a zero-row update (SQLCODE 100) instead of silently
+      * overwritten.
+      *
+      * CHECK-ACCT-STATUS used to go straight from the SELECT into
+      * LOOKUP-STATUS-RULE with no SQLCODE check, so an unknown or
+      * mistyped H1-ACCOUNT-NUMBER fell through the EVALUATE against
+      * whatever H1-ACCOUNT-STATUS happened to already be sitting in
+      * working storage. It now checks SQLCODE right after the SELECT
+      * and reports a clean "account not found" / DB2 failure message
+      * instead of proceeding on stale data.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBSBSDG.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+            SELECT STATUS-RULES-FILE ASSIGN TO STATRULE
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS STATRULE-STATUS.
+      ******************************************************************
+
        DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+       FD STATUS-RULES-FILE
+            RECORD CONTAINS 80
+            RECORDING MODE IS F.
+
+       01 STATUS-RULE-FILEREC.
+           COPY CBSSRULE.
+      * PATH : .../Cobol Include/CBSSRULE
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    05 SR-STATUS-CODE           PIC X(10).
+      *    05 SR-MESSAGE               PIC X(40).
+      *    05 SR-ACTION                PIC X(1).
+      ******************************************************************
+
        WORKING-STORAGE SECTION.
       ******************************************************************
       * PATH : .../zOS Cobol/CBSBSDG.cbl
+        01 STATRULE-STATUS              PIC X(02) VALUE SPACES.
+           88 STATRULE-STATUS-OK        VALUE '00'.
+           88 STATRULE-STATUS-EOF       VALUE '10'.
         01 WS-ACCOUNT-STATUS  PIC X(10).
         01 WK-CONSTANTS.
-           05 WK-INACTIVE              PIC X(10) VALUE 'INACTIVE'.
+           05 WK-DEREG-USERID          PIC X(10) VALUE 'CBSBSDG'.
+           05 WK-DEREG-REASON          PIC X(50)
+              VALUE 'ACCOUNT DEREGISTERED'.
+           05 WK-COMPLIANCE-HOLD       PIC X(5) VALUE 'HOLD'.
+      ******************************************************************
+           COPY STATCONS.
+      * PATH : .../Cobol Include/STATCONS
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  STATUS-CONSTANTS.
+      *    10 ACCT-STATUS-ACTIVE    PIC X(10) VALUE 'ACTIVE'.
+      *    10 ACCT-STATUS-INACTIVE  PIC X(10) VALUE 'INACTIVE'.
+      ******************************************************************
+        01 WS-SR-IDX                    PIC 9(4) USAGE COMP VALUE 0.
+        01 WS-SR-COUNT                  PIC 9(4) USAGE COMP VALUE 0.
+        01 WS-RULE-FOUND-SWITCH         PIC X VALUE 'N'.
+           88 WS-RULE-FOUND             VALUE 'Y'.
+        01 WS-STATUS-RULE-TABLE.
+           05 WS-STATUS-RULE OCCURS 20 TIMES.
+              10 WS-SR-STATUS-CODE      PIC X(10).
+              10 WS-SR-MESSAGE          PIC X(40).
+              10 WS-SR-ACTION           PIC X(1).
+                 88 WS-SR-ACTION-DEREG      VALUE 'D'.
         01 WG-WORK-AREA.
            02 CSDGRES.
       ******************************************************************
@@ -35,6 +108,7 @@
       *    10 H1-ACCOUNT-NUMBER    PIC S9(18) USAGE COMP.
       *    10 H1-ACCOUNT-NAME      PIC X(50).
       *    10 H1-CUSTOMER-ID       PIC S9(9) USAGE COMP.
+      *    10 H1-UPD-TIMESTAMP     PIC X(26).
       ******************************************************************
       * COPY SQLCA.
       * PATH : .../Cobol Include/SQLCA
@@ -52,9 +126,90 @@
              INCLUDE CBSMST
             END-EXEC.
 
+           EXEC SQL
+             INCLUDE CBSAUDIT
+           END-EXEC.
+
        LINKAGE SECTION.
+           COPY CBSBSLNK.
+      * PATH : .../Cobol Include/CBSBSLNK
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  CBSBS-ACCOUNT-AREA.
+           COPY CBSBSRUL.
+      * PATH : .../Cobol Include/CBSBSRUL
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  CBSBS-RULE-XFER-AREA.
+
+       PROCEDURE DIVISION USING CBSBS-ACCOUNT-AREA
+                                 CBSBS-RULE-XFER-AREA.
+       MAIN-PARA.
+           MOVE CBSBS-ACCOUNT-NUMBER TO H1-ACCOUNT-NUMBER.
+           IF CBSBS-RULE-COUNT > 0
+              PERFORM COPY-STATUS-RULES-FROM-LINKAGE
+           ELSE
+              PERFORM LOAD-STATUS-RULES
+           END-IF.
+           PERFORM CHECK-ACCT-STATUS.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      * COPY-STATUS-RULES-FROM-LINKAGE takes the status-rule table a
+      * run-once driver (CBSBSDS) already loaded once for the whole
+      * sweep, instead of this program re-reading STATUS-RULES-FILE
+      * off disk on every per-account CALL.
+       COPY-STATUS-RULES-FROM-LINKAGE.
+           MOVE CBSBS-RULE-COUNT TO WS-SR-COUNT.
+           PERFORM VARYING WS-SR-IDX FROM 1 BY 1
+                   UNTIL WS-SR-IDX > WS-SR-COUNT
+              MOVE CBSBS-STATUS-RULE(WS-SR-IDX)
+                TO WS-STATUS-RULE(WS-SR-IDX)
+           END-PERFORM.
+
+      ******************************************************************
+      * LOAD-STATUS-RULES reads the STATUS-RULES-FILE control card once
+      * at start-up into WS-STATUS-RULE-TABLE. Rows past the table's
+      * 20-entry capacity are ignored - a control card sized beyond
+      * that needs a table-size change here too.
+       LOAD-STATUS-RULES.
+           OPEN INPUT STATUS-RULES-FILE.
+           IF NOT STATRULE-STATUS-OK
+              DISPLAY 'CANNOT OPEN STATUS RULES FILE. STATUS='
+                 STATRULE-STATUS
+              STOP RUN
+           END-IF.
+           PERFORM READ-STATUS-RULE-RECORD.
+           PERFORM UNTIL STATRULE-STATUS-EOF
+              IF WS-SR-IDX < 20
+                 ADD 1 TO WS-SR-IDX
+                 MOVE SR-STATUS-CODE TO WS-SR-STATUS-CODE(WS-SR-IDX)
+                 MOVE SR-MESSAGE     TO WS-SR-MESSAGE(WS-SR-IDX)
+                 MOVE SR-ACTION      TO WS-SR-ACTION(WS-SR-IDX)
+              END-IF
+              PERFORM READ-STATUS-RULE-RECORD
+           END-PERFORM.
+           MOVE WS-SR-IDX TO WS-SR-COUNT.
+           CLOSE STATUS-RULES-FILE.
+
+      ******************************************************************
+       READ-STATUS-RULE-RECORD.
+           READ STATUS-RULES-FILE
+              AT END
+                 SET STATRULE-STATUS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * LOOKUP-STATUS-RULE searches the loaded table for the row
+      * matching WS-ACCOUNT-STATUS and sets WS-RULE-FOUND accordingly.
+       LOOKUP-STATUS-RULE.
+           MOVE 'N' TO WS-RULE-FOUND-SWITCH.
+           MOVE 0 TO WS-SR-IDX.
+           PERFORM UNTIL WS-SR-IDX >= WS-SR-COUNT OR WS-RULE-FOUND
+              ADD 1 TO WS-SR-IDX
+              IF WS-SR-STATUS-CODE(WS-SR-IDX) = WS-ACCOUNT-STATUS
+                 SET WS-RULE-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
 
-       PROCEDURE DIVISION.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:CBSBSDG
       * PROGRAM PATH : .../zOS Cobol/CBSBSDG.cbl
@@ -62,20 +217,59 @@
       * STMT END LINE NUMBER : 144
        CHECK-ACCT-STATUS.
            DISPLAY 'CHECK STATUS PARA'
-           EVALUATE WS-ACCOUNT-STATUS
-              WHEN 'ACTIVE    '
-               DISPLAY 'DEREGISTER STARTING'
-               MOVE 'ACCOUNT DEREGISTERING' TO MESSAGES
-               PERFORM DEREG-ACCT-STATS
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO
-      * BACK/RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
-                  THRU DEREG-ACCT-STATS-EXIT
-              WHEN 'INACTIVE'
-               MOVE 'CUSTOMER IS NOT REGISTERED' TO MESSAGES
-              WHEN 'OTHER'
-               DISPLAY 'NOT Y OR N'
-               MOVE 'PLEASE CONTACT BANK' TO MESSAGES
+           EXEC SQL
+                SELECT ACCOUNT_STATUS, PAYMENT_LIMIT, COMPLIANCE_STATUS,
+                       UPD_TIMESTAMP
+                  INTO :H1-ACCOUNT-STATUS, :H1-PAYMENT-LIMIT,
+                       :H1-COMPLIANCE-STATUS, :H1-UPD-TIMESTAMP
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+           END-EXEC.
+           DISPLAY SQLCODE.
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM EVALUATE-ACCT-STATUS
+              WHEN 100
+                 DISPLAY 'ACCOUNT NOT FOUND'
+                 MOVE 'ACCOUNT NOT FOUND' TO MESSAGES
+              WHEN OTHER
+                 DISPLAY 'ACCOUNT LOOKUP FAILED'
+                 MOVE 'ACCOUNT LOOKUP FAILED' TO MESSAGES
            END-EVALUATE.
+
+      ******************************************************************
+      * EVALUATE-ACCT-STATUS holds the status-rule lookup and
+      * deregistration logic that used to run unconditionally at the
+      * bottom of CHECK-ACCT-STATUS; it now only runs once the SELECT
+      * has confirmed the account actually exists.
+       EVALUATE-ACCT-STATUS.
+           MOVE H1-ACCOUNT-STATUS TO WS-ACCOUNT-STATUS.
+           PERFORM LOOKUP-STATUS-RULE.
+           IF WS-RULE-FOUND
+              MOVE WS-SR-MESSAGE(WS-SR-IDX) TO MESSAGES
+      * An account still on a compliance hold, or still carrying a
+      * nonzero payment-limit commitment, cannot be deregistered out
+      * from under an active payment plan.
+              IF WS-SR-ACTION-DEREG(WS-SR-IDX)
+                 IF H1-COMPLIANCE-STATUS = WK-COMPLIANCE-HOLD
+                    MOVE 'CANNOT DEREGISTER - COMPLIANCE HOLD'
+                      TO MESSAGES
+                 ELSE
+                    IF H1-PAYMENT-LIMIT NOT = 0
+                       MOVE
+                        'CANNOT DEREGISTER - OUTSTANDING PAYMENT LIMIT'
+                         TO MESSAGES
+                    ELSE
+                       DISPLAY 'DEREGISTER STARTING'
+                       MOVE 'ACCOUNT DEREGISTERING' TO MESSAGES
+                       PERFORM DEREG-ACCT-STATS
+                    END-IF
+                 END-IF
+              END-IF
+           ELSE
+              DISPLAY 'NOT A RECOGNIZED STATUS'
+              MOVE 'PLEASE CONTACT BANK' TO MESSAGES
+           END-IF.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:CBSBSDG
       * PROGRAM PATH : .../zOS Cobol/CBSBSDG.cbl
@@ -85,13 +279,62 @@
            MOVE H1-ACCOUNT-NAME TO CUSTOMER-NAME.
            MOVE H1-CUSTOMER-ID  TO CUSTOMER-ID.
            DISPLAY 'DEREGISTER PARA'
+           MOVE H1-ACCOUNT-STATUS TO AU-OLD-STATUS.
+           MOVE ACCT-STATUS-INACTIVE TO AU-NEW-STATUS.
+           MOVE WK-DEREG-USERID TO AU-UPD-USERID.
+           MOVE WK-DEREG-REASON TO AU-REASON.
+           PERFORM UPDATE-ACCOUNT-TO-INACTIVE.
+           IF SQLCODE = 0
+              PERFORM INSERT-DEREG-AUDIT-ROW
+              MOVE "CUSTOMER DEREGISTERED SUCESSFULLY" TO MESSAGES
+           ELSE
+              IF SQLCODE = 100
+                 MOVE 'ACCOUNT CHANGED BY ANOTHER USER - RETRY'
+                   TO MESSAGES
+              ELSE
+                 MOVE 'DEREGISTER UPDATE FAILED' TO MESSAGES
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * UPDATE-ACCOUNT-TO-INACTIVE carries the UPD_TIMESTAMP read by
+      * CHECK-ACCT-STATUS into the WHERE clause, so a concurrent
+      * change to this account between the read and this update is
+      * detected as a zero-row update (SQLCODE 100) instead of
+      * silently overwritten.
+       UPDATE-ACCOUNT-TO-INACTIVE.
            EXEC SQL
                 UPDATE CBS_ACCT_MSTR_DTL
-                   SET ACCOUNT_STATUS = :WK-INACTIVE
+                   SET ACCOUNT_STATUS = :ACCT-STATUS-INACTIVE ,
+                       UPD_USERID = :WK-DEREG-USERID ,
+                       UPD_TIMESTAMP = CURRENT TIMESTAMP
                  WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+                   AND UPD_TIMESTAMP  = :H1-UPD-TIMESTAMP
+           END-EXEC.
+           DISPLAY SQLCODE.
+
+      ******************************************************************
+      * Record the status change in CBS_ACCT_AUDIT_LOG so compliance
+      * can reconstruct deregistration history, not just the latest
+      * state on CBS_ACCT_MSTR_DTL.
+       INSERT-DEREG-AUDIT-ROW.
+           EXEC SQL
+                INSERT INTO CBS_ACCT_AUDIT_LOG
+                       ( ACCOUNT_NUMBER ,
+                         OLD_STATUS ,
+                         NEW_STATUS ,
+                         UPD_USERID ,
+                         UPD_TIMESTAMP ,
+                         REASON )
+                VALUES
+                       ( :H1-ACCOUNT-NUMBER ,
+                         :AU-OLD-STATUS ,
+                         :AU-NEW-STATUS ,
+                         :AU-UPD-USERID ,
+                         CURRENT TIMESTAMP ,
+                         :AU-REASON )
            END-EXEC.
-           DISPLAY SQLCODE
-            MOVE "CUSTOMER DEREGISTERED SUCESSFULLY" TO MESSAGES.
+           DISPLAY SQLCODE.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:CBSBSDG
       * PROGRAM PATH : .../zOS Cobol/CBSBSDG.cbl
