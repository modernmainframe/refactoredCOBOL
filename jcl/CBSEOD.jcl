@@ -0,0 +1,67 @@
+//CBSEOD   JOB (ACCTNG),'EOD BATCH DRIVER',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//****************************************************************
+//* CBSEOD - END OF DAY BATCH DRIVER
+//*
+//* STEP010 runs the nightly customer-onboarding load (TCSCUSBT)
+//* against CUSTOMER-LOAD-FILE, checkpointing its progress to
+//* RESTFILE so a rerun after an abend picks up where it left off.
+//* STEP020 runs the account status/deregistration sweep (CBSBSDS,
+//* which cursors over every account on CBS_ACCT_MSTR_DTL and calls
+//* CBSBSDG once per account number) and STEP030 runs the
+//* reactivation sweep (CBSBSRS, the equivalent driver for CBSBSRA)
+//* against the same table. STEP020 and STEP030 both load their
+//* recognized account-status list from the STATRULE control card.
+//* CBSBSDL/CBSBSRL remain as single-account entry points for any
+//* other caller invoking CBSBSDG/CBSBSRA by name.
+//*
+//* STEP020 and STEP030 are bypassed when STEP010 ends with a return
+//* code above 7, so a failed/partial customer load never lets the
+//* deregistration or reactivation sweeps run against a half-loaded
+//* CUSTOMER table.
+//****************************************************************
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//LOADFILE DD DISP=SHR,DSN=PROD.TCSCUS.LOADFILE
+//OUTFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.TCSCUS.OUTFILE,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTFILE DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.TCSCUS.RESTFILE,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=0)
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(TCSCUSBT) PLAN(TCSCUSPL) LIB('PROD.COBOL.LOADLIB')
+  END
+/*
+//*
+//STEP020  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(7,LT,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//STATRULE DD DISP=SHR,DSN=PROD.CBS.STATRULE
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(CBSBSDS) PLAN(CBSBSPL) LIB('PROD.COBOL.LOADLIB')
+  END
+/*
+//*
+//STEP030  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(7,LT,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//STATRULE DD DISP=SHR,DSN=PROD.CBS.STATRULE
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(CBSBSRS) PLAN(CBSBRPL) LIB('PROD.COBOL.LOADLIB')
+  END
+/*
