@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: LGCOMRAT
+      ******************************************************************
+      * COMMERCIAL-RATE. Given the POLICYNUMBER of an existing
+      * COMMERCIAL row, rates each of the four perils (fire, crime,
+      * flood, weather) from the property's type and postcode, writes
+      * the peril/premium pairs back to COMMERCIAL, and sets STATUS/
+      * REJECTIONREASON when a peril comes out too high to underwrite.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGCOMRAT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-CONSTANTS.
+          05 WK-STATUS-APPROVED       PIC 9(4) VALUE 1.
+          05 WK-STATUS-REJECTED       PIC 9(4) VALUE 2.
+          05 WK-BASE-FIRE-RATE        PIC 9(4) VALUE 0050.
+          05 WK-BASE-CRIME-RATE       PIC 9(4) VALUE 0030.
+          05 WK-BASE-FLOOD-RATE       PIC 9(4) VALUE 0040.
+          05 WK-BASE-WEATHER-RATE     PIC 9(4) VALUE 0020.
+          05 WK-MAX-INSURABLE-PERIL   PIC 9(4) VALUE 0006.
+       01 WS-PROPTYPE                 PIC X(20).
+       01 WS-ZIP-FIRST-CHAR           PIC X.
+       01 WS-ZIP-BAND                 PIC 9.
+       01 WS-PROP-MULT                PIC 9.
+       01 WS-FIRE-PERIL               PIC 9(4).
+       01 WS-CRIME-PERIL              PIC 9(4).
+       01 WS-FLOOD-PERIL              PIC 9(4).
+       01 WS-WEATHER-PERIL            PIC 9(4).
+      ******************************************************************
+      * PATH : .../Cobol Include/LGPOLICY.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DB2-POLICY / DB2-COMMERCIAL.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE LGPOLICY
+           END-EXEC.
+
+       LINKAGE SECTION.
+           COPY LGCOMRES.
+      * PATH : .../Cobol Include/LGCOMRES
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  LG-COMMERCIAL-RATE-AREA.
+
+       PROCEDURE DIVISION USING LG-COMMERCIAL-RATE-AREA.
+       MAIN-PARA.
+           MOVE LG-COM-POLICYNUMBER TO DB2-POLICYNUMBER.
+           SET LG-COM-SUCCESS TO TRUE.
+           MOVE SPACES TO LG-COM-REASON.
+           PERFORM FETCH-COMMERCIAL-ROW.
+           IF LG-COM-SUCCESS
+              PERFORM RATE-PERILS
+              PERFORM UPDATE-COMMERCIAL-ROW
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+       FETCH-COMMERCIAL-ROW.
+           EXEC SQL
+                SELECT ZIPCODE, PROPERTYTYPE
+                  INTO :DB2-B-Postcode, :DB2-B-PropType
+                  FROM COMMERCIAL
+                 WHERE POLICYNUMBER = :DB2-POLICYNUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 SET LG-COM-POLICY-NOTFOUND TO TRUE
+                 MOVE 'COMMERCIAL POLICY NOT FOUND' TO LG-COM-REASON
+              WHEN OTHER
+                 SET LG-COM-DB2FAIL TO TRUE
+                 MOVE 'COMMERCIAL ROW FETCH FAILED' TO LG-COM-REASON
+                 DISPLAY '(LGCOMRAT) FETCH FAILED. SQLCODE=' SQLCODE
+           END-EVALUATE.
+
+      ******************************************************************
+      * RATE-PERILS derives a property-type multiplier and a postcode
+      * risk band, combines them into each peril's risk score, and
+      * prices the premium as base-rate * peril score. A flood or
+      * weather score over WK-MAX-INSURABLE-PERIL can't be underwritten
+      * and rejects the whole rating.
+       RATE-PERILS.
+           MOVE DB2-B-PropType TO WS-PROPTYPE.
+           EVALUATE WS-PROPTYPE
+              WHEN 'OFFICE'
+                 MOVE 1 TO WS-PROP-MULT
+              WHEN 'RETAIL'
+                 MOVE 2 TO WS-PROP-MULT
+              WHEN 'WAREHOUSE'
+                 MOVE 3 TO WS-PROP-MULT
+              WHEN 'INDUSTRIAL'
+                 MOVE 4 TO WS-PROP-MULT
+              WHEN OTHER
+                 MOVE 2 TO WS-PROP-MULT
+           END-EVALUATE.
+
+           MOVE DB2-B-Postcode(1:1) TO WS-ZIP-FIRST-CHAR.
+           EVALUATE WS-ZIP-FIRST-CHAR
+              WHEN 'A' THRU 'I'
+                 MOVE 1 TO WS-ZIP-BAND
+              WHEN 'J' THRU 'R'
+                 MOVE 2 TO WS-ZIP-BAND
+              WHEN 'S' THRU 'Z'
+                 MOVE 3 TO WS-ZIP-BAND
+              WHEN OTHER
+                 MOVE 2 TO WS-ZIP-BAND
+           END-EVALUATE.
+
+           COMPUTE WS-FIRE-PERIL    = WS-PROP-MULT + WS-ZIP-BAND.
+           COMPUTE WS-CRIME-PERIL   = WS-PROP-MULT.
+           COMPUTE WS-FLOOD-PERIL   = WS-ZIP-BAND * 2.
+           COMPUTE WS-WEATHER-PERIL = WS-ZIP-BAND + 1.
+
+           COMPUTE LG-COM-FIREPREMIUM    = WK-BASE-FIRE-RATE
+                                          * WS-FIRE-PERIL.
+           COMPUTE LG-COM-CRIMEPREMIUM   = WK-BASE-CRIME-RATE
+                                          * WS-CRIME-PERIL.
+           COMPUTE LG-COM-FLOODPREMIUM   = WK-BASE-FLOOD-RATE
+                                          * WS-FLOOD-PERIL.
+           COMPUTE LG-COM-WEATHERPREMIUM = WK-BASE-WEATHER-RATE
+                                          * WS-WEATHER-PERIL.
+
+           IF WS-FLOOD-PERIL > WK-MAX-INSURABLE-PERIL
+              SET LG-COM-REJECTED TO TRUE
+              MOVE 'FLOOD RISK TOO HIGH TO UNDERWRITE' TO LG-COM-REASON
+           ELSE
+              IF WS-WEATHER-PERIL > WK-MAX-INSURABLE-PERIL
+                 SET LG-COM-REJECTED TO TRUE
+                 MOVE 'WEATHER RISK TOO HIGH TO UNDERWRITE'
+                   TO LG-COM-REASON
+              END-IF
+           END-IF.
+
+      ******************************************************************
+       UPDATE-COMMERCIAL-ROW.
+           MOVE WS-FIRE-PERIL    TO DB2-B-FirePeril.
+           MOVE WS-CRIME-PERIL   TO DB2-B-CrimePeril.
+           MOVE WS-FLOOD-PERIL   TO DB2-B-FloodPeril.
+           MOVE WS-WEATHER-PERIL TO DB2-B-WeatherPeril.
+           MOVE LG-COM-FIREPREMIUM    TO DB2-B-FirePremium.
+           MOVE LG-COM-CRIMEPREMIUM   TO DB2-B-CrimePremium.
+           MOVE LG-COM-FLOODPREMIUM   TO DB2-B-FloodPremium.
+           MOVE LG-COM-WEATHERPREMIUM TO DB2-B-WeatherPremium.
+           MOVE LG-COM-REASON         TO DB2-B-RejectReason.
+           IF LG-COM-REJECTED
+              MOVE WK-STATUS-REJECTED TO DB2-B-Status
+           ELSE
+              MOVE WK-STATUS-APPROVED TO DB2-B-Status
+           END-IF.
+
+           EXEC SQL
+                UPDATE COMMERCIAL
+                   SET FIREPERIL       = :DB2-B-FirePeril,
+                       FIREPREMIUM     = :DB2-B-FirePremium,
+                       CRIMEPERIL      = :DB2-B-CrimePeril,
+                       CRIMEPREMIUM    = :DB2-B-CrimePremium,
+                       FLOODPERIL      = :DB2-B-FloodPeril,
+                       FLOODPREMIUM    = :DB2-B-FloodPremium,
+                       WEATHERPERIL    = :DB2-B-WeatherPeril,
+                       WEATHERPREMIUM  = :DB2-B-WeatherPremium,
+                       STATUS          = :DB2-B-Status,
+                       REJECTIONREASON = :DB2-B-RejectReason
+                 WHERE POLICYNUMBER = :DB2-POLICYNUMBER
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              SET LG-COM-DB2FAIL TO TRUE
+              MOVE 'COMMERCIAL UPDATE FAILED' TO LG-COM-REASON
+              DISPLAY '(LGCOMRAT) UPDATE FAILED. SQLCODE=' SQLCODE
+           END-IF.
