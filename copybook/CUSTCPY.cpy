@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK : CUSTCPY
+      * Host-variable record for the CUSTOMER table, used wherever a
+      * CUSTOMER row is built up for an EXEC SQL INSERT/UPDATE/SELECT.
+      ******************************************************************
+       10 CUSTOMER-ID                PIC 9(9).
+       10 CUSTOMER-NAME              PIC X(60).
+       10 CUSTOMER-ADDRESS           PIC X(250).
+       10 CUSTOMER-AGE               PIC 999.
+       10 CUSTOMER-STATUS            PIC X.
+       10 CUSTOMER-CLOSED-TIMESTAMP  PIC X(26).
