@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(LMTEST.CUSTOMER_ARCHIVE)                           *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CA-)                                               *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * Year-end archive target for closed CUSTOMER rows. Same columns
+      * as CUSTOMER plus ARCHIVED_TIMESTAMP recording when the row was
+      * copied here, so the live table can be purged without losing
+      * history.
+      ******************************************************************
+           EXEC SQL DECLARE CUSTOMER_ARCHIVE TABLE
+           ( CUID                          INTEGER NOT NULL PRIMARY KEY,
+             CUSTNAME                      CHAR(60) NOT NULL,
+             ADDRESS                       CHAR (250) NOT NULL,
+             AGE                           INTEGER NOT NULL,
+             STATUS                        CHAR (1) NOT NULL,
+             CLOSED_TIMESTAMP              CHAR (26),
+             ARCHIVED_TIMESTAMP            TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE CUSTOMER_ARCHIVE                   *
+      ******************************************************************
+      *
+       01  DCLCUSTOMER-ARCHIVE.
+           10 CA-CUID              PIC S9(9) USAGE COMP.
+           10 CA-CUSTNAME          PIC X(60).
+           10 CA-ADDRESS           PIC X(250).
+           10 CA-AGE               PIC S9(9) USAGE COMP.
+           10 CA-STATUS            PIC X(1).
+           10 CA-CLOSED-TIMESTAMP  PIC X(26).
+           10 CA-ARCHIVED-TIMESTAMP PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
