@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK : OUTFCPY
+      * 80-byte fixed record layout for TCSCUSC1's OUT-FILE. Replaces
+      * the old free-text STRING-built OUT-FILEREC with fixed columns
+      * so downstream reporting/audit jobs can parse the file instead
+      * of scanning a message string.
+      ******************************************************************
+       01 OUT-FILEREC.
+          05 OF-TRANS-TYPE            PIC X(1).
+          05 OF-TIMESTAMP             PIC X(26).
+          05 OF-CUSTOMER-ID           PIC 9(9).
+          05 OF-RETURN-CODE           PIC 99.
+          05 OF-STATUS-TEXT           PIC X(42).
