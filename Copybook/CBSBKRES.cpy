@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK : CBSBKRES
+      * LINKAGE work area for CBSBSBK (bulk account deregistration by
+      * branch or product code). Caller supplies a filter type (branch
+      * or product) and the filter value; the program returns how many
+      * accounts were deregistered.
+      ******************************************************************
+       01  CBSBK-BULK-DEREG-AREA.
+           05 CBSBK-FILTER-TYPE        PIC X(1).
+              88 CBSBK-FILTER-BRANCH       VALUE 'B'.
+              88 CBSBK-FILTER-PRODUCT      VALUE 'P'.
+           05 CBSBK-FILTER-VALUE       PIC X(20).
+           05 CBSBK-CHANGED-COUNT      PIC S9(9) USAGE COMP.
+           05 CBSBK-RETURN-CODE        PIC 99.
+              88 CBSBK-SUCCESS             VALUE 0.
+              88 CBSBK-NOACCOUNTS          VALUE 4.
+              88 CBSBK-DB2FAIL             VALUE 16.
