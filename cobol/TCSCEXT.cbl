@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: TCSCEXT
+      ******************************************************************
+      * Full CUSTOMER-table unload for the downstream CRM/marketing
+      * feed. Unlike TCSCUSC1's OUT-FILE, which only ever captures the
+      * one customer touched by that run, this reads every row in
+      * CUSTOMER and writes it to a fixed-width sequential extract
+      * file suitable for FTP/MQ hand-off on a schedule.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TCSCEXT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO EXTFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS EXTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTRACT-FILE
+            RECORD CONTAINS 323
+            RECORDING MODE IS F.
+           COPY CUSTEXT.
+      * PATH : .../Cobol Include/CUSTEXT
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    05 EX-CUSTOMER-ID           PIC 9(9).
+      *    05 EX-CUSTOMER-NAME         PIC X(60).
+      *    05 EX-CUSTOMER-ADDRESS      PIC X(250).
+      *    05 EX-CUSTOMER-AGE          PIC 999.
+      *    05 EX-CUSTOMER-STATUS       PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 EXTFILE-STATUS               PIC X(02) VALUE SPACES.
+          88 EXTFILE-STATUS-OK         VALUE '00'.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-CURSOR          VALUE 'Y'.
+       01 WS-EXTRACT-COUNT             PIC S9(9) USAGE COMP VALUE 0.
+       01 WS-EXTRACT-COUNT-DISPLAY     PIC ZZZ,ZZZ,ZZ9.
+      ******************************************************************
+      * PATH : .../zOS Cobol/TCSCUSCR.cbl
+       01  CUSTOMER.
+           COPY CUSTCPY.
+      * PATH : .../Cobol Include/CUSTCPY
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    10 CUSTOMER-ID                PIC 9(9).
+      *    10 CUSTOMER-NAME              PIC X(60).
+      *    10 CUSTOMER-ADDRESS           PIC X(250).
+      *    10 CUSTOMER-AGE               PIC 999.
+      *    10 CUSTOMER-STATUS            PIC X.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE CUSTEXTCSR CURSOR FOR
+                SELECT CUID, CUSTNAME, ADDRESS, AGE, STATUS
+                  FROM CUSTOMER
+                 ORDER BY CUID
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT EXTRACT-FILE
+           IF NOT EXTFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING EXTRACT FILE.'
+              STOP RUN
+           END-IF.
+
+           EXEC SQL
+                OPEN CUSTEXTCSR
+           END-EXEC.
+           PERFORM FETCH-NEXT-CUSTOMER-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              PERFORM WRITE-EXTRACT-RECORD
+              PERFORM FETCH-NEXT-CUSTOMER-ROW
+           END-PERFORM.
+           EXEC SQL
+                CLOSE CUSTEXTCSR
+           END-EXEC.
+
+           MOVE WS-EXTRACT-COUNT TO WS-EXTRACT-COUNT-DISPLAY.
+           DISPLAY '(TCSCEXT) CUSTOMER RECORDS EXTRACTED: '
+             WS-EXTRACT-COUNT-DISPLAY.
+
+           CLOSE EXTRACT-FILE.
+           STOP RUN.
+
+      ******************************************************************
+       FETCH-NEXT-CUSTOMER-ROW.
+           EXEC SQL
+                FETCH CUSTEXTCSR
+                 INTO :CUSTOMER-ID, :CUSTOMER-NAME, :CUSTOMER-ADDRESS,
+                      :CUSTOMER-AGE, :CUSTOMER-STATUS
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '(TCSCEXT) FETCH FAILED. SQLCODE=' SQLCODE
+                 SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+       WRITE-EXTRACT-RECORD.
+           MOVE CUSTOMER-ID      TO EX-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME    TO EX-CUSTOMER-NAME.
+           MOVE CUSTOMER-ADDRESS TO EX-CUSTOMER-ADDRESS.
+           MOVE CUSTOMER-AGE     TO EX-CUSTOMER-AGE.
+           MOVE CUSTOMER-STATUS  TO EX-CUSTOMER-STATUS.
+           WRITE EXTRACT-FILEREC
+           IF NOT EXTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING EXTRACT FILE.'
+           ELSE
+              ADD 1 TO WS-EXTRACT-COUNT
+           END-IF.
