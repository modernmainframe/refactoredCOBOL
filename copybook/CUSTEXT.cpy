@@ -0,0 +1,12 @@
+      ******************************************************************
+      * COPYBOOK : CUSTEXT
+      * Fixed-width record layout for TCSCEXT's full CUSTOMER-table
+      * extract file, handed off to the downstream CRM by FTP/MQ.
+      * Field widths match CUSTCPY so no data is truncated on unload.
+      ******************************************************************
+       01 EXTRACT-FILEREC.
+          05 EX-CUSTOMER-ID           PIC 9(9).
+          05 EX-CUSTOMER-NAME         PIC X(60).
+          05 EX-CUSTOMER-ADDRESS      PIC X(250).
+          05 EX-CUSTOMER-AGE          PIC 999.
+          05 EX-CUSTOMER-STATUS       PIC X(1).
