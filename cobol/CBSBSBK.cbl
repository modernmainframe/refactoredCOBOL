@@ -0,0 +1,275 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: CBSBSBK
+      ******************************************************************
+      * Bulk variant of CBSBSDG's CHECK-ACCT-STATUS/DEREG-ACCT-STATS.
+      * CBSBSDG only ever deregisters one account per call, driven off
+      * a single H1-ACCOUNT-NUMBER, so a whole branch closure or
+      * discontinued product line meant calling it once per account.
+      * This deregisters every currently-ACTIVE account matching a
+      * caller-supplied BASE_BRANCH or PRODUCT_CODE filter in one run
+      * and returns a changed-account count.
+      *
+      * UPDATE-ACCOUNT-TO-INACTIVE carries forward the UPD_TIMESTAMP
+      * fetched by the cursor into its UPDATE's WHERE clause. A row
+      * changed by someone else between the FETCH and the UPDATE (a
+      * zero-row update, SQLCODE 100) is skipped rather than aborting
+      * the whole run, and is not counted in CBSBK-CHANGED-COUNT.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSBSBK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-CONSTANTS.
+          05 WK-BULKDEREG-USERID      PIC X(10) VALUE 'CBSBSBK'.
+          05 WK-BULKDEREG-REASON      PIC X(50)
+             VALUE 'BULK ACCOUNT DEREGISTRATION'.
+      ******************************************************************
+           COPY STATCONS.
+      * PATH : .../Cobol Include/STATCONS
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  STATUS-CONSTANTS.
+      *    10 ACCT-STATUS-ACTIVE    PIC X(10) VALUE 'ACTIVE'.
+      *    10 ACCT-STATUS-INACTIVE  PIC X(10) VALUE 'INACTIVE'.
+      ******************************************************************
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-CURSOR          VALUE 'Y'.
+      * Every WK-COMMIT-INTERVAL deregistered accounts, a COMMIT
+      * closes out the unit of work so an abend partway through a
+      * whole-branch/product sweep only loses the rows since the
+      * last commit point, not every row changed since the run
+      * started.
+       01 WK-COMMIT-INTERVAL           PIC 9(4) VALUE 0100.
+       01 WS-COMMIT-TALLY              PIC 9(4) VALUE 0.
+       01 WG-WORK-AREA.
+          02 CSDGRES.
+           COPY CSDGRES.
+      * PATH : .../Cobol Include/CSDGRES.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    03 CSRGRES.
+      *         05 CUSTOMER-NAME PIC X(50).
+      *         05 CUSTOMER-ID PIC S9(9).
+      *         05 MESSAGES PIC X(100).
+      ******************************************************************
+      * PATH : .../Cobol Include/CBSMST.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DCLCBS-ACCT-MSTR-DTL.
+      *    10 H1-ACCOUNT-NUMBER    PIC S9(18) USAGE COMP.
+      *    10 H1-ACCOUNT-NAME      PIC X(50).
+      *    10 H1-CUSTOMER-ID       PIC S9(9) USAGE COMP.
+      *    10 H1-UPD-TIMESTAMP     PIC X(26).
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSMST
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSAUDIT
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE BRANCHDEREGCSR CURSOR FOR
+                SELECT ACCOUNT_NUMBER, ACCOUNT_NAME, CUSTOMER_ID,
+                       ACCOUNT_STATUS, UPD_TIMESTAMP
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE BASE_BRANCH = :CBSBK-FILTER-VALUE
+                   AND ACCOUNT_STATUS = :ACCT-STATUS-ACTIVE
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE PRODUCTDEREGCSR CURSOR FOR
+                SELECT ACCOUNT_NUMBER, ACCOUNT_NAME, CUSTOMER_ID,
+                       ACCOUNT_STATUS, UPD_TIMESTAMP
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE PRODUCT_CODE = :CBSBK-FILTER-VALUE
+                   AND ACCOUNT_STATUS = :ACCT-STATUS-ACTIVE
+           END-EXEC.
+
+       LINKAGE SECTION.
+           COPY CBSBKRES.
+      * PATH : .../Cobol Include/CBSBKRES
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  CBSBK-BULK-DEREG-AREA.
+
+       PROCEDURE DIVISION USING CBSBK-BULK-DEREG-AREA.
+       MAIN-PARA.
+           SET CBSBK-SUCCESS TO TRUE.
+           MOVE 0 TO CBSBK-CHANGED-COUNT.
+           EVALUATE TRUE
+              WHEN CBSBK-FILTER-BRANCH
+                 PERFORM PROCESS-BRANCH-FILTER
+              WHEN CBSBK-FILTER-PRODUCT
+                 PERFORM PROCESS-PRODUCT-FILTER
+              WHEN OTHER
+                 SET CBSBK-NOACCOUNTS TO TRUE
+           END-EVALUATE.
+           IF CBSBK-SUCCESS AND CBSBK-CHANGED-COUNT = 0
+              SET CBSBK-NOACCOUNTS TO TRUE
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+       PROCESS-BRANCH-FILTER.
+           EXEC SQL
+                OPEN BRANCHDEREGCSR
+           END-EXEC.
+           PERFORM FETCH-BRANCH-ACCOUNT-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              PERFORM DEREG-ONE-ACCOUNT
+              PERFORM FETCH-BRANCH-ACCOUNT-ROW
+           END-PERFORM.
+           IF WS-COMMIT-TALLY > 0
+              PERFORM COMMIT-BULK-DEREG
+              MOVE 0 TO WS-COMMIT-TALLY
+           END-IF.
+           EXEC SQL
+                CLOSE BRANCHDEREGCSR
+           END-EXEC.
+
+      ******************************************************************
+       FETCH-BRANCH-ACCOUNT-ROW.
+           EXEC SQL
+                FETCH BRANCHDEREGCSR
+                 INTO :H1-ACCOUNT-NUMBER, :H1-ACCOUNT-NAME,
+                      :H1-CUSTOMER-ID, :H1-ACCOUNT-STATUS,
+                      :H1-UPD-TIMESTAMP
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 SET CBSBK-DB2FAIL TO TRUE
+                 SET WS-END-OF-CURSOR TO TRUE
+                 DISPLAY '(CBSBSBK) BRANCH FETCH FAILED. SQLCODE='
+                   SQLCODE
+           END-EVALUATE.
+
+      ******************************************************************
+       PROCESS-PRODUCT-FILTER.
+           EXEC SQL
+                OPEN PRODUCTDEREGCSR
+           END-EXEC.
+           PERFORM FETCH-PRODUCT-ACCOUNT-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              PERFORM DEREG-ONE-ACCOUNT
+              PERFORM FETCH-PRODUCT-ACCOUNT-ROW
+           END-PERFORM.
+           IF WS-COMMIT-TALLY > 0
+              PERFORM COMMIT-BULK-DEREG
+              MOVE 0 TO WS-COMMIT-TALLY
+           END-IF.
+           EXEC SQL
+                CLOSE PRODUCTDEREGCSR
+           END-EXEC.
+
+      ******************************************************************
+       FETCH-PRODUCT-ACCOUNT-ROW.
+           EXEC SQL
+                FETCH PRODUCTDEREGCSR
+                 INTO :H1-ACCOUNT-NUMBER, :H1-ACCOUNT-NAME,
+                      :H1-CUSTOMER-ID, :H1-ACCOUNT-STATUS,
+                      :H1-UPD-TIMESTAMP
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 SET CBSBK-DB2FAIL TO TRUE
+                 SET WS-END-OF-CURSOR TO TRUE
+                 DISPLAY '(CBSBSBK) PRODUCT FETCH FAILED. SQLCODE='
+                   SQLCODE
+           END-EVALUATE.
+
+      ******************************************************************
+      * DEREG-ONE-ACCOUNT mirrors CBSBSDG's DEREG-ACCT-STATS: flip the
+      * account to INACTIVE and log the change to CBS_ACCT_AUDIT_LOG,
+      * once per fetched row.
+       DEREG-ONE-ACCOUNT.
+           MOVE H1-ACCOUNT-NAME TO CUSTOMER-NAME.
+           MOVE H1-CUSTOMER-ID  TO CUSTOMER-ID.
+           MOVE H1-ACCOUNT-STATUS TO AU-OLD-STATUS.
+           MOVE ACCT-STATUS-INACTIVE TO AU-NEW-STATUS.
+           MOVE WK-BULKDEREG-USERID TO AU-UPD-USERID.
+           MOVE WK-BULKDEREG-REASON TO AU-REASON.
+           PERFORM UPDATE-ACCOUNT-TO-INACTIVE.
+           IF SQLCODE = 0
+              PERFORM INSERT-DEREG-AUDIT-ROW
+              ADD 1 TO WS-COMMIT-TALLY
+              IF WS-COMMIT-TALLY >= WK-COMMIT-INTERVAL
+                 PERFORM COMMIT-BULK-DEREG
+                 MOVE 0 TO WS-COMMIT-TALLY
+              END-IF
+           ELSE
+              IF SQLCODE = 100
+                 DISPLAY
+                   '(CBSBSBK) SKIPPED - CHANGED BY ANOTHER USER. ACCT='
+                   H1-ACCOUNT-NUMBER
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * UPDATE-ACCOUNT-TO-INACTIVE carries forward the UPD_TIMESTAMP
+      * fetched by the cursor into the WHERE clause, so a row changed
+      * by someone else since the FETCH is a zero-row update (SQLCODE
+      * 100) rather than a silent overwrite.
+       UPDATE-ACCOUNT-TO-INACTIVE.
+           EXEC SQL
+                UPDATE CBS_ACCT_MSTR_DTL
+                   SET ACCOUNT_STATUS = :ACCT-STATUS-INACTIVE ,
+                       UPD_USERID = :WK-BULKDEREG-USERID ,
+                       UPD_TIMESTAMP = CURRENT TIMESTAMP
+                 WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+                   AND UPD_TIMESTAMP  = :H1-UPD-TIMESTAMP
+           END-EXEC.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              DISPLAY '(CBSBSBK) UPDATE FAILED. SQLCODE=' SQLCODE
+           END-IF.
+
+      ******************************************************************
+       INSERT-DEREG-AUDIT-ROW.
+           EXEC SQL
+                INSERT INTO CBS_ACCT_AUDIT_LOG
+                       ( ACCOUNT_NUMBER ,
+                         OLD_STATUS ,
+                         NEW_STATUS ,
+                         UPD_USERID ,
+                         UPD_TIMESTAMP ,
+                         REASON )
+                VALUES
+                       ( :H1-ACCOUNT-NUMBER ,
+                         :AU-OLD-STATUS ,
+                         :AU-NEW-STATUS ,
+                         :AU-UPD-USERID ,
+                         CURRENT TIMESTAMP ,
+                         :AU-REASON )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY '(CBSBSBK) AUDIT LOG INSERT FAILED. SQLCODE='
+                SQLCODE
+           ELSE
+              ADD 1 TO CBSBK-CHANGED-COUNT
+           END-IF.
+
+      ******************************************************************
+       COMMIT-BULK-DEREG.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
