@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: CBSLIMCK
+      ******************************************************************
+      * LIMIT-CHECK. CBS_ACCT_MSTR_DTL carries PAYMENT_LIMIT and
+      * CURRENCY but nothing in this codebase ever validated a new
+      * PAYMENT_LIMIT against the account's own currency, so a GBP
+      * account could be set to a limit that only makes sense in USD.
+      * This looks up CURRENCY for the account, enforces a
+      * currency-specific minimum/maximum range on the proposed new
+      * limit, and - only when it passes - applies it to
+      * CBS_ACCT_MSTR_DTL.
+      *
+      * APPLY-NEW-LIMIT carries forward the UPD_TIMESTAMP read by
+      * FETCH-ACCOUNT-CURRENCY into its UPDATE's WHERE clause, so a
+      * concurrent change to this account (e.g. a deregistration)
+      * between the lookup and the update is detected as a zero-row
+      * update (SQLCODE 100) instead of silently overwritten.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSLIMCK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-CURRENCY-LIMITS.
+          05 WK-USD-MIN-LIMIT         PIC S9(9) USAGE COMP
+             VALUE 100.
+          05 WK-USD-MAX-LIMIT         PIC S9(9) USAGE COMP
+             VALUE 1000000.
+          05 WK-GBP-MIN-LIMIT         PIC S9(9) USAGE COMP
+             VALUE 100.
+          05 WK-GBP-MAX-LIMIT         PIC S9(9) USAGE COMP
+             VALUE 750000.
+          05 WK-EUR-MIN-LIMIT         PIC S9(9) USAGE COMP
+             VALUE 100.
+          05 WK-EUR-MAX-LIMIT         PIC S9(9) USAGE COMP
+             VALUE 850000.
+       01 WK-LIMCK-USERID             PIC X(10) VALUE 'CBSLIMCK'.
+      ******************************************************************
+      * PATH : .../Cobol Include/CBSMST.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DCLCBS-ACCT-MSTR-DTL.
+      *    10 H1-ACCOUNT-NUMBER    PIC S9(18) USAGE COMP.
+      *    10 H1-CURRENCY          PIC X(3).
+      *    10 H1-UPD-TIMESTAMP     PIC X(26).
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSMST
+           END-EXEC.
+
+       LINKAGE SECTION.
+           COPY CBSLMRES.
+      * PATH : .../Cobol Include/CBSLMRES
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  CBSLM-LIMIT-CHECK-AREA.
+
+       PROCEDURE DIVISION USING CBSLM-LIMIT-CHECK-AREA.
+       MAIN-PARA.
+           MOVE CBSLM-ACCOUNT-NUMBER TO H1-ACCOUNT-NUMBER.
+           SET CBSLM-SUCCESS TO TRUE.
+           MOVE SPACES TO CBSLM-REASON.
+           PERFORM FETCH-ACCOUNT-CURRENCY.
+           IF CBSLM-SUCCESS
+              PERFORM VALIDATE-LIMIT-FOR-CURRENCY
+           END-IF.
+           IF CBSLM-SUCCESS
+              PERFORM APPLY-NEW-LIMIT
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+       FETCH-ACCOUNT-CURRENCY.
+           EXEC SQL
+                SELECT CURRENCY, UPD_TIMESTAMP
+                  INTO :H1-CURRENCY, :H1-UPD-TIMESTAMP
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 SET CBSLM-ACCTNOTFOUND TO TRUE
+                 MOVE 'ACCOUNT NOT FOUND' TO CBSLM-REASON
+              WHEN OTHER
+                 SET CBSLM-DB2FAIL TO TRUE
+                 MOVE 'ACCOUNT LOOKUP FAILED' TO CBSLM-REASON
+                 DISPLAY '(CBSLIMCK) LOOKUP FAILED. SQLCODE=' SQLCODE
+           END-EVALUATE.
+
+      ******************************************************************
+      * VALIDATE-LIMIT-FOR-CURRENCY enforces a separate minimum/
+      * maximum range per currency, so a limit that is sane in USD
+      * cannot be saved against a GBP or EUR account unchecked.
+       VALIDATE-LIMIT-FOR-CURRENCY.
+           EVALUATE H1-CURRENCY
+              WHEN 'USD'
+                 IF CBSLM-NEW-LIMIT < WK-USD-MIN-LIMIT
+                    OR CBSLM-NEW-LIMIT > WK-USD-MAX-LIMIT
+                    SET CBSLM-LIMIT-OUT-OF-RANGE TO TRUE
+                    MOVE 'LIMIT OUT OF RANGE FOR USD' TO CBSLM-REASON
+                 END-IF
+              WHEN 'GBP'
+                 IF CBSLM-NEW-LIMIT < WK-GBP-MIN-LIMIT
+                    OR CBSLM-NEW-LIMIT > WK-GBP-MAX-LIMIT
+                    SET CBSLM-LIMIT-OUT-OF-RANGE TO TRUE
+                    MOVE 'LIMIT OUT OF RANGE FOR GBP' TO CBSLM-REASON
+                 END-IF
+              WHEN 'EUR'
+                 IF CBSLM-NEW-LIMIT < WK-EUR-MIN-LIMIT
+                    OR CBSLM-NEW-LIMIT > WK-EUR-MAX-LIMIT
+                    SET CBSLM-LIMIT-OUT-OF-RANGE TO TRUE
+                    MOVE 'LIMIT OUT OF RANGE FOR EUR' TO CBSLM-REASON
+                 END-IF
+              WHEN OTHER
+                 SET CBSLM-CURRENCY-UNKNOWN TO TRUE
+                 MOVE 'NO LIMIT RULES FOR THIS CURRENCY' TO CBSLM-REASON
+           END-EVALUATE.
+
+      ******************************************************************
+       APPLY-NEW-LIMIT.
+           EXEC SQL
+                UPDATE CBS_ACCT_MSTR_DTL
+                   SET PAYMENT_LIMIT = :CBSLM-NEW-LIMIT ,
+                       UPD_USERID = :WK-LIMCK-USERID ,
+                       UPD_TIMESTAMP = CURRENT TIMESTAMP
+                 WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+                   AND UPD_TIMESTAMP  = :H1-UPD-TIMESTAMP
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 SET CBSLM-CONCURRENT-UPDATE TO TRUE
+                 MOVE 'ACCOUNT CHANGED BY ANOTHER USER - RETRY'
+                   TO CBSLM-REASON
+              WHEN OTHER
+                 SET CBSLM-DB2FAIL TO TRUE
+                 MOVE 'LIMIT UPDATE FAILED' TO CBSLM-REASON
+                 DISPLAY '(CBSLIMCK) UPDATE FAILED. SQLCODE=' SQLCODE
+           END-EVALUATE.
