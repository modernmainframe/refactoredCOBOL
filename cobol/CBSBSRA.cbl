@@ -0,0 +1,304 @@
+      ******************************************************************
+      * Created: Fri, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: CBSBSRA
+      ******************************************************************
+      * CHECK-ACCT-STATUS/REACT-ACCT-STATUS is the reverse of
+      * CBSBSDG's CHECK-ACCT-STATUS/DEREG-ACCT-STATS: it validates the
+      * account is currently INACTIVE, flips it back to ACTIVE, and
+      * logs the reactivation to CBS_ACCT_AUDIT_LOG the same way
+      * CBSBSDG logs a deregistration.
+      *
+      * Recognized statuses and their messages come from the same
+      * STATUS-RULES-FILE control card CBSBSDG loads, so an operations
+      * change to the status list only has to be made in one place.
+      * Here a rule's action is eligible for reactivation when it is
+      * flagged SR-ACTION-REACT rather than SR-ACTION-DEREG.
+      *
+      * UPDATE-ACCOUNT-TO-ACTIVE carries forward the UPD_TIMESTAMP
+      * read by CHECK-ACCT-STATUS into its UPDATE's WHERE clause, so a
+      * concurrent change to this account between the read and the
+      * update is detected as a zero-row update (SQLCODE 100) instead
+      * of silently overwritten.
+      *
+      * CHECK-ACCT-STATUS now checks SQLCODE right after the SELECT,
+      * the same fix CBSBSDG already had, instead of falling straight
+      * through into the status-rule lookup on a not-found/DB2 error.
+      *
+      * The account number to check now comes in via CBSBS-ACCOUNT-AREA
+      * (CBSBSLNK) instead of relying on H1-ACCOUNT-NUMBER already
+      * being set by the caller.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSBSRA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+            SELECT STATUS-RULES-FILE ASSIGN TO STATRULE
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS STATRULE-STATUS.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+       FD STATUS-RULES-FILE
+            RECORD CONTAINS 80
+            RECORDING MODE IS F.
+
+       01 STATUS-RULE-FILEREC.
+           COPY CBSSRULE.
+      * PATH : .../Cobol Include/CBSSRULE
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    05 SR-STATUS-CODE           PIC X(10).
+      *    05 SR-MESSAGE               PIC X(40).
+      *    05 SR-ACTION                PIC X(1).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+        01 STATRULE-STATUS              PIC X(02) VALUE SPACES.
+           88 STATRULE-STATUS-OK        VALUE '00'.
+           88 STATRULE-STATUS-EOF       VALUE '10'.
+        01 WS-ACCOUNT-STATUS  PIC X(10).
+        01 WK-CONSTANTS.
+           05 WK-REACT-USERID          PIC X(10) VALUE 'CBSBSRA'.
+           05 WK-REACT-REASON          PIC X(50)
+              VALUE 'ACCOUNT REACTIVATED'.
+      ******************************************************************
+           COPY STATCONS.
+      * PATH : .../Cobol Include/STATCONS
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  STATUS-CONSTANTS.
+      *    10 ACCT-STATUS-ACTIVE    PIC X(10) VALUE 'ACTIVE'.
+      *    10 ACCT-STATUS-INACTIVE  PIC X(10) VALUE 'INACTIVE'.
+      ******************************************************************
+        01 WS-SR-IDX                    PIC 9(4) USAGE COMP VALUE 0.
+        01 WS-SR-COUNT                  PIC 9(4) USAGE COMP VALUE 0.
+        01 WS-RULE-FOUND-SWITCH         PIC X VALUE 'N'.
+           88 WS-RULE-FOUND             VALUE 'Y'.
+        01 WS-STATUS-RULE-TABLE.
+           05 WS-STATUS-RULE OCCURS 20 TIMES.
+              10 WS-SR-STATUS-CODE      PIC X(10).
+              10 WS-SR-MESSAGE          PIC X(40).
+              10 WS-SR-ACTION           PIC X(1).
+                 88 WS-SR-ACTION-REACT      VALUE 'R'.
+        01 WG-WORK-AREA.
+           02 CSDGRES.
+           COPY CSDGRES.
+      * PATH : .../Cobol Include/CSDGRES.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    03 CSRGRES.
+      *         05 CUSTOMER-NAME PIC X(50).
+      *         05 CUSTOMER-ID PIC S9(9).
+      *         05 MESSAGES PIC X(100).
+      ******************************************************************
+      * PATH : .../Cobol Include/CBSMST.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DCLCBS-ACCT-MSTR-DTL.
+      *    10 H1-ACCOUNT-NUMBER    PIC S9(18) USAGE COMP.
+      *    10 H1-ACCOUNT-NAME      PIC X(50).
+      *    10 H1-CUSTOMER-ID       PIC S9(9) USAGE COMP.
+      *    10 H1-UPD-TIMESTAMP     PIC X(26).
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSMST
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSAUDIT
+           END-EXEC.
+
+       LINKAGE SECTION.
+           COPY CBSBSLNK.
+      * PATH : .../Cobol Include/CBSBSLNK
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  CBSBS-ACCOUNT-AREA.
+           COPY CBSBSRUL.
+      * PATH : .../Cobol Include/CBSBSRUL
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  CBSBS-RULE-XFER-AREA.
+
+       PROCEDURE DIVISION USING CBSBS-ACCOUNT-AREA
+                                 CBSBS-RULE-XFER-AREA.
+       MAIN-PARA.
+           MOVE CBSBS-ACCOUNT-NUMBER TO H1-ACCOUNT-NUMBER.
+           IF CBSBS-RULE-COUNT > 0
+              PERFORM COPY-STATUS-RULES-FROM-LINKAGE
+           ELSE
+              PERFORM LOAD-STATUS-RULES
+           END-IF.
+           PERFORM CHECK-ACCT-STATUS.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      * COPY-STATUS-RULES-FROM-LINKAGE takes the status-rule table a
+      * run-once driver (CBSBSRS) already loaded once for the whole
+      * sweep, instead of this program re-reading STATUS-RULES-FILE
+      * off disk on every per-account CALL.
+       COPY-STATUS-RULES-FROM-LINKAGE.
+           MOVE CBSBS-RULE-COUNT TO WS-SR-COUNT.
+           PERFORM VARYING WS-SR-IDX FROM 1 BY 1
+                   UNTIL WS-SR-IDX > WS-SR-COUNT
+              MOVE CBSBS-STATUS-RULE(WS-SR-IDX)
+                TO WS-STATUS-RULE(WS-SR-IDX)
+           END-PERFORM.
+
+      ******************************************************************
+      * LOAD-STATUS-RULES reads the STATUS-RULES-FILE control card once
+      * at start-up into WS-STATUS-RULE-TABLE. Rows past the table's
+      * 20-entry capacity are ignored - a control card sized beyond
+      * that needs a table-size change here too.
+       LOAD-STATUS-RULES.
+           OPEN INPUT STATUS-RULES-FILE.
+           IF NOT STATRULE-STATUS-OK
+              DISPLAY 'CANNOT OPEN STATUS RULES FILE. STATUS='
+                 STATRULE-STATUS
+              STOP RUN
+           END-IF.
+           PERFORM READ-STATUS-RULE-RECORD.
+           PERFORM UNTIL STATRULE-STATUS-EOF
+              IF WS-SR-IDX < 20
+                 ADD 1 TO WS-SR-IDX
+                 MOVE SR-STATUS-CODE TO WS-SR-STATUS-CODE(WS-SR-IDX)
+                 MOVE SR-MESSAGE     TO WS-SR-MESSAGE(WS-SR-IDX)
+                 MOVE SR-ACTION      TO WS-SR-ACTION(WS-SR-IDX)
+              END-IF
+              PERFORM READ-STATUS-RULE-RECORD
+           END-PERFORM.
+           MOVE WS-SR-IDX TO WS-SR-COUNT.
+           CLOSE STATUS-RULES-FILE.
+
+      ******************************************************************
+       READ-STATUS-RULE-RECORD.
+           READ STATUS-RULES-FILE
+              AT END
+                 SET STATRULE-STATUS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * LOOKUP-STATUS-RULE searches the loaded table for the row
+      * matching WS-ACCOUNT-STATUS and sets WS-RULE-FOUND accordingly.
+       LOOKUP-STATUS-RULE.
+           MOVE 'N' TO WS-RULE-FOUND-SWITCH.
+           MOVE 0 TO WS-SR-IDX.
+           PERFORM UNTIL WS-SR-IDX >= WS-SR-COUNT OR WS-RULE-FOUND
+              ADD 1 TO WS-SR-IDX
+              IF WS-SR-STATUS-CODE(WS-SR-IDX) = WS-ACCOUNT-STATUS
+                 SET WS-RULE-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       CHECK-ACCT-STATUS.
+           DISPLAY 'CHECK STATUS PARA'
+           EXEC SQL
+                SELECT ACCOUNT_STATUS, UPD_TIMESTAMP
+                  INTO :H1-ACCOUNT-STATUS, :H1-UPD-TIMESTAMP
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+           END-EXEC.
+           DISPLAY SQLCODE.
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM EVALUATE-ACCT-STATUS
+              WHEN 100
+                 DISPLAY 'ACCOUNT NOT FOUND'
+                 MOVE 'ACCOUNT NOT FOUND' TO MESSAGES
+              WHEN OTHER
+                 DISPLAY 'ACCOUNT LOOKUP FAILED'
+                 MOVE 'ACCOUNT LOOKUP FAILED' TO MESSAGES
+           END-EVALUATE.
+
+      ******************************************************************
+      * EVALUATE-ACCT-STATUS holds the status-rule lookup and
+      * reactivation logic that used to run unconditionally at the
+      * bottom of CHECK-ACCT-STATUS; it now only runs once the SELECT
+      * has confirmed the account actually exists.
+       EVALUATE-ACCT-STATUS.
+           MOVE H1-ACCOUNT-STATUS TO WS-ACCOUNT-STATUS.
+           PERFORM LOOKUP-STATUS-RULE.
+           IF WS-RULE-FOUND
+              IF WS-SR-ACTION-REACT(WS-SR-IDX)
+                 DISPLAY 'REACTIVATE STARTING'
+                 MOVE 'ACCOUNT REACTIVATING' TO MESSAGES
+                 PERFORM REACT-ACCT-STATUS
+              ELSE
+                 MOVE WS-SR-MESSAGE(WS-SR-IDX) TO MESSAGES
+              END-IF
+           ELSE
+              DISPLAY 'NOT A RECOGNIZED STATUS'
+              MOVE 'PLEASE CONTACT BANK' TO MESSAGES
+           END-IF.
+
+       REACT-ACCT-STATUS.
+           MOVE H1-ACCOUNT-NAME TO CUSTOMER-NAME.
+           MOVE H1-CUSTOMER-ID  TO CUSTOMER-ID.
+           DISPLAY 'REACTIVATE PARA'
+           MOVE H1-ACCOUNT-STATUS TO AU-OLD-STATUS.
+           MOVE ACCT-STATUS-ACTIVE TO AU-NEW-STATUS.
+           MOVE WK-REACT-USERID TO AU-UPD-USERID.
+           MOVE WK-REACT-REASON TO AU-REASON.
+           PERFORM UPDATE-ACCOUNT-TO-ACTIVE.
+           IF SQLCODE = 0
+              PERFORM INSERT-REACT-AUDIT-ROW
+              MOVE "ACCOUNT REACTIVATED SUCCESSFULLY" TO MESSAGES
+           ELSE
+              IF SQLCODE = 100
+                 MOVE 'ACCOUNT CHANGED BY ANOTHER USER - RETRY'
+                   TO MESSAGES
+              ELSE
+                 MOVE 'REACTIVATE UPDATE FAILED' TO MESSAGES
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * UPDATE-ACCOUNT-TO-ACTIVE carries the UPD_TIMESTAMP read by
+      * CHECK-ACCT-STATUS into the WHERE clause, so a concurrent
+      * change to this account between the read and this update is
+      * detected as a zero-row update (SQLCODE 100) instead of
+      * silently overwritten.
+       UPDATE-ACCOUNT-TO-ACTIVE.
+           EXEC SQL
+                UPDATE CBS_ACCT_MSTR_DTL
+                   SET ACCOUNT_STATUS = :ACCT-STATUS-ACTIVE ,
+                       UPD_USERID = :WK-REACT-USERID ,
+                       UPD_TIMESTAMP = CURRENT TIMESTAMP
+                 WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+                   AND UPD_TIMESTAMP  = :H1-UPD-TIMESTAMP
+           END-EXEC.
+           DISPLAY SQLCODE.
+
+      ******************************************************************
+       INSERT-REACT-AUDIT-ROW.
+           EXEC SQL
+                INSERT INTO CBS_ACCT_AUDIT_LOG
+                       ( ACCOUNT_NUMBER ,
+                         OLD_STATUS ,
+                         NEW_STATUS ,
+                         UPD_USERID ,
+                         UPD_TIMESTAMP ,
+                         REASON )
+                VALUES
+                       ( :H1-ACCOUNT-NUMBER ,
+                         :AU-OLD-STATUS ,
+                         :AU-NEW-STATUS ,
+                         :AU-UPD-USERID ,
+                         CURRENT TIMESTAMP ,
+                         :AU-REASON )
+           END-EXEC.
+           DISPLAY SQLCODE.
