@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: CBSACINQ
+      ******************************************************************
+      * CUSTOMER-ACCOUNT-INQUIRY. CBSBSDG/CBSBSDL only ever look up a
+      * single account via H1-ACCOUNT-NUMBER - nothing in this codebase
+      * pulls back every account a given CUSTOMER-ID holds in
+      * CBS_ACCT_MSTR_DTL. Given CBSAC-CUSTOMER-ID, this cursors every
+      * matching account and writes a one-line-per-account summary
+      * (account number, branch, product code, status, currency) to
+      * SUMMARY-FILE, following TCSCEXT's cursor-to-sequential-file
+      * pattern rather than LGPOLINQ's in-memory OCCURS table, since
+      * the caller here wants a file handed to staff/downstream
+      * reporting rather than a bounded in-memory result set.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSACINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE ASSIGN TO ACSUMFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS SUMFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUMMARY-FILE
+            RECORD CONTAINS 56
+            RECORDING MODE IS F.
+           COPY CBSACSUM.
+      * PATH : .../Cobol Include/CBSACSUM
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    05 AS-ACCOUNT-NUMBER        PIC 9(18).
+      *    05 AS-BASE-BRANCH           PIC X(20).
+      *    05 AS-PRODUCT-CODE          PIC X(5).
+      *    05 AS-ACCOUNT-STATUS        PIC X(10).
+      *    05 AS-CURRENCY              PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01 SUMFILE-STATUS               PIC X(02) VALUE SPACES.
+          88 SUMFILE-STATUS-OK         VALUE '00'.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-CURSOR          VALUE 'Y'.
+      ******************************************************************
+      * PATH : .../Cobol Include/CBSMST.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DCLCBS-ACCT-MSTR-DTL.
+      *    10 H1-ACCOUNT-NUMBER    PIC S9(18) USAGE COMP.
+      *    10 H1-BASE-BRANCH       PIC X(20).
+      *    10 H1-PRODUCT-CODE      PIC X(5).
+      *    10 H1-CUSTOMER-ID       PIC S9(9) USAGE COMP.
+      *    10 H1-ACCOUNT-STATUS    PIC X(10).
+      *    10 H1-CURRENCY          PIC X(3).
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSMST
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE ACCTINQCSR CURSOR FOR
+                SELECT ACCOUNT_NUMBER, BASE_BRANCH, PRODUCT_CODE,
+                       ACCOUNT_STATUS, CURRENCY
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE CUSTOMER_ID = :CBSAC-CUSTOMER-ID
+                 ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+       LINKAGE SECTION.
+           COPY CBSACRES.
+      * PATH : .../Cobol Include/CBSACRES
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  CBSAC-ACCOUNT-INQUIRY-AREA.
+
+       PROCEDURE DIVISION USING CBSAC-ACCOUNT-INQUIRY-AREA.
+       MAIN-PARA.
+           MOVE 0 TO CBSAC-ACCOUNT-COUNT.
+           SET CBSAC-SUCCESS TO TRUE.
+           OPEN OUTPUT SUMMARY-FILE.
+           IF NOT SUMFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING SUMMARY FILE.'
+              SET CBSAC-DB2FAIL TO TRUE
+              EXIT PROGRAM
+           END-IF.
+
+           EXEC SQL
+                OPEN ACCTINQCSR
+           END-EXEC.
+           PERFORM FETCH-NEXT-INQUIRY-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              PERFORM WRITE-SUMMARY-RECORD
+              PERFORM FETCH-NEXT-INQUIRY-ROW
+           END-PERFORM.
+           EXEC SQL
+                CLOSE ACCTINQCSR
+           END-EXEC.
+
+           CLOSE SUMMARY-FILE.
+           IF CBSAC-ACCOUNT-COUNT = 0
+              SET CBSAC-NOACCOUNTS TO TRUE
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+       FETCH-NEXT-INQUIRY-ROW.
+           EXEC SQL
+                FETCH ACCTINQCSR
+                 INTO :H1-ACCOUNT-NUMBER, :H1-BASE-BRANCH,
+                      :H1-PRODUCT-CODE, :H1-ACCOUNT-STATUS,
+                      :H1-CURRENCY
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '(CBSACINQ) FETCH FAILED. SQLCODE=' SQLCODE
+                 SET CBSAC-DB2FAIL TO TRUE
+                 SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+       WRITE-SUMMARY-RECORD.
+           MOVE H1-ACCOUNT-NUMBER TO AS-ACCOUNT-NUMBER.
+           MOVE H1-BASE-BRANCH    TO AS-BASE-BRANCH.
+           MOVE H1-PRODUCT-CODE   TO AS-PRODUCT-CODE.
+           MOVE H1-ACCOUNT-STATUS TO AS-ACCOUNT-STATUS.
+           MOVE H1-CURRENCY       TO AS-CURRENCY.
+           WRITE CBSAC-SUMMARY-FILEREC
+           IF NOT SUMFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING SUMMARY FILE.'
+           ELSE
+              ADD 1 TO CBSAC-ACCOUNT-COUNT
+           END-IF.
+      ******************************************************************
