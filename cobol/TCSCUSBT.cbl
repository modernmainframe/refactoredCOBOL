@@ -0,0 +1,488 @@
+      ******************************************************************
+      * Created: Thu, 8 Aug 2024 00:00:00 GMT
+      * Workbook name: TCSCUSBT
+      * Project: TCSCUS customer onboarding batch family
+      ******************************************************************
+      * TCSCUSBT drives nightly customer onboarding from a sequential
+      * load file instead of one linkage call per customer. It reads
+      * CUSTOMER-LOAD-FILE (one 80-byte record per new customer) and
+      * PERFORMs the same CREATE-CUSTOMER logic as TCSCUSC1 for each
+      * record, then writes a success/failure summary to OUT-FILE.
+      *
+      * Every WK-CHECKPOINT-INTERVAL records it writes its progress
+      * (record/success/failure counts) to RESTART-FILE. On startup it
+      * reads that checkpoint back, skips the already-processed
+      * records, and appends to OUT-FILE instead of starting over, so a
+      * run that dies partway through a large load file can be resumed
+      * instead of reloaded from record one. A clean end-of-run resets
+      * the checkpoint to zero so the next run starts fresh.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TCSCUSBT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+            SELECT CUSTOMER-LOAD-FILE ASSIGN TO LOADFILE
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS LOADFILE-STATUS.
+
+            SELECT OUT-FILE ASSIGN TO OUTFILE
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS OUTFILE-STATUS.
+
+            SELECT RESTART-FILE ASSIGN TO RESTFILE
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS RESTARTFILE-STATUS.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+       FD CUSTOMER-LOAD-FILE
+            RECORD CONTAINS 80
+            RECORDING MODE IS F.
+
+       01 LOAD-FILEREC.
+      ******************************************************************
+           COPY CUSTLOAD.
+      * PATH : .../Cobol Include/CUSTLOAD
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    05 CL-CUSTOMER-NAME            PIC X(30).
+      *    05 CL-CUSTOMER-ADDRESS         PIC X(40).
+      *    05 CL-CUSTOMER-AGE             PIC 9(3).
+      ******************************************************************
+
+       FD OUT-FILE
+            RECORD CONTAINS 80
+            RECORDING MODE IS F.
+
+      * Fixed-width audit record (trans type/timestamp/customer id/
+      * return code/status text) instead of a free-text message -
+      * see OUTFCPY. Same 80-byte layout TCSCUSC1 writes to OUTFILE.
+           COPY OUTFCPY.
+      * PATH : .../Cobol Include/OUTFCPY
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    05 OF-TRANS-TYPE            PIC X(1).
+      *    05 OF-TIMESTAMP             PIC X(26).
+      *    05 OF-CUSTOMER-ID           PIC 9(9).
+      *    05 OF-RETURN-CODE           PIC 99.
+      *    05 OF-STATUS-TEXT           PIC X(42).
+      ******************************************************************
+
+       FD RESTART-FILE
+            RECORD CONTAINS 21
+            RECORDING MODE IS F.
+
+       01 RESTART-RECORD.
+          05 RST-RECORD-COUNT          PIC 9(7).
+          05 RST-SUCCESS-COUNT         PIC 9(7).
+          05 RST-FAILURE-COUNT         PIC 9(7).
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * PATH : .../zOS Cobol/TCSCUSCR.cbl
+       01  CUSTOMER-COPY.
+      ******************************************************************
+           COPY LCUST.
+      ******************************************************************
+           COPY CUSTCPY.
+      ******************************************************************
+       01 LOADFILE-STATUS              PIC X(02) VALUE SPACES.
+          88 LOADFILE-STATUS-OK        VALUE '00'.
+          88 LOADFILE-STATUS-EOF       VALUE '10'.
+       01 OUTFILE-STATUS               PIC X(02) VALUE SPACES.
+          88 OUTFILE-STATUS-OK         VALUE '00'.
+       01 RESTARTFILE-STATUS           PIC X(02) VALUE SPACES.
+          88 RESTARTFILE-STATUS-OK       VALUE '00'.
+          88 RESTARTFILE-STATUS-NOTFOUND VALUE '35'.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-FILE            VALUE 'Y'.
+       01 CUST-RETURN-CODE             PIC 99.
+       01 WS-RECORD-COUNT              PIC 9(7) VALUE 0.
+       01 WS-SUCCESS-COUNT             PIC 9(7) VALUE 0.
+       01 WS-FAILURE-COUNT             PIC 9(7) VALUE 0.
+       01 WS-SQLCODE-DISPLAY           PIC -(9)9.
+       01 WS-TIMESTAMP                 PIC X(26).
+       01 WK-CHECKPOINT-INTERVAL       PIC 9(4) VALUE 0100.
+       01 WS-CHECKPOINT-TALLY          PIC 9(4) VALUE 0.
+       01 WS-DUPLICATE-COUNT           PIC S9(9) USAGE COMP VALUE 0.
+      ******************************************************************
+       COPY CUSTCONS.
+      ******************************************************************
+       COPY STATCONS.
+      * PATH : .../Cobol Include/STATCONS
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  STATUS-CONSTANTS.
+      *    10 CUST-STATUS-ACTIVE    PIC X(1)  VALUE 'A'.
+      *    10 CUST-STATUS-CLOSED    PIC X(1)  VALUE 'C'.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CUSTOMER
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+           PERFORM CHECK-RESTART-FILE.
+
+           OPEN INPUT CUSTOMER-LOAD-FILE
+           IF NOT LOADFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING CUSTOMER LOAD FILE.'
+              STOP RUN
+           END-IF.
+
+           IF WS-RECORD-COUNT > 0
+              PERFORM SKIP-TO-CHECKPOINT
+              OPEN EXTEND OUT-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+           END-IF.
+           IF NOT OUTFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING OUTPUT FILE.'
+              STOP RUN
+           END-IF.
+
+           PERFORM READ-LOAD-RECORD.
+           PERFORM UNTIL WS-END-OF-FILE
+              ADD 1 TO WS-RECORD-COUNT
+              PERFORM LOAD-ONE-CUSTOMER
+              PERFORM CHECKPOINT-IF-DUE
+              PERFORM READ-LOAD-RECORD
+           END-PERFORM.
+
+           PERFORM WRITE-SUMMARY-RECORD.
+           PERFORM CLEAR-RESTART-FILE.
+
+           CLOSE CUSTOMER-LOAD-FILE.
+           CLOSE OUT-FILE.
+           STOP RUN.
+      ******************************************************************
+      * CHECK-RESTART-FILE reads back the last checkpoint (if any) so
+      * the run can resume where a prior, interrupted run left off.
+      * No restart file, or one that's never been written, just means
+      * start from record zero.
+       CHECK-RESTART-FILE.
+           MOVE 0 TO WS-RECORD-COUNT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTARTFILE-STATUS-OK
+              READ RESTART-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE RST-RECORD-COUNT  TO WS-RECORD-COUNT
+                    MOVE RST-SUCCESS-COUNT TO WS-SUCCESS-COUNT
+                    MOVE RST-FAILURE-COUNT TO WS-FAILURE-COUNT
+                    DISPLAY '(TCSCUSBT) RESUMING FROM CHECKPOINT.'
+                      ' RECORD=' WS-RECORD-COUNT
+              END-READ
+              CLOSE RESTART-FILE
+           END-IF.
+      ******************************************************************
+      * SKIP-TO-CHECKPOINT re-reads the records already processed by
+      * an earlier run so LOAD-ONE-CUSTOMER isn't performed twice for
+      * the same customer.
+       SKIP-TO-CHECKPOINT.
+           PERFORM WS-RECORD-COUNT TIMES
+              READ CUSTOMER-LOAD-FILE
+                 AT END
+                    SET WS-END-OF-FILE TO TRUE
+              END-READ
+           END-PERFORM.
+      ******************************************************************
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-TALLY.
+           IF WS-CHECKPOINT-TALLY >= WK-CHECKPOINT-INTERVAL
+              PERFORM WRITE-CHECKPOINT-RECORD
+              MOVE 0 TO WS-CHECKPOINT-TALLY
+           END-IF.
+      ******************************************************************
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-RECORD-COUNT  TO RST-RECORD-COUNT.
+           MOVE WS-SUCCESS-COUNT TO RST-SUCCESS-COUNT.
+           MOVE WS-FAILURE-COUNT TO RST-FAILURE-COUNT.
+           OPEN OUTPUT RESTART-FILE.
+           IF NOT RESTARTFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING RESTART FILE FOR CHECKPOINT.'
+           ELSE
+              WRITE RESTART-RECORD
+              CLOSE RESTART-FILE
+           END-IF.
+      ******************************************************************
+      * CLEAR-RESTART-FILE resets the checkpoint to zero on a clean
+      * end of run, so the next invocation starts from record one
+      * instead of thinking this completed run was an interruption.
+       CLEAR-RESTART-FILE.
+           MOVE 0 TO RST-RECORD-COUNT.
+           MOVE 0 TO RST-SUCCESS-COUNT.
+           MOVE 0 TO RST-FAILURE-COUNT.
+           OPEN OUTPUT RESTART-FILE.
+           IF NOT RESTARTFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING RESTART FILE TO CLEAR CHECKPOINT.'
+           ELSE
+              WRITE RESTART-RECORD
+              CLOSE RESTART-FILE
+           END-IF.
+      ******************************************************************
+       READ-LOAD-RECORD.
+           READ CUSTOMER-LOAD-FILE
+              AT END
+                 SET WS-END-OF-FILE TO TRUE
+              NOT AT END
+                 CONTINUE
+           END-READ.
+      ******************************************************************
+      * LOAD-ONE-CUSTOMER maps one CUSTOMER-LOAD-FILE record into the
+      * same CUSTOMER-COPY fields TCSCUSC1's CREATE-CUSTOMER uses, then
+      * performs the identical create logic for that one customer.
+       LOAD-ONE-CUSTOMER.
+           MOVE CL-CUSTOMER-NAME    TO L-CUSTOMER-NAME.
+           MOVE CL-CUSTOMER-ADDRESS TO L-CUSTOMER-ADDRESS.
+           MOVE CL-CUSTOMER-AGE     TO L-CUSTOMER-AGE.
+           PERFORM CREATE-CUSTOMER.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              ADD 1 TO WS-SUCCESS-COUNT
+           ELSE
+              ADD 1 TO WS-FAILURE-COUNT
+           END-IF.
+      ******************************************************************
+      * PROGRAM NAME : Program:COBOL:TCSCUSCR
+      * PROGRAM PATH : .../zOS Cobol/TCSCUSCR.cbl
+      * STMT START LINE NUMBER : 179
+      * STMT END LINE NUMBER : 218
+       CREATE-CUSTOMER.
+           MOVE L-CUSTOMER-NAME TO CUSTOMER-NAME.
+           MOVE L-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS.
+           MOVE L-CUSTOMER-AGE TO CUSTOMER-AGE.
+           MOVE CUST-STATUS-ACTIVE TO CUSTOMER-STATUS.
+           PERFORM VALIDATE-CUSTOMER.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              PERFORM CHECK-DUPLICATE-CUSTOMER
+           END-IF.
+           EVALUATE CUST-RETURN-CODE
+              WHEN CUSTOMER-VALIDFAIL
+                 DISPLAY
+                   '(TCSCUSBT) CUSTOMER VALIDATION FAILED. REASON='
+                   L-CUSTOMER-REASON
+              WHEN CUSTOMER-UNDERAGE
+                 DISPLAY '(TCSCUSBT) CUSTOMER UNDERAGE. REASON='
+                   L-CUSTOMER-REASON
+              WHEN CUSTOMER-POSSDUP
+                 DISPLAY
+                   '(TCSCUSBT) POSSIBLE DUPLICATE CUSTOMER. REASON='
+                   L-CUSTOMER-REASON
+              WHEN CUSTOMER-DB2FAIL
+                 DISPLAY
+                   '(TCSCUSBT) DUPLICATE CHECK FAILED. REASON='
+                   L-CUSTOMER-REASON
+              WHEN OTHER
+                 PERFORM GET-CUSTOMER-ID-AND-INSERT
+           END-EVALUATE.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              PERFORM COMMIT-CUSTOMER-CREATE
+           ELSE
+              PERFORM ROLLBACK-CUSTOMER-CREATE
+           END-IF.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              MOVE L-CUSTOMER-ID      TO CUSTOMER-ID
+              DISPLAY 'CUSTOMER CREATION SUCCEEDED. CUSTOMER-ID IS '
+                L-CUSTOMER-ID
+              MOVE 'CUSTOMER CREATED' TO OF-STATUS-TEXT
+              PERFORM WRITE-DETAIL-RECORD
+           ELSE
+              MOVE 0 TO CUSTOMER-ID
+              MOVE L-CUSTOMER-SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'CUSTOMER CREATION FAILED. SQLCODE='
+                WS-SQLCODE-DISPLAY ' REASON=' L-CUSTOMER-REASON
+              STRING 'CREATE FAILED SQLCODE=' WS-SQLCODE-DISPLAY
+                      ' REASON=' L-CUSTOMER-REASON
+                      DELIMITED BY SIZE
+                      INTO OF-STATUS-TEXT
+              END-STRING
+              PERFORM WRITE-DETAIL-RECORD
+           END-IF.
+      ******************************************************************
+      * GET-CUSTOMER-ID-AND-INSERT keeps the EXEC SQL sequence fetch
+      * as the sole content of its own paragraph, matching TCSCUSC1's
+      * equivalent paragraph of the same name.
+       GET-CUSTOMER-ID-AND-INSERT.
+           EXEC SQL
+                SELECT NEXT VALUE FOR CUSTOMER_SEQ
+                  INTO :CUSTOMER-ID
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+              MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+              MOVE 'SEQUENCE FETCH FAILED' TO L-CUSTOMER-REASON
+              DISPLAY '(TCSCUSBT) SEQUENCE FETCH FAILED.'
+                ' SQLCODE=' SQLCODE
+           ELSE
+              PERFORM INSERT-NEW-CUSTOMER
+           END-IF.
+      ******************************************************************
+      * VALIDATE-CUSTOMER rejects out-of-range age or a blank address
+      * before a sequence value or INSERT is attempted.
+       VALIDATE-CUSTOMER.
+           MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE.
+           IF L-CUSTOMER-AGE < 1 OR L-CUSTOMER-AGE > 120
+              MOVE CUSTOMER-VALIDFAIL TO CUST-RETURN-CODE
+              MOVE 0 TO L-CUSTOMER-SQLCODE
+              MOVE 'CUSTOMER AGE OUT OF RANGE' TO L-CUSTOMER-REASON
+           ELSE
+              IF L-CUSTOMER-ADDRESS = SPACES OR LOW-VALUES
+                 MOVE CUSTOMER-VALIDFAIL TO CUST-RETURN-CODE
+                 MOVE 0 TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER ADDRESS IS BLANK' TO L-CUSTOMER-REASON
+              END-IF
+           END-IF.
+      ******************************************************************
+      * CHECK-DUPLICATE-CUSTOMER looks for an existing row with the
+      * same CUSTNAME/ADDRESS before the insert runs, so two load-file
+      * records for the same paper application don't each get their
+      * own CUID. A match is flagged as a possible duplicate for
+      * manual review rather than silently blocked, since a genuine
+      * second customer can legitimately share a name and address
+      * (e.g. a household).
+       CHECK-DUPLICATE-CUSTOMER.
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-DUPLICATE-COUNT
+                  FROM CUSTOMER
+                 WHERE CUSTNAME = :CUSTOMER-NAME
+                   AND ADDRESS = :CUSTOMER-ADDRESS
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+              MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+              MOVE 'DUPLICATE CHECK FAILED' TO L-CUSTOMER-REASON
+              DISPLAY '(TCSCUSBT) DUPLICATE CHECK FAILED.'
+               ' SQLCODE=' SQLCODE
+           ELSE
+              IF WS-DUPLICATE-COUNT > 0
+                 MOVE CUSTOMER-POSSDUP TO CUST-RETURN-CODE
+                 MOVE 0 TO L-CUSTOMER-SQLCODE
+                 MOVE 'POSSIBLE DUPLICATE CUSTOMER - SAME NAME/ADDRESS'
+                   TO L-CUSTOMER-REASON
+              END-IF
+           END-IF.
+      ******************************************************************
+      * COMMIT-CUSTOMER-CREATE closes out the unit of work that began
+      * with CHECK-DUPLICATE-CUSTOMER's SELECT, so a successful create
+      * is made durable instead of relying on DB2's default commit
+      * behavior at thread end.
+       COMMIT-CUSTOMER-CREATE.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+      ******************************************************************
+      * ROLLBACK-CUSTOMER-CREATE backs out any partially-applied work
+      * (e.g. a sequence value consumed but the INSERT itself failing)
+      * so a failed create never leaves a half-applied unit of work
+      * open under DB2 thread reuse.
+       ROLLBACK-CUSTOMER-CREATE.
+           EXEC SQL
+                ROLLBACK
+           END-EXEC.
+      ******************************************************************
+      * PROGRAM NAME : Program:COBOL:TCSCUSCR
+      * PROGRAM PATH : .../zOS Cobol/TCSCUSCR.cbl
+      * STMT START LINE NUMBER : 220
+      * STMT END LINE NUMBER : 244
+       INSERT-NEW-CUSTOMER.
+           EXEC SQL
+             INSERT INTO
+                    CUSTOMER
+                    ( CUID ,
+                      CUSTNAME ,
+                      ADDRESS ,
+                      AGE ,
+                      STATUS )
+             VALUES
+                    ( :CUSTOMER-ID ,
+                      :CUSTOMER-NAME ,
+                      :CUSTOMER-ADDRESS ,
+                      :CUSTOMER-AGE ,
+                      :CUSTOMER-STATUS )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+              EVALUATE SQLCODE
+                 WHEN -803
+                    MOVE CUSTOMER-DUPLICATE TO CUST-RETURN-CODE
+                    MOVE 'DUPLICATE CUSTOMER KEY' TO L-CUSTOMER-REASON
+                 WHEN -904
+                    MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+                    MOVE 'DB2 RESOURCE NOT AVAILABLE' TO
+                         L-CUSTOMER-REASON
+                 WHEN OTHER
+                    MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
+                    MOVE 'CUSTOMER INSERT FAILED' TO L-CUSTOMER-REASON
+              END-EVALUATE
+              DISPLAY '(TCSCUSBT) INSERT OPERATON FAILED.'
+               ' SQLCODE=' SQLCODE
+           ELSE
+              MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
+              MOVE CUSTOMER-ID TO L-CUSTOMER-ID
+              MOVE 0 TO L-CUSTOMER-SQLCODE
+              MOVE SPACES TO L-CUSTOMER-REASON
+              DISPLAY '(TCSCUSBT) CUSTOMER ADDED TO DATABASE.'
+           END-IF.
+      ******************************************************************
+      * WRITE-DETAIL-RECORD fills in the fixed OUTFCPY columns around
+      * the OF-STATUS-TEXT the caller already set, the same way
+      * TCSCUSC1's WRITE-OUTFILE does for its own OUT-FILEREC writes.
+       WRITE-DETAIL-RECORD.
+            PERFORM GET-CURRENT-TIMESTAMP
+            MOVE 'C'              TO OF-TRANS-TYPE
+            MOVE WS-TIMESTAMP     TO OF-TIMESTAMP
+            MOVE CUSTOMER-ID      TO OF-CUSTOMER-ID
+            MOVE CUST-RETURN-CODE TO OF-RETURN-CODE
+            WRITE OUT-FILEREC
+            INITIALIZE OUT-FILEREC
+            IF NOT OUTFILE-STATUS-OK
+               DISPLAY 'ERROR WRITING OUTPUT FILE.'
+            END-IF.
+      ******************************************************************
+      * WRITE-SUMMARY-RECORD produces the end-of-run success/failure
+      * tally record required by the onboarding batch feed.
+       WRITE-SUMMARY-RECORD.
+           STRING 'READ=' WS-RECORD-COUNT
+                   ' SUCC=' WS-SUCCESS-COUNT
+                   ' FAIL=' WS-FAILURE-COUNT
+                   DELIMITED BY SIZE
+                   INTO OF-STATUS-TEXT
+           END-STRING
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE 'S'               TO OF-TRANS-TYPE
+           MOVE WS-TIMESTAMP      TO OF-TIMESTAMP
+           MOVE 0                 TO OF-CUSTOMER-ID
+           MOVE CUSTOMER-OPERSUCC TO OF-RETURN-CODE
+           WRITE OUT-FILEREC
+           INITIALIZE OUT-FILEREC
+           IF NOT OUTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING SUMMARY RECORD.'
+           END-IF.
+      ******************************************************************
+      * GET-CURRENT-TIMESTAMP stamps the audit record the same way
+      * TCSCUSC1's GET-CURRENT-TIMESTAMP does.
+       GET-CURRENT-TIMESTAMP.
+           EXEC SQL
+                SELECT CURRENT TIMESTAMP
+                  INTO :WS-TIMESTAMP
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+      ******************************************************************
