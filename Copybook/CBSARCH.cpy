@@ -0,0 +1,50 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_ACCT_MSTR_ARCHIVE)                      *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSARCH))                    *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(AA-)                                               *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * Year-end archive target for CBS_ACCT_MSTR_DTL rows that have
+      * been INACTIVE beyond the retention threshold. Same columns as
+      * CBS_ACCT_MSTR_DTL plus ARCHIVED_TIMESTAMP recording when the
+      * row was copied here, so the live table can be purged without
+      * losing history.
+      ******************************************************************
+           EXEC SQL DECLARE CBS_ACCT_MSTR_ARCHIVE TABLE
+           ( ACCOUNT_NUMBER                 BIGINT NOT NULL,
+             BASE_BRANCH                    CHAR(20) NOT NULL,
+             ACCOUNT_NAME                   CHAR(50) NOT NULL,
+             PRODUCT_CODE                   CHAR(5) NOT NULL,
+             CUSTOMER_ID                    INTEGER NOT NULL,
+             ACCOUNT_STATUS                 CHAR(10) NOT NULL,
+             PAYMENT_LIMIT                  INTEGER NOT NULL,
+             CURRENCY                       CHAR(3) NOT NULL,
+             COMPLIANCE_STATUS              CHAR(5) NOT NULL,
+             LAST_ACTIVITY_DATE             DATE NOT NULL,
+             UPD_USERID                     CHAR(10) NOT NULL,
+             UPD_TIMESTAMP                  TIMESTAMP NOT NULL,
+             ARCHIVED_TIMESTAMP             TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE CBS_ACCT_MSTR_ARCHIVE              *
+      ******************************************************************
+      *
+       01  DCLCBS-ACCT-MSTR-ARCHIVE.
+           10 AA-ACCOUNT-NUMBER     PIC S9(18) USAGE COMP.
+           10 AA-BASE-BRANCH        PIC X(20).
+           10 AA-ACCOUNT-NAME       PIC X(50).
+           10 AA-PRODUCT-CODE       PIC X(5).
+           10 AA-CUSTOMER-ID        PIC S9(9) USAGE COMP.
+           10 AA-ACCOUNT-STATUS     PIC X(10).
+           10 AA-PAYMENT-LIMIT      PIC S9(9) USAGE COMP.
+           10 AA-CURRENCY           PIC X(3).
+           10 AA-COMPLIANCE-STATUS  PIC X(5).
+           10 AA-LAST-ACTIVITY-DATE PIC X(10).
+           10 AA-UPD-USERID         PIC X(10).
+           10 AA-UPD-TIMESTAMP      PIC X(26).
+           10 AA-ARCHIVED-TIMESTAMP PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13      *
+      ******************************************************************
