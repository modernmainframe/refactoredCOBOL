@@ -0,0 +1,28 @@
+      ******************************************************************
+      * COPYBOOK : LCUST
+      * Linkage record passed between the customer-maintenance callers
+      * (TCSCUSC1 and any future driver) and TCSCUSCR.
+      ******************************************************************
+      * L-TRANS-CODE tells TCSCUSC1/TCSCUSCR which of the three
+      * operations to run. The caller sets it (SET L-TRANS-CREATE TO
+      * TRUE, etc) before the CALL.
+       10 L-TRANS-CODE               PIC X.
+          88 L-TRANS-CREATE              VALUE 'C'.
+          88 L-TRANS-UPDATE              VALUE 'U'.
+          88 L-TRANS-CLOSE               VALUE 'X'.
+       10 L-CUSTOMER-ID              PIC S9(9) USAGE COMP.
+       10 L-CUSTOMER-NAME            PIC X(60).
+       10 L-CUSTOMER-ADDRESS         PIC X(250).
+       10 L-CUSTOMER-AGE             PIC 999 USAGE COMP.
+       10 L-CUSTOMER-STATUS          PIC X.
+      * Error-detail fields, set whenever a CUSTOMER-COPY operation
+      * fails, so the caller can see the real cause instead of only a
+      * generic return code.
+       10 L-CUSTOMER-SQLCODE         PIC S9(9) USAGE COMP.
+       10 L-CUSTOMER-REASON          PIC X(60).
+      * Before-image of the row, populated by UPDATE-CUSTOMER so the
+      * caller can write a before/after audit record.
+       10 L-BEFORE-CUSTOMER-NAME     PIC X(60).
+       10 L-BEFORE-CUSTOMER-ADDRESS  PIC X(250).
+       10 L-BEFORE-CUSTOMER-AGE      PIC 999 USAGE COMP.
+       10 L-BEFORE-CUSTOMER-STATUS   PIC X.
