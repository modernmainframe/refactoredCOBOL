@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_ACCT_AUDIT_LOG)                         *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSAUDIT))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(AU-)                                               *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * One row per account status change (deregistration,
+      * reactivation, ...) so compliance can reconstruct history
+      * instead of only seeing CBS_ACCT_MSTR_DTL's latest state.
+      ******************************************************************
+           EXEC SQL DECLARE CBS_ACCT_AUDIT_LOG TABLE
+           ( ACCOUNT_NUMBER                 BIGINT NOT NULL,
+             OLD_STATUS                     CHAR(10) NOT NULL,
+             NEW_STATUS                     CHAR(10) NOT NULL,
+             UPD_USERID                     CHAR(10) NOT NULL,
+             UPD_TIMESTAMP                  TIMESTAMP NOT NULL,
+             REASON                         CHAR(50) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE CBS_ACCT_AUDIT_LOG                 *
+      ******************************************************************
+      *
+       01  DCLCBS-ACCT-AUDIT-LOG.
+           10 AU-ACCOUNT-NUMBER    PIC S9(18) USAGE COMP.
+           10 AU-OLD-STATUS        PIC X(10).
+           10 AU-NEW-STATUS        PIC X(10).
+           10 AU-UPD-USERID        PIC X(10).
+           10 AU-UPD-TIMESTAMP     PIC X(26).
+           10 AU-REASON            PIC X(50).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
