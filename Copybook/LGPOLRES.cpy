@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK : LGPOLRES
+      * LINKAGE work area shared by the GenApp-style insurance inquiry
+      * programs built against LGPOLICY.cpy. One entry per POLICY row
+      * for the requested CUSTOMERNUMBER, with the matching HOUSE/
+      * MOTOR/ENDOWMENT detail folded into a single summary field so
+      * the caller doesn't need three different record shapes.
+      ******************************************************************
+       01  LG-POLICY-INQUIRY-AREA.
+           05 LG-CUSTOMERNUMBER        PIC 9(10).
+           05 LG-RETURN-CODE           PIC 99.
+              88 LG-INQ-SUCCESS        VALUE 0.
+              88 LG-INQ-NOTFOUND       VALUE 4.
+              88 LG-INQ-DB2FAIL        VALUE 8.
+           05 LG-POLICY-COUNT          PIC 9(4) USAGE COMP.
+           05 LG-POLICY-TABLE OCCURS 50 TIMES.
+              10 LG-POLICYNUMBER       PIC 9(10).
+              10 LG-POLICYTYPE         PIC X(1).
+                 88 LG-POLICY-HOUSE    VALUE 'H'.
+                 88 LG-POLICY-MOTOR    VALUE 'M'.
+                 88 LG-POLICY-ENDOW    VALUE 'E'.
+              10 LG-ISSUEDATE          PIC X(10).
+              10 LG-EXPIRYDATE         PIC X(10).
+              10 LG-DETAIL-SUMMARY     PIC X(60).
