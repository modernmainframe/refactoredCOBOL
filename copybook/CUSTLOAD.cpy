@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPYBOOK : CUSTLOAD
+      * 80-byte fixed record layout for the nightly customer-onboarding
+      * load file (CUSTOMER-LOAD-FILE). One record per new customer
+      * from the broker portal extract.
+      ******************************************************************
+       05 CL-CUSTOMER-NAME            PIC X(30).
+       05 CL-CUSTOMER-ADDRESS         PIC X(40).
+       05 CL-CUSTOMER-AGE             PIC 9(3).
+       05 FILLER                      PIC X(7).
