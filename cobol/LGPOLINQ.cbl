@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: LGPOLINQ
+      ******************************************************************
+      * POLICY-INQUIRY. Given a CUSTOMERNUMBER, pulls the customer's
+      * POLICY rows and the matching HOUSE/MOTOR/ENDOWMENT detail row
+      * for each, using LGPOLICY.cpy's DCLGEN layouts. First working
+      * program built against LGPOLICY.cpy.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGPOLINQ.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-IDX                       PIC 9(4) USAGE COMP VALUE 0.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-CURSOR          VALUE 'Y'.
+      ******************************************************************
+      * PATH : .../Cobol Include/LGPOLICY.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DB2-POLICY / DB2-HOUSE / DB2-MOTOR / DB2-ENDOWMENT.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE LGPOLICY
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE POLCSR CURSOR FOR
+                SELECT POLICYNUMBER, POLICYTYPE, ISSUEDATE, EXPIRYDATE
+                  FROM POLICY
+                 WHERE CUSTOMERNUMBER = :LG-CUSTOMERNUMBER
+                 ORDER BY POLICYNUMBER
+           END-EXEC.
+
+       LINKAGE SECTION.
+           COPY LGPOLRES.
+      * PATH : .../Cobol Include/LGPOLRES
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  LG-POLICY-INQUIRY-AREA.
+
+       PROCEDURE DIVISION USING LG-POLICY-INQUIRY-AREA.
+       MAIN-PARA.
+           MOVE 0 TO LG-POLICY-COUNT.
+           SET LG-INQ-SUCCESS TO TRUE.
+
+           EXEC SQL
+                OPEN POLCSR
+           END-EXEC.
+           PERFORM FETCH-NEXT-POLICY-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              PERFORM STORE-POLICY-ROW
+              PERFORM FETCH-NEXT-POLICY-ROW
+           END-PERFORM.
+           EXEC SQL
+                CLOSE POLCSR
+           END-EXEC.
+
+           IF LG-POLICY-COUNT = 0
+              SET LG-INQ-NOTFOUND TO TRUE
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+       FETCH-NEXT-POLICY-ROW.
+           EXEC SQL
+                FETCH POLCSR
+                 INTO :DB2-POLICYNUMBER, :DB2-POLICYTYPE,
+                      :DB2-ISSUEDATE, :DB2-EXPIRYDATE
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '(LGPOLINQ) FETCH FAILED. SQLCODE=' SQLCODE
+                 SET LG-INQ-DB2FAIL TO TRUE
+                 SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+      * STORE-POLICY-ROW fills the next LG-POLICY-TABLE entry and
+      * pulls whichever HOUSE/MOTOR/ENDOWMENT detail row matches this
+      * policy's type. Rows past the table's 50-entry capacity are
+      * counted in LG-POLICY-COUNT but not stored.
+       STORE-POLICY-ROW.
+           ADD 1 TO LG-POLICY-COUNT.
+           IF WS-IDX < 50
+              ADD 1 TO WS-IDX
+              MOVE DB2-POLICYNUMBER TO LG-POLICYNUMBER(WS-IDX)
+              MOVE DB2-POLICYTYPE   TO LG-POLICYTYPE(WS-IDX)
+              MOVE DB2-ISSUEDATE    TO LG-ISSUEDATE(WS-IDX)
+              MOVE DB2-EXPIRYDATE   TO LG-EXPIRYDATE(WS-IDX)
+              PERFORM GET-POLICY-DETAIL
+           END-IF.
+
+      ******************************************************************
+       GET-POLICY-DETAIL.
+           EVALUATE TRUE
+              WHEN LG-POLICY-HOUSE(WS-IDX)
+                 PERFORM GET-HOUSE-DETAIL
+              WHEN LG-POLICY-MOTOR(WS-IDX)
+                 PERFORM GET-MOTOR-DETAIL
+              WHEN LG-POLICY-ENDOW(WS-IDX)
+                 PERFORM GET-ENDOWMENT-DETAIL
+              WHEN OTHER
+                 MOVE 'NO DETAIL RECORD FOR THIS POLICY TYPE'
+                   TO LG-DETAIL-SUMMARY(WS-IDX)
+           END-EVALUATE.
+
+      ******************************************************************
+       GET-HOUSE-DETAIL.
+           EXEC SQL
+                SELECT PROPERTYTYPE, BEDROOMS, VALUE
+                  INTO :DB2-H-PROPERTYTYPE, :DB2-H-BEDROOMS,
+                       :DB2-H-VALUE
+                  FROM HOUSE
+                 WHERE POLICYNUMBER = :DB2-POLICYNUMBER
+           END-EXEC.
+           IF SQLCODE = 0
+              STRING 'HOUSE: ' DB2-H-PROPERTYTYPE
+                      ' BEDROOMS=' DB2-H-BEDROOMS
+                      ' VALUE=' DB2-H-VALUE
+                      DELIMITED BY SIZE
+                      INTO LG-DETAIL-SUMMARY(WS-IDX)
+              END-STRING
+           ELSE
+              MOVE 'HOUSE DETAIL NOT FOUND' TO LG-DETAIL-SUMMARY(WS-IDX)
+           END-IF.
+
+      ******************************************************************
+       GET-MOTOR-DETAIL.
+           EXEC SQL
+                SELECT MAKE, MODEL, REGNUMBER, VALUE
+                  INTO :DB2-M-MAKE, :DB2-M-MODEL, :DB2-M-REGNUMBER,
+                       :DB2-M-VALUE
+                  FROM MOTOR
+                 WHERE POLICYNUMBER = :DB2-POLICYNUMBER
+           END-EXEC.
+           IF SQLCODE = 0
+              STRING 'MOTOR: ' DB2-M-MAKE ' ' DB2-M-MODEL
+                      ' REG=' DB2-M-REGNUMBER
+                      ' VALUE=' DB2-M-VALUE
+                      DELIMITED BY SIZE
+                      INTO LG-DETAIL-SUMMARY(WS-IDX)
+              END-STRING
+           ELSE
+              MOVE 'MOTOR DETAIL NOT FOUND' TO LG-DETAIL-SUMMARY(WS-IDX)
+           END-IF.
+
+      ******************************************************************
+       GET-ENDOWMENT-DETAIL.
+           EXEC SQL
+                SELECT FUNDNAME, TERM, SUMASSURED
+                  INTO :DB2-E-FUNDNAME, :DB2-E-TERM, :DB2-E-SUMASSURED
+                  FROM ENDOWMENT
+                 WHERE POLICYNUMBER = :DB2-POLICYNUMBER
+           END-EXEC.
+           IF SQLCODE = 0
+              STRING 'ENDOWMENT: FUND=' DB2-E-FUNDNAME
+                      ' TERM=' DB2-E-TERM
+                      ' SUMASSURED=' DB2-E-SUMASSURED
+                      DELIMITED BY SIZE
+                      INTO LG-DETAIL-SUMMARY(WS-IDX)
+              END-STRING
+           ELSE
+              MOVE 'ENDOWMENT DETAIL NOT FOUND'
+                TO LG-DETAIL-SUMMARY(WS-IDX)
+           END-IF.
