@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: CBSBSRA
+      ******************************************************************
+      * CBSBSRS is the reactivation-side counterpart to CBSBSDS: a
+      * nightly sweep that cursors over every account on
+      * CBS_ACCT_MSTR_DTL and calls CBSBSRA once per account number,
+      * the same per-account status-rule/reactivation logic CBSBSRA
+      * already runs on demand for a single account.
+      *
+      * STATUS-RULES-FILE is read once here, at the top of the sweep,
+      * and the loaded table is handed down to CBSBSRA via
+      * CBSBS-RULE-XFER-AREA on every CALL - CBSBSRA skips its own
+      * LOAD-STATUS-RULES when a non-empty table arrives this way, so
+      * the control card is no longer reopened and reread once per
+      * account row.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSBSRS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT STATUS-RULES-FILE ASSIGN TO STATRULE
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS STATRULE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STATUS-RULES-FILE
+            RECORD CONTAINS 80
+            RECORDING MODE IS F.
+
+       01 STATUS-RULE-FILEREC.
+           COPY CBSSRULE.
+      * PATH : .../Cobol Include/CBSSRULE
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    05 SR-STATUS-CODE           PIC X(10).
+      *    05 SR-MESSAGE               PIC X(40).
+      *    05 SR-ACTION                PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-CURSOR          VALUE 'Y'.
+       01 STATRULE-STATUS              PIC X(02) VALUE SPACES.
+          88 STATRULE-STATUS-OK        VALUE '00'.
+          88 STATRULE-STATUS-EOF       VALUE '10'.
+       01 WS-SR-IDX                    PIC 9(4) USAGE COMP VALUE 0.
+           COPY CBSBSLNK.
+      * PATH : .../Cobol Include/CBSBSLNK
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  CBSBS-ACCOUNT-AREA.
+           COPY CBSBSRUL.
+      * PATH : .../Cobol Include/CBSBSRUL
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  CBSBS-RULE-XFER-AREA.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE REACTSWEEPCSR CURSOR FOR
+                SELECT ACCOUNT_NUMBER
+                  FROM CBS_ACCT_MSTR_DTL
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-STATUS-RULES.
+           EXEC SQL
+                OPEN REACTSWEEPCSR
+           END-EXEC.
+           PERFORM FETCH-SWEEP-ACCOUNT-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              CALL 'CBSBSRA' USING CBSBS-ACCOUNT-AREA
+                                    CBSBS-RULE-XFER-AREA
+              PERFORM FETCH-SWEEP-ACCOUNT-ROW
+           END-PERFORM.
+           EXEC SQL
+                CLOSE REACTSWEEPCSR
+           END-EXEC.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      * LOAD-STATUS-RULES reads the STATUS-RULES-FILE control card
+      * once for the whole sweep into CBSBS-RULE-XFER-AREA.
+       LOAD-STATUS-RULES.
+           OPEN INPUT STATUS-RULES-FILE.
+           IF NOT STATRULE-STATUS-OK
+              DISPLAY 'CANNOT OPEN STATUS RULES FILE. STATUS='
+                 STATRULE-STATUS
+              STOP RUN
+           END-IF.
+           PERFORM READ-STATUS-RULE-RECORD.
+           PERFORM UNTIL STATRULE-STATUS-EOF
+              IF WS-SR-IDX < 20
+                 ADD 1 TO WS-SR-IDX
+                 MOVE SR-STATUS-CODE
+                   TO CBSBS-SR-STATUS-CODE(WS-SR-IDX)
+                 MOVE SR-MESSAGE TO CBSBS-SR-MESSAGE(WS-SR-IDX)
+                 MOVE SR-ACTION  TO CBSBS-SR-ACTION(WS-SR-IDX)
+              END-IF
+              PERFORM READ-STATUS-RULE-RECORD
+           END-PERFORM.
+           MOVE WS-SR-IDX TO CBSBS-RULE-COUNT.
+           CLOSE STATUS-RULES-FILE.
+
+      ******************************************************************
+       READ-STATUS-RULE-RECORD.
+           READ STATUS-RULES-FILE
+              AT END
+                 SET STATRULE-STATUS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+       FETCH-SWEEP-ACCOUNT-ROW.
+           EXEC SQL
+                FETCH REACTSWEEPCSR
+                 INTO :CBSBS-ACCOUNT-NUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 SET WS-END-OF-CURSOR TO TRUE
+                 DISPLAY '(CBSBSRS) SWEEP FETCH FAILED. SQLCODE='
+                   SQLCODE
+           END-EVALUATE.
