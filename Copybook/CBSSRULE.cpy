@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK : CBSSRULE
+      * Fixed 80-byte control-card record read by CBSBSDG (and CBSBSRA)
+      * at start-up from STATUS-RULES-FILE. One row per recognized
+      * ACCOUNT_STATUS value, its operator-facing message, and whether
+      * it is eligible for the deregister/reactivate action. Lets
+      * operations add a new status (e.g. a regulatory freeze) by
+      * adding a control card instead of changing and recompiling the
+      * program.
+      ******************************************************************
+       05 SR-STATUS-CODE              PIC X(10).
+       05 SR-MESSAGE                  PIC X(40).
+       05 SR-ACTION                   PIC X(1).
+          88 SR-ACTION-DEREG              VALUE 'D'.
+          88 SR-ACTION-REACT              VALUE 'R'.
+          88 SR-ACTION-NONE               VALUE 'N'.
+       05 FILLER                      PIC X(29).
