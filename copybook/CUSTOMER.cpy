@@ -10,6 +10,7 @@
              ADDRESS                       CHAR (250) NOT NULL,
              AGE                           INTEGER NOT NULL,
              STATUS                        CHAR (1) NOT NULL,
+             CLOSED_TIMESTAMP              CHAR (26),
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE CUSTOMER                           *
@@ -21,6 +22,7 @@
            10 ADDRESS              PIC X(250).
            10 AGE                  PIC S9(9) USAGE COMP.
            10 STATUS               PIC X(1).
+           10 CLOSED-TIMESTAMP     PIC X(26).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
       ******************************************************************
\ No newline at end of file
