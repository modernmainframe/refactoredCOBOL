@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK : CUSTCONS
+      * Return-code constants shared by the TCSCUSC customer-maintenance
+      * programs.
+      ******************************************************************
+       01  CUSTOMER-CONSTANTS.
+           10 CUSTOMER-OPERFAIL   PIC 99 VALUE 0.
+           10 CUSTOMER-OPERSUCC   PIC 99 VALUE 3.
+           10 CUSTOMER-DB2FAIL    PIC 99 VALUE 4.
+           10 CUSTOMER-DUPLICATE  PIC 99 VALUE 5.
+           10 CUSTOMER-VALIDFAIL  PIC 99 VALUE 6.
+           10 CUSTOMER-POSSDUP    PIC 99 VALUE 7.
+           10 CUSTOMER-UNDERAGE   PIC 99 VALUE 8.
+           10 CUSTOMER-NOTFOUND   PIC 99 VALUE 9.
