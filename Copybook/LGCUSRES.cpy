@@ -0,0 +1,22 @@
+      ******************************************************************
+      * COPYBOOK : LGCUSRES
+      * LINKAGE work area for LGCUSAUT (CUSTOMER-AUTHENTICATE). Caller
+      * supplies a CUSTOMERNUMBER, a function (login or password
+      * reset) and the password(s) involved; the program returns a
+      * return code against CUSTOMER_SECURE.
+      ******************************************************************
+       01  LG-CUSTOMER-AUTH-AREA.
+           05 LG-AUTH-CUSTOMERNUMBER   PIC 9(10).
+           05 LG-AUTH-FUNCTION         PIC X(1).
+              88 LG-AUTH-FN-LOGIN         VALUE 'L'.
+              88 LG-AUTH-FN-RESET         VALUE 'R'.
+           05 LG-AUTH-PASSWORD         PIC X(32).
+           05 LG-AUTH-NEW-PASSWORD     PIC X(32).
+           05 LG-AUTH-RETURN-CODE      PIC 99.
+              88 LG-AUTH-SUCCESS          VALUE 0.
+              88 LG-AUTH-NOTFOUND         VALUE 4.
+              88 LG-AUTH-BADPASSWORD      VALUE 8.
+              88 LG-AUTH-LOCKED           VALUE 12.
+              88 LG-AUTH-DB2FAIL          VALUE 16.
+              88 LG-AUTH-BADFUNCTION      VALUE 20.
+           05 LG-AUTH-REASON           PIC X(50).
