@@ -0,0 +1,12 @@
+      ******************************************************************
+      * COPYBOOK : CBSBSLNK
+      * LINKAGE work area shared by CBSBSDG and CBSBSRA: the caller
+      * supplies the account number to evaluate. Without this, both
+      * programs had an empty LINKAGE SECTION and relied on
+      * H1-ACCOUNT-NUMBER (a CBSMST host variable) holding whatever a
+      * caller happened to leave in working storage - in practice its
+      * COBOL-initial value of zero every time, since nothing ever set
+      * it.
+      ******************************************************************
+       01  CBSBS-ACCOUNT-AREA.
+           05 CBSBS-ACCOUNT-NUMBER     PIC S9(18) USAGE COMP.
