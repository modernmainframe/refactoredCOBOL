@@ -0,0 +1,326 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: YRENDARC
+      ******************************************************************
+      * Year-end archive/purge batch. Nothing in this codebase ever
+      * removes a row from CUSTOMER or CBS_ACCT_MSTR_DTL, so a closed
+      * customer or a long-INACTIVE account just sits in the live
+      * table forever. This copies CUSTOMER rows with
+      * STATUS = CUST-STATUS-CLOSED into CUSTOMER_ARCHIVE, and
+      * CBS_ACCT_MSTR_DTL rows that are ACCT-STATUS-INACTIVE with no
+      * activity in WS-RETENTION-DAYS days into CBS_ACCT_MSTR_ARCHIVE,
+      * then deletes each archived row from its live table - one row
+      * at a time (INSERT-then-DELETE, cursor-driven), the same
+      * per-row unit-of-work style CBSBSBK already uses for its bulk
+      * loop, so a run that dies partway through leaves the live and
+      * archive tables consistent with each other rather than an
+      * interim INSERT-then-bulk-DELETE leaving orphaned archive rows.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YRENDARC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RETENTION-DAYS            PIC 9(4) VALUE 1825.
+       01 WS-CUST-EOF-SWITCH           PIC X VALUE 'N'.
+          88 WS-CUST-END-OF-CURSOR         VALUE 'Y'.
+       01 WS-ACCT-EOF-SWITCH           PIC X VALUE 'N'.
+          88 WS-ACCT-END-OF-CURSOR         VALUE 'Y'.
+       01 WS-CUST-ARCHIVED-COUNT       PIC S9(9) USAGE COMP VALUE 0.
+       01 WS-ACCT-ARCHIVED-COUNT       PIC S9(9) USAGE COMP VALUE 0.
+       01 WS-CUST-COUNT-DISPLAY        PIC ZZZ,ZZZ,ZZ9.
+       01 WS-ACCT-COUNT-DISPLAY        PIC ZZZ,ZZZ,ZZ9.
+      * Every WK-COMMIT-INTERVAL archived rows, a COMMIT closes out
+      * the unit of work so an abend partway through a full-table
+      * sweep only loses the rows since the last commit point, not
+      * every row archived since the job started.
+       01 WK-COMMIT-INTERVAL           PIC 9(4) VALUE 0100.
+       01 WS-CUST-COMMIT-TALLY         PIC 9(4) VALUE 0.
+       01 WS-ACCT-COMMIT-TALLY         PIC 9(4) VALUE 0.
+      ******************************************************************
+      * PATH : .../zOS Cobol/TCSCUSCR.cbl
+       01  CUSTOMER.
+           COPY CUSTCPY.
+      * PATH : .../Cobol Include/CUSTCPY
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    10 CUSTOMER-ID                PIC 9(9).
+      *    10 CUSTOMER-NAME              PIC X(60).
+      *    10 CUSTOMER-ADDRESS           PIC X(250).
+      *    10 CUSTOMER-AGE               PIC 999.
+      *    10 CUSTOMER-STATUS            PIC X.
+      ******************************************************************
+           COPY STATCONS.
+      * PATH : .../Cobol Include/STATCONS
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  STATUS-CONSTANTS.
+      *    10 ACCT-STATUS-INACTIVE  PIC X(10) VALUE 'INACTIVE'.
+      *    10 CUST-STATUS-CLOSED    PIC X(1)  VALUE 'C'.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CUSTARCH
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSMST
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSARCH
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE CUSTARCHCSR CURSOR FOR
+                SELECT CUID, CUSTNAME, ADDRESS, AGE, STATUS,
+                       CLOSED_TIMESTAMP
+                  FROM CUSTOMER
+                 WHERE STATUS = :CUST-STATUS-CLOSED
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE ACCTARCHCSR CURSOR FOR
+                SELECT ACCOUNT_NUMBER, BASE_BRANCH, ACCOUNT_NAME,
+                       PRODUCT_CODE, CUSTOMER_ID, ACCOUNT_STATUS,
+                       PAYMENT_LIMIT, CURRENCY, COMPLIANCE_STATUS,
+                       LAST_ACTIVITY_DATE, UPD_USERID, UPD_TIMESTAMP
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE ACCOUNT_STATUS = :ACCT-STATUS-INACTIVE
+                   AND LAST_ACTIVITY_DATE <
+                       CURRENT DATE - :WS-RETENTION-DAYS DAYS
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM ARCHIVE-CLOSED-CUSTOMERS.
+           PERFORM ARCHIVE-INACTIVE-ACCOUNTS.
+           MOVE WS-CUST-ARCHIVED-COUNT TO WS-CUST-COUNT-DISPLAY.
+           MOVE WS-ACCT-ARCHIVED-COUNT TO WS-ACCT-COUNT-DISPLAY.
+           DISPLAY '(YRENDARC) CUSTOMERS ARCHIVED: '
+             WS-CUST-COUNT-DISPLAY.
+           DISPLAY '(YRENDARC) ACCOUNTS ARCHIVED: '
+             WS-ACCT-COUNT-DISPLAY.
+           STOP RUN.
+
+      ******************************************************************
+       ARCHIVE-CLOSED-CUSTOMERS.
+           EXEC SQL
+                OPEN CUSTARCHCSR
+           END-EXEC.
+           PERFORM FETCH-NEXT-CLOSED-CUSTOMER.
+           PERFORM UNTIL WS-CUST-END-OF-CURSOR
+              PERFORM ARCHIVE-ONE-CUSTOMER
+              PERFORM FETCH-NEXT-CLOSED-CUSTOMER
+           END-PERFORM.
+           IF WS-CUST-COMMIT-TALLY > 0
+              PERFORM COMMIT-CUSTOMER-ARCHIVE
+              MOVE 0 TO WS-CUST-COMMIT-TALLY
+           END-IF.
+           EXEC SQL
+                CLOSE CUSTARCHCSR
+           END-EXEC.
+
+      ******************************************************************
+       FETCH-NEXT-CLOSED-CUSTOMER.
+           EXEC SQL
+                FETCH CUSTARCHCSR
+                 INTO :CUSTOMER-ID, :CUSTOMER-NAME, :CUSTOMER-ADDRESS,
+                      :CUSTOMER-AGE, :CUSTOMER-STATUS,
+                      :CA-CLOSED-TIMESTAMP
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-CUST-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '(YRENDARC) CUSTOMER FETCH FAILED. SQLCODE='
+                   SQLCODE
+                 SET WS-CUST-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+       ARCHIVE-ONE-CUSTOMER.
+           MOVE CUSTOMER-ID      TO CA-CUID.
+           MOVE CUSTOMER-NAME    TO CA-CUSTNAME.
+           MOVE CUSTOMER-ADDRESS TO CA-ADDRESS.
+           MOVE CUSTOMER-AGE     TO CA-AGE.
+           MOVE CUSTOMER-STATUS  TO CA-STATUS.
+           PERFORM INSERT-CUSTOMER-ARCHIVE-ROW.
+           IF SQLCODE = 0
+              PERFORM DELETE-CUSTOMER-ROW
+              IF SQLCODE = 0
+                 ADD 1 TO WS-CUST-ARCHIVED-COUNT
+                 ADD 1 TO WS-CUST-COMMIT-TALLY
+                 IF WS-CUST-COMMIT-TALLY >= WK-COMMIT-INTERVAL
+                    PERFORM COMMIT-CUSTOMER-ARCHIVE
+                    MOVE 0 TO WS-CUST-COMMIT-TALLY
+                 END-IF
+              ELSE
+                 DISPLAY '(YRENDARC) CUSTOMER DELETE FAILED. CUID='
+                   CUSTOMER-ID ' SQLCODE=' SQLCODE
+              END-IF
+           ELSE
+              DISPLAY '(YRENDARC) CUSTOMER ARCHIVE INSERT FAILED. CUID='
+                CUSTOMER-ID ' SQLCODE=' SQLCODE
+           END-IF.
+
+      ******************************************************************
+       COMMIT-CUSTOMER-ARCHIVE.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+      ******************************************************************
+       INSERT-CUSTOMER-ARCHIVE-ROW.
+           EXEC SQL
+                INSERT INTO CUSTOMER_ARCHIVE
+                       ( CUID , CUSTNAME , ADDRESS , AGE , STATUS ,
+                         CLOSED_TIMESTAMP , ARCHIVED_TIMESTAMP )
+                VALUES
+                       ( :CA-CUID , :CA-CUSTNAME , :CA-ADDRESS ,
+                         :CA-AGE , :CA-STATUS , :CA-CLOSED-TIMESTAMP ,
+                         CURRENT TIMESTAMP )
+           END-EXEC.
+
+      ******************************************************************
+       DELETE-CUSTOMER-ROW.
+           EXEC SQL
+                DELETE FROM CUSTOMER
+                 WHERE CUID = :CUSTOMER-ID
+           END-EXEC.
+
+      ******************************************************************
+       ARCHIVE-INACTIVE-ACCOUNTS.
+           EXEC SQL
+                OPEN ACCTARCHCSR
+           END-EXEC.
+           PERFORM FETCH-NEXT-INACTIVE-ACCOUNT.
+           PERFORM UNTIL WS-ACCT-END-OF-CURSOR
+              PERFORM ARCHIVE-ONE-ACCOUNT
+              PERFORM FETCH-NEXT-INACTIVE-ACCOUNT
+           END-PERFORM.
+           IF WS-ACCT-COMMIT-TALLY > 0
+              PERFORM COMMIT-ACCOUNT-ARCHIVE
+              MOVE 0 TO WS-ACCT-COMMIT-TALLY
+           END-IF.
+           EXEC SQL
+                CLOSE ACCTARCHCSR
+           END-EXEC.
+
+      ******************************************************************
+       FETCH-NEXT-INACTIVE-ACCOUNT.
+           EXEC SQL
+                FETCH ACCTARCHCSR
+                 INTO :H1-ACCOUNT-NUMBER, :H1-BASE-BRANCH,
+                      :H1-ACCOUNT-NAME, :H1-PRODUCT-CODE,
+                      :H1-CUSTOMER-ID, :H1-ACCOUNT-STATUS,
+                      :H1-PAYMENT-LIMIT, :H1-CURRENCY,
+                      :H1-COMPLIANCE-STATUS, :H1-LAST-ACTIVITY-DATE,
+                      :H1-UPD-USERID, :H1-UPD-TIMESTAMP
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-ACCT-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '(YRENDARC) ACCOUNT FETCH FAILED. SQLCODE='
+                   SQLCODE
+                 SET WS-ACCT-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+       ARCHIVE-ONE-ACCOUNT.
+           MOVE H1-ACCOUNT-NUMBER     TO AA-ACCOUNT-NUMBER.
+           MOVE H1-BASE-BRANCH        TO AA-BASE-BRANCH.
+           MOVE H1-ACCOUNT-NAME       TO AA-ACCOUNT-NAME.
+           MOVE H1-PRODUCT-CODE       TO AA-PRODUCT-CODE.
+           MOVE H1-CUSTOMER-ID        TO AA-CUSTOMER-ID.
+           MOVE H1-ACCOUNT-STATUS     TO AA-ACCOUNT-STATUS.
+           MOVE H1-PAYMENT-LIMIT      TO AA-PAYMENT-LIMIT.
+           MOVE H1-CURRENCY           TO AA-CURRENCY.
+           MOVE H1-COMPLIANCE-STATUS  TO AA-COMPLIANCE-STATUS.
+           MOVE H1-LAST-ACTIVITY-DATE TO AA-LAST-ACTIVITY-DATE.
+           MOVE H1-UPD-USERID         TO AA-UPD-USERID.
+           MOVE H1-UPD-TIMESTAMP      TO AA-UPD-TIMESTAMP.
+           PERFORM INSERT-ACCOUNT-ARCHIVE-ROW.
+           IF SQLCODE = 0
+              PERFORM DELETE-ACCOUNT-ROW
+              IF SQLCODE = 0
+                 ADD 1 TO WS-ACCT-ARCHIVED-COUNT
+                 ADD 1 TO WS-ACCT-COMMIT-TALLY
+                 IF WS-ACCT-COMMIT-TALLY >= WK-COMMIT-INTERVAL
+                    PERFORM COMMIT-ACCOUNT-ARCHIVE
+                    MOVE 0 TO WS-ACCT-COMMIT-TALLY
+                 END-IF
+              ELSE
+                 IF SQLCODE = 100
+                    DISPLAY
+                      '(YRENDARC) ACCOUNT SKIPPED - CHANGED BY ANOTHER'
+                      ' USER. ACCT=' H1-ACCOUNT-NUMBER
+                 ELSE
+                    DISPLAY
+                      '(YRENDARC) ACCOUNT DELETE FAILED. ACCT='
+                      H1-ACCOUNT-NUMBER ' SQLCODE=' SQLCODE
+                 END-IF
+              END-IF
+           ELSE
+              DISPLAY
+                '(YRENDARC) ACCOUNT ARCHIVE INSERT FAILED. ACCT='
+                H1-ACCOUNT-NUMBER ' SQLCODE=' SQLCODE
+           END-IF.
+
+      ******************************************************************
+       INSERT-ACCOUNT-ARCHIVE-ROW.
+           EXEC SQL
+                INSERT INTO CBS_ACCT_MSTR_ARCHIVE
+                       ( ACCOUNT_NUMBER , BASE_BRANCH , ACCOUNT_NAME ,
+                         PRODUCT_CODE , CUSTOMER_ID , ACCOUNT_STATUS ,
+                         PAYMENT_LIMIT , CURRENCY , COMPLIANCE_STATUS ,
+                         LAST_ACTIVITY_DATE , UPD_USERID ,
+                         UPD_TIMESTAMP , ARCHIVED_TIMESTAMP )
+                VALUES
+                       ( :AA-ACCOUNT-NUMBER , :AA-BASE-BRANCH ,
+                         :AA-ACCOUNT-NAME , :AA-PRODUCT-CODE ,
+                         :AA-CUSTOMER-ID , :AA-ACCOUNT-STATUS ,
+                         :AA-PAYMENT-LIMIT , :AA-CURRENCY ,
+                         :AA-COMPLIANCE-STATUS ,
+                         :AA-LAST-ACTIVITY-DATE , :AA-UPD-USERID ,
+                         :AA-UPD-TIMESTAMP , CURRENT TIMESTAMP )
+           END-EXEC.
+
+      ******************************************************************
+      * DELETE-ACCOUNT-ROW carries forward the UPD_TIMESTAMP fetched
+      * by the cursor into the WHERE clause, so a row changed by
+      * someone else since the FETCH is a zero-row delete (SQLCODE
+      * 100) rather than purging a row based on stale data.
+       DELETE-ACCOUNT-ROW.
+           EXEC SQL
+                DELETE FROM CBS_ACCT_MSTR_DTL
+                 WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+                   AND UPD_TIMESTAMP  = :H1-UPD-TIMESTAMP
+           END-EXEC.
+
+      ******************************************************************
+       COMMIT-ACCOUNT-ARCHIVE.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
