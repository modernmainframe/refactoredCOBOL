@@ -252,3 +252,9 @@
            03 DB2-C-Value              PIC 9(8).
            03 DB2-C-Cause              PIC X(255).
            03 DB2-C-Observations       PIC X(255).
+
+       01  DB2-CUSTOMER-SECURE.
+           03 DB2-CS-CustomerNumber    PIC 9(10).
+           03 DB2-CS-CustomerPass      PIC X(32).
+           03 DB2-CS-StateIndicator    PIC X(1).
+           03 DB2-CS-PassChanges       PIC 9(8).
