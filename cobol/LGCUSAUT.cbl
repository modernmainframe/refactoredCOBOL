@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: LGCUSAUT
+      ******************************************************************
+      * CUSTOMER-AUTHENTICATE. Looks up CUSTOMER_SECURE by
+      * CUSTOMERNUMBER, honors STATE_INDICATOR (locked/disabled
+      * accounts are refused before the password is even checked), and
+      * either validates CUSTOMERPASS for a login or replaces it and
+      * bumps PASS_CHANGES for a reset.
+      *
+      * STATE_INDICATOR is assumed to carry 'A' (active), 'L' (locked)
+      * or 'D' (disabled) - no DDL ships with this table in this repo,
+      * same caveat as CUSTOMER_SEQ/CLAIM_SEQ.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGCUSAUT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WK-CONSTANTS.
+          05 WK-STATE-LOCKED          PIC X(1) VALUE 'L'.
+          05 WK-STATE-DISABLED        PIC X(1) VALUE 'D'.
+      ******************************************************************
+      * PATH : .../Cobol Include/LGPOLICY.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DB2-CUSTOMER-SECURE.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE LGPOLICY
+           END-EXEC.
+
+       LINKAGE SECTION.
+           COPY LGCUSRES.
+      * PATH : .../Cobol Include/LGCUSRES
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  LG-CUSTOMER-AUTH-AREA.
+
+       PROCEDURE DIVISION USING LG-CUSTOMER-AUTH-AREA.
+       MAIN-PARA.
+           MOVE LG-AUTH-CUSTOMERNUMBER TO DB2-CS-CustomerNumber.
+           SET LG-AUTH-SUCCESS TO TRUE.
+           MOVE SPACES TO LG-AUTH-REASON.
+           PERFORM FETCH-CUSTOMER-SECURE.
+           IF LG-AUTH-SUCCESS
+              PERFORM CHECK-ACCOUNT-STATE
+           END-IF.
+           IF LG-AUTH-SUCCESS
+              EVALUATE TRUE
+                 WHEN LG-AUTH-FN-LOGIN
+                    PERFORM CHECK-PASSWORD
+                 WHEN LG-AUTH-FN-RESET
+                    PERFORM RESET-PASSWORD
+                 WHEN OTHER
+                    SET LG-AUTH-BADFUNCTION TO TRUE
+                    MOVE 'INVALID FUNCTION CODE' TO LG-AUTH-REASON
+              END-EVALUATE
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+       FETCH-CUSTOMER-SECURE.
+           EXEC SQL
+                SELECT CUSTOMERPASS, STATE_INDICATOR, PASS_CHANGES
+                  INTO :DB2-CS-CustomerPass, :DB2-CS-StateIndicator,
+                       :DB2-CS-PassChanges
+                  FROM CUSTOMER_SECURE
+                 WHERE CUSTOMERNUMBER = :DB2-CS-CustomerNumber
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 SET LG-AUTH-NOTFOUND TO TRUE
+                 MOVE 'CUSTOMER NOT FOUND' TO LG-AUTH-REASON
+              WHEN OTHER
+                 SET LG-AUTH-DB2FAIL TO TRUE
+                 MOVE 'CUSTOMER_SECURE FETCH FAILED' TO LG-AUTH-REASON
+                 DISPLAY '(LGCUSAUT) FETCH FAILED. SQLCODE=' SQLCODE
+           END-EVALUATE.
+
+      ******************************************************************
+       CHECK-ACCOUNT-STATE.
+           IF DB2-CS-StateIndicator = WK-STATE-LOCKED
+              OR DB2-CS-StateIndicator = WK-STATE-DISABLED
+              SET LG-AUTH-LOCKED TO TRUE
+              MOVE 'ACCOUNT LOCKED OR DISABLED' TO LG-AUTH-REASON
+           END-IF.
+
+      ******************************************************************
+       CHECK-PASSWORD.
+           IF LG-AUTH-PASSWORD = DB2-CS-CustomerPass
+              SET LG-AUTH-SUCCESS TO TRUE
+           ELSE
+              SET LG-AUTH-BADPASSWORD TO TRUE
+              MOVE 'PASSWORD DOES NOT MATCH' TO LG-AUTH-REASON
+           END-IF.
+
+      ******************************************************************
+      * RESET-PASSWORD replaces CUSTOMERPASS and bumps PASS_CHANGES so
+      * there's an audit trail of how many times this customer's
+      * password has been reset. Like CHECK-PASSWORD for the login
+      * path, it will not touch CUSTOMERPASS unless the caller proves
+      * knowledge of the current password first.
+       RESET-PASSWORD.
+           IF LG-AUTH-PASSWORD = DB2-CS-CustomerPass
+              PERFORM UPDATE-CUSTOMER-PASSWORD
+           ELSE
+              SET LG-AUTH-BADPASSWORD TO TRUE
+              MOVE 'PASSWORD DOES NOT MATCH' TO LG-AUTH-REASON
+           END-IF.
+
+      ******************************************************************
+       UPDATE-CUSTOMER-PASSWORD.
+           EXEC SQL
+                UPDATE CUSTOMER_SECURE
+                   SET CUSTOMERPASS = :LG-AUTH-NEW-PASSWORD,
+                       PASS_CHANGES = PASS_CHANGES + 1
+                 WHERE CUSTOMERNUMBER = :DB2-CS-CustomerNumber
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              SET LG-AUTH-DB2FAIL TO TRUE
+              MOVE 'PASSWORD RESET FAILED' TO LG-AUTH-REASON
+              DISPLAY '(LGCUSAUT) RESET FAILED. SQLCODE=' SQLCODE
+           END-IF.
