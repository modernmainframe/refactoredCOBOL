@@ -28,8 +28,17 @@
             RECORDING MODE IS F.
 
       ******************************************************************
-      * PATH : .../zOS Cobol/TCSCUSCR.cbl
-       01 OUT-FILEREC                  PIC X(80).
+      * Fixed-width audit record (trans type/timestamp/customer id/
+      * return code/status text) instead of a free-text message -
+      * see OUTFCPY.
+           COPY OUTFCPY.
+      * PATH : .../Cobol Include/OUTFCPY
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    05 OF-TRANS-TYPE            PIC X(1).
+      *    05 OF-TIMESTAMP             PIC X(26).
+      *    05 OF-CUSTOMER-ID           PIC 9(9).
+      *    05 OF-RETURN-CODE           PIC 99.
+      *    05 OF-STATUS-TEXT           PIC X(42).
       ******************************************************************
 
        WORKING-STORAGE SECTION.
@@ -41,16 +50,7 @@
       *     05 SQLCODE     PIC S9(9) COMP-5.
       ******************************************************************
       * PATH : .../zOS Cobol/TCSCUSCR.cbl
-       01  CUSTOMER-COPY.
-      ******************************************************************
-           COPY LCUST.
-      * PATH : .../Cobol Include/LCUST
-      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
-      *    10 L-CUSTOMER-ID              PIC S9(9) USAGE COMP.
-      *    10 L-CUSTOMER-NAME            PIC X(60).
-      *    10 L-CUSTOMER-ADDRESS         PIC X(250).
-      *    10 L-CUSTOMER-AGE             PIC 999 USAGE COMP.
-      *01  CUSTOMER.
+       01  CUSTOMER.
       ******************************************************************
            COPY CUSTCPY.
       * PATH : .../Cobol Include/CUSTCPY
@@ -65,6 +65,9 @@
        01 OUTFILE-STATUS               PIC X(02) VALUE SPACES.
           88 OUTFILE-STATUS-OK         VALUE '00'.
        01 CUST-RETURN-CODE             PIC 99.
+       01 WS-SQLCODE-DISPLAY           PIC -(9)9.
+       01 WS-TIMESTAMP                 PIC X(26).
+       01 WS-DUPLICATE-COUNT           PIC S9(9) USAGE COMP VALUE 0.
       ******************************************************************
        COPY CUSTCONS.
       * PATH : .../Cobol Include/CUSTCONS
@@ -72,6 +75,13 @@
       *01  CUSTOMER-CONSTANTS.
       *    10 CUSTOMER-OPERFAIL   PIC 99 VALUE 0.
       *    10 CUSTOMER-OPERSUCC   PIC 99 VALUE 3.
+      ******************************************************************
+       COPY STATCONS.
+      * PATH : .../Cobol Include/STATCONS
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  STATUS-CONSTANTS.
+      *    10 CUST-STATUS-ACTIVE    PIC X(1)  VALUE 'A'.
+      *    10 CUST-STATUS-CLOSED    PIC X(1)  VALUE 'C'.
       ******************************************************************
 
       * SQLCA DB2 communications area
@@ -84,14 +94,36 @@
            END-EXEC.
 
        LINKAGE SECTION.
+      * PATH : .../zOS Cobol/TCSCUSCR.cbl
+       01  CUSTOMER-COPY.
+           COPY LCUST.
+      * PATH : .../Cobol Include/LCUST
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    10 L-TRANS-CODE               PIC X.
+      *    10 L-CUSTOMER-ID              PIC S9(9) USAGE COMP.
+      *    10 L-CUSTOMER-NAME            PIC X(60).
+      *    10 L-CUSTOMER-ADDRESS         PIC X(250).
+      *    10 L-CUSTOMER-AGE             PIC 999 USAGE COMP.
+
+       PROCEDURE DIVISION USING CUSTOMER-COPY.
+
+           OPEN OUTPUT OUT-FILE
+           IF NOT OUTFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING OUTPUT FILE.'
+              STOP RUN
+           END-IF.
 
-       PROCEDURE DIVISION.
+           EVALUATE TRUE
+              WHEN L-TRANS-UPDATE
+                 PERFORM UPDATE-CUSTOMER
+              WHEN L-TRANS-CLOSE
+                 PERFORM CLOSE-CUSTOMER
+              WHEN OTHER
+                 PERFORM CREATE-CUSTOMER
+           END-EVALUATE.
 
-           OPEN OUTPUT OUT-FILE                                        
-           IF NOT OUTFILE-STATUS-OK                                    
-              DISPLAY 'ERROR OPENING OUTPUT FILE.'                     
-              STOP RUN                                                 
-           END-IF. 
+           CLOSE OUT-FILE.
+           EXIT PROGRAM.
 
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:TCSCUSCR
@@ -102,40 +134,199 @@
            MOVE L-CUSTOMER-NAME TO CUSTOMER-NAME.
            MOVE L-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS.
            MOVE L-CUSTOMER-AGE TO CUSTOMER-AGE.
-           MOVE 'A' TO CUSTOMER-STATUS.
-      * GET-CUSTOMER-ID.
+           MOVE CUST-STATUS-ACTIVE TO CUSTOMER-STATUS.
+           PERFORM VALIDATE-CUSTOMER.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              PERFORM CHECK-DUPLICATE-CUSTOMER
+           END-IF.
+           EVALUATE CUST-RETURN-CODE
+              WHEN CUSTOMER-VALIDFAIL
+                 DISPLAY
+                   '(TCSCUSC1) CUSTOMER VALIDATION FAILED. REASON='
+                   L-CUSTOMER-REASON
+              WHEN CUSTOMER-UNDERAGE
+                 DISPLAY
+                   '(TCSCUSC1) CUSTOMER UNDERAGE. REASON='
+                   L-CUSTOMER-REASON
+              WHEN CUSTOMER-POSSDUP
+                 DISPLAY
+                   '(TCSCUSC1) POSSIBLE DUPLICATE CUSTOMER. REASON='
+                   L-CUSTOMER-REASON
+              WHEN CUSTOMER-DB2FAIL
+                 DISPLAY
+                   '(TCSCUSC1) DUPLICATE CHECK FAILED. REASON='
+                   L-CUSTOMER-REASON
+              WHEN OTHER
+                 PERFORM GET-CUSTOMER-ID-AND-INSERT
+           END-EVALUATE.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              PERFORM COMMIT-CUSTOMER-CREATE
+           ELSE
+              PERFORM ROLLBACK-CUSTOMER-CREATE
+           END-IF.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              MOVE L-CUSTOMER-ID      TO CUSTOMER-ID
+              DISPLAY 'CUSTOMER CREATION SUCCEEDED.'
+              DISPLAY 'CUSTOMER-ID IS ' L-CUSTOMER-ID
+              MOVE 'CUSTOMER CREATION SUCCEEDED' TO OF-STATUS-TEXT
+              PERFORM WRITE-OUTFILE
+           ELSE
+              MOVE 0 TO CUSTOMER-ID
+              MOVE L-CUSTOMER-SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'CUSTOMER CREATION FAILED. SQLCODE='
+                WS-SQLCODE-DISPLAY ' REASON=' L-CUSTOMER-REASON
+              STRING 'CREATE FAILED SQLCODE=' WS-SQLCODE-DISPLAY
+                      ' REASON=' L-CUSTOMER-REASON
+                      DELIMITED BY SIZE
+                      INTO OF-STATUS-TEXT
+              END-STRING
+              PERFORM WRITE-OUTFILE
+           END-IF.
+      ******************************************************************
+      * VALIDATE-CUSTOMER rejects an obviously bad age or a blank
+      * address before any DB2 work is attempted, instead of letting
+      * garbage reach the INSERT. A real but underage applicant (1-17)
+      * is a separate, distinct outcome from an out-of-range/garbage
+      * age: CUSTOMER-UNDERAGE lets the caller route the applicant to
+      * a guardian-linked product flow instead of creating an
+      * unrestricted adult-style customer record.
+       VALIDATE-CUSTOMER.
+           MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE.
+           IF L-CUSTOMER-AGE < 1 OR L-CUSTOMER-AGE > 120
+              MOVE CUSTOMER-VALIDFAIL TO CUST-RETURN-CODE
+              MOVE 0 TO L-CUSTOMER-SQLCODE
+              MOVE 'CUSTOMER AGE OUT OF RANGE' TO L-CUSTOMER-REASON
+           ELSE
+              IF L-CUSTOMER-AGE < 18
+                 MOVE CUSTOMER-UNDERAGE TO CUST-RETURN-CODE
+                 MOVE 0 TO L-CUSTOMER-SQLCODE
+                 MOVE
+                   'CUSTOMER UNDERAGE - GUARDIAN-LINKED PRODUCT REQD'
+                   TO L-CUSTOMER-REASON
+              ELSE
+                 IF L-CUSTOMER-ADDRESS = SPACES OR LOW-VALUES
+                    MOVE CUSTOMER-VALIDFAIL TO CUST-RETURN-CODE
+                    MOVE 0 TO L-CUSTOMER-SQLCODE
+                    MOVE 'CUSTOMER ADDRESS IS BLANK'
+                      TO L-CUSTOMER-REASON
+                 END-IF
+              END-IF
+           END-IF.
+      ******************************************************************
+      * CHECK-DUPLICATE-CUSTOMER looks for an existing row with the
+      * same CUSTNAME/ADDRESS before the insert runs, so two branches
+      * onboarding the same paper application don't each get their own
+      * CUID. A match is flagged as a possible duplicate for manual
+      * review rather than silently blocked, since a genuine second
+      * customer can legitimately share a name and address (e.g. a
+      * household).
+       CHECK-DUPLICATE-CUSTOMER.
            EXEC SQL
                 SELECT COUNT(*)
-                  INTO :CUSTOMER-ID
+                  INTO :WS-DUPLICATE-COUNT
                   FROM CUSTOMER
+                 WHERE CUSTNAME = :CUSTOMER-NAME
+                   AND ADDRESS = :CUSTOMER-ADDRESS
            END-EXEC.
            IF SQLCODE NOT = 0
-              IF SQLCODE = +100
-                 PERFORM INSERT-NEW-CUSTOMER
-              ELSE
-                 MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
-                 DISPLAY '(TCSCUSCR) SELECT OPERATION FAILED.'
-                   ' SQLCODE=' SQLCODE
-                 DISPLAY '(TCSCUSCR) ASSUMING CUSTOMER-ID 0'
-                 MOVE 0 TO CUSTOMER-ID
-                 PERFORM INSERT-NEW-CUSTOMER
+              MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+              MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+              MOVE 'DUPLICATE CHECK FAILED' TO L-CUSTOMER-REASON
+              DISPLAY '(TCSCUSC1) DUPLICATE CHECK FAILED.'
+               ' SQLCODE=' SQLCODE
+           ELSE
+              IF WS-DUPLICATE-COUNT > 0
+                 MOVE CUSTOMER-POSSDUP TO CUST-RETURN-CODE
+                 MOVE 0 TO L-CUSTOMER-SQLCODE
+                 MOVE 'POSSIBLE DUPLICATE CUSTOMER - SAME NAME/ADDRESS'
+                   TO L-CUSTOMER-REASON
               END-IF
+           END-IF.
+      ******************************************************************
+      * GET-CUSTOMER-ID-AND-INSERT.
+      * CUSTOMER-ID is assigned from the DB2 identity/sequence
+      * CUSTOMER_SEQ instead of COUNT(*), so deletes and partial batch
+      * loads can never cause the next CUID to collide with or reuse
+      * an existing row.
+       GET-CUSTOMER-ID-AND-INSERT.
+           EXEC SQL
+                SELECT NEXT VALUE FOR CUSTOMER_SEQ
+                  INTO :CUSTOMER-ID
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+              MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+              MOVE 'SEQUENCE FETCH FAILED' TO L-CUSTOMER-REASON
+              DISPLAY '(TCSCUSC1) SEQUENCE FETCH FAILED.'
+                ' SQLCODE=' SQLCODE
            ELSE
               PERFORM INSERT-NEW-CUSTOMER
            END-IF.
-           MOVE L-CUSTOMER-ID         TO CUSTOMER-ID
+      ******************************************************************
+      * COMMIT-CUSTOMER-CREATE closes out the unit of work that began
+      * with CHECK-DUPLICATE-CUSTOMER's SELECT, so a successful create
+      * is made durable instead of relying on DB2's default commit
+      * behavior at thread end.
+       COMMIT-CUSTOMER-CREATE.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+      ******************************************************************
+      * ROLLBACK-CUSTOMER-CREATE backs out any partially-applied work
+      * (e.g. a sequence value consumed but the INSERT itself failing)
+      * so a failed create never leaves a half-applied unit of work
+      * open under DB2 thread reuse.
+       ROLLBACK-CUSTOMER-CREATE.
+           EXEC SQL
+                ROLLBACK
+           END-EXEC.
+      ******************************************************************
+      * UPDATE-CUSTOMER applies CUSTNAME/ADDRESS/AGE/STATUS changes to
+      * the existing row identified by L-CUSTOMER-ID and writes a
+      * before/after audit record to OUT-FILE.
+       UPDATE-CUSTOMER.
+           PERFORM UPDATE-EXISTING-CUSTOMER.
            IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
-              DISPLAY 'CUSTOMER CREATION SUCCEEDED.'
-              DISPLAY 'CUSTOMER-ID IS ' L-CUSTOMER-ID
-              MOVE 'CUSTOMER CREATION SUCCEEDED.' TO OUT-FILEREC
-      *       PERFORM WRITE-OUTFILE
-              STRING 'CUSTOMER-ID IS ' CUSTOMER-ID
+              DISPLAY 'CUSTOMER UPDATE SUCCEEDED.'
+              DISPLAY 'CUSTOMER-ID IS ' CUSTOMER-ID
+              STRING 'UPDATED. BEFORE NAME=' L-BEFORE-CUSTOMER-NAME
                       DELIMITED BY SIZE
-                      INTO OUT-FILEREC
+                      INTO OF-STATUS-TEXT
               END-STRING
               PERFORM WRITE-OUTFILE
            ELSE
-              DISPLAY 'CUSTOMER CREATION FAILED.'
+              MOVE L-CUSTOMER-SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'CUSTOMER UPDATE FAILED. SQLCODE='
+                WS-SQLCODE-DISPLAY ' REASON=' L-CUSTOMER-REASON
+              STRING 'UPDATE FAILED SQLCODE=' WS-SQLCODE-DISPLAY
+                      ' REASON=' L-CUSTOMER-REASON
+                      DELIMITED BY SIZE
+                      INTO OF-STATUS-TEXT
+              END-STRING
+              PERFORM WRITE-OUTFILE
+           END-IF.
+      ******************************************************************
+      * CLOSE-CUSTOMER soft-deletes the customer identified by
+      * L-CUSTOMER-ID (STATUS set to 'C', CLOSED_TIMESTAMP stamped)
+      * and writes the result to OUT-FILE.
+       CLOSE-CUSTOMER.
+           PERFORM CLOSE-EXISTING-CUSTOMER.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              DISPLAY 'CUSTOMER CLOSE SUCCEEDED.'
+              DISPLAY 'CUSTOMER-ID IS ' CUSTOMER-ID
+              MOVE 'CLOSED' TO OF-STATUS-TEXT
+              PERFORM WRITE-OUTFILE
+           ELSE
+              MOVE L-CUSTOMER-SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'CUSTOMER CLOSE FAILED. SQLCODE='
+                WS-SQLCODE-DISPLAY ' REASON=' L-CUSTOMER-REASON
+              STRING 'CLOSE FAILED SQLCODE=' WS-SQLCODE-DISPLAY
+                      ' REASON=' L-CUSTOMER-REASON
+                      DELIMITED BY SIZE
+                      INTO OF-STATUS-TEXT
+              END-STRING
+              PERFORM WRITE-OUTFILE
            END-IF.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:TCSCUSCR
@@ -159,24 +350,169 @@
                       :CUSTOMER-STATUS )
            END-EXEC.
            IF SQLCODE NOT = 0
-              MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
+              MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+              EVALUATE SQLCODE
+                 WHEN -803
+                    MOVE CUSTOMER-DUPLICATE TO CUST-RETURN-CODE
+                    MOVE 'DUPLICATE CUSTOMER KEY' TO L-CUSTOMER-REASON
+                 WHEN -904
+                    MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+                    MOVE 'DB2 RESOURCE NOT AVAILABLE' TO
+                         L-CUSTOMER-REASON
+                 WHEN OTHER
+                    MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
+                    MOVE 'CUSTOMER INSERT FAILED' TO L-CUSTOMER-REASON
+              END-EVALUATE
               DISPLAY '(TCSCUSCR) INSERT OPERATON FAILED.'
                ' SQLCODE=' SQLCODE
            ELSE
               MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
               MOVE CUSTOMER-ID TO L-CUSTOMER-ID
+              MOVE 0 TO L-CUSTOMER-SQLCODE
+              MOVE SPACES TO L-CUSTOMER-REASON
               DISPLAY '(TCSCUSCR) CUSTOMER ADDED TO DATABASE.'
            END-IF.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:TCSCUSCR
       * PROGRAM PATH : .../zOS Cobol/TCSCUSCR.cbl
+      * STMT START LINE NUMBER : 220 (UPDATE-CUSTOMER)
+       UPDATE-EXISTING-CUSTOMER.
+           MOVE L-CUSTOMER-ID TO CUSTOMER-ID.
+           EXEC SQL
+             SELECT CUSTNAME, ADDRESS, AGE, STATUS
+               INTO :CUSTOMER-NAME, :CUSTOMER-ADDRESS, :CUSTOMER-AGE,
+                    :CUSTOMER-STATUS
+               FROM CUSTOMER
+              WHERE CUID = :CUSTOMER-ID
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
+           ELSE
+              IF SQLCODE = 100
+                 MOVE CUSTOMER-NOTFOUND TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER NOT FOUND FOR UPDATE'
+                   TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSC1) UPDATE SELECT FOUND NO ROW.'
+                  ' SQLCODE=' SQLCODE
+              ELSE
+                 MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER UPDATE SELECT FAILED'
+                   TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSC1) UPDATE SELECT FAILED.'
+                  ' SQLCODE=' SQLCODE
+              END-IF
+           END-IF.
+           IF CUST-RETURN-CODE NOT = CUSTOMER-OPERSUCC
+              CONTINUE
+           ELSE
+              MOVE CUSTOMER-NAME    TO L-BEFORE-CUSTOMER-NAME
+              MOVE CUSTOMER-ADDRESS TO L-BEFORE-CUSTOMER-ADDRESS
+              MOVE CUSTOMER-AGE     TO L-BEFORE-CUSTOMER-AGE
+              MOVE CUSTOMER-STATUS  TO L-BEFORE-CUSTOMER-STATUS
+              MOVE L-CUSTOMER-NAME    TO CUSTOMER-NAME
+              MOVE L-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS
+              MOVE L-CUSTOMER-AGE     TO CUSTOMER-AGE
+              MOVE L-CUSTOMER-STATUS  TO CUSTOMER-STATUS
+              EXEC SQL
+                UPDATE CUSTOMER
+                   SET CUSTNAME = :CUSTOMER-NAME ,
+                       ADDRESS  = :CUSTOMER-ADDRESS ,
+                       AGE      = :CUSTOMER-AGE ,
+                       STATUS   = :CUSTOMER-STATUS
+                 WHERE CUID = :CUSTOMER-ID
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER UPDATE FAILED' TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSC1) UPDATE OPERATION FAILED.'
+                  ' SQLCODE=' SQLCODE
+              ELSE
+                 MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
+                 MOVE 0 TO L-CUSTOMER-SQLCODE
+                 MOVE SPACES TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSC1) CUSTOMER UPDATED IN DATABASE.'
+              END-IF
+           END-IF.
+      ******************************************************************
+      * PROGRAM NAME : Program:COBOL:TCSCUSCR
+      * PROGRAM PATH : .../zOS Cobol/TCSCUSCR.cbl
+      * CLOSE-EXISTING-CUSTOMER checks the row exists before the
+      * UPDATE, the same way UPDATE-EXISTING-CUSTOMER does - a DB2
+      * UPDATE against a CUID that matches no row still returns
+      * SQLCODE 0, so without this check a close of a nonexistent
+      * customer would be reported as successful.
+       CLOSE-EXISTING-CUSTOMER.
+           MOVE L-CUSTOMER-ID TO CUSTOMER-ID.
+           EXEC SQL
+             SELECT STATUS
+               INTO :CUSTOMER-STATUS
+               FROM CUSTOMER
+              WHERE CUID = :CUSTOMER-ID
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
+           ELSE
+              IF SQLCODE = 100
+                 MOVE CUSTOMER-NOTFOUND TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER NOT FOUND FOR CLOSE' TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSC1) CLOSE SELECT FOUND NO ROW.'
+                  ' SQLCODE=' SQLCODE
+              ELSE
+                 MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER CLOSE SELECT FAILED' TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSC1) CLOSE SELECT FAILED.'
+                  ' SQLCODE=' SQLCODE
+              END-IF
+           END-IF.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              EXEC SQL
+                UPDATE CUSTOMER
+                   SET STATUS = :CUST-STATUS-CLOSED ,
+                       CLOSED_TIMESTAMP = CURRENT TIMESTAMP
+                 WHERE CUID = :CUSTOMER-ID
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER CLOSE FAILED' TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSC1) CLOSE OPERATION FAILED.'
+                  ' SQLCODE=' SQLCODE
+              ELSE
+                 MOVE CUST-STATUS-CLOSED TO L-CUSTOMER-STATUS
+                 MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
+                 MOVE 0 TO L-CUSTOMER-SQLCODE
+                 MOVE SPACES TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSC1) CUSTOMER CLOSED.'
+              END-IF
+           END-IF.
+      ******************************************************************
+      * PROGRAM NAME : Program:COBOL:TCSCUSCR
+      * PROGRAM PATH : .../zOS Cobol/TCSCUSCR.cbl
       * STMT START LINE NUMBER : 258
       * STMT END LINE NUMBER : 263
        WRITE-OUTFILE.
+            PERFORM GET-CURRENT-TIMESTAMP
+            MOVE L-TRANS-CODE    TO OF-TRANS-TYPE
+            MOVE WS-TIMESTAMP    TO OF-TIMESTAMP
+            MOVE CUSTOMER-ID     TO OF-CUSTOMER-ID
+            MOVE CUST-RETURN-CODE TO OF-RETURN-CODE
             WRITE OUT-FILEREC
             INITIALIZE OUT-FILEREC
             IF NOT OUTFILE-STATUS-OK
                DISPLAY 'ERROR WRITING OUTPUT FILE.'
             END-IF.
       ******************************************************************
-           EXIT PROGRAM.
\ No newline at end of file
+      * GET-CURRENT-TIMESTAMP stamps the audit record the same way
+      * GET-CUSTOMER-ID pulls CUSTOMER-ID from DB2 instead of deriving
+      * it locally.
+       GET-CURRENT-TIMESTAMP.
+           EXEC SQL
+                SELECT CURRENT TIMESTAMP
+                  INTO :WS-TIMESTAMP
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
