@@ -0,0 +1,227 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: TCSCDEM
+      ******************************************************************
+      * Customer age-band/status demographics report. Reads CUSTOMER
+      * end to end, buckets each row into an age band (18-25, 26-40,
+      * 41-60, 60+, plus an UNDER-18/OTHER catch-all), cross-tabs it
+      * against ACTIVE vs non-ACTIVE CUSTOMER-STATUS, and writes one
+      * sequential report file in the same 80-byte-record style as
+      * TCSCUSC1's OUT-FILE, finishing with a grand total line.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TCSCDEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS RPTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-FILE
+            RECORD CONTAINS 80
+            RECORDING MODE IS F.
+       01 REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 RPTFILE-STATUS               PIC X(02) VALUE SPACES.
+          88 RPTFILE-STATUS-OK         VALUE '00'.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-CURSOR          VALUE 'Y'.
+       01 WS-CUST-AGE                  PIC S9(9) USAGE COMP.
+       01 WS-CUST-STATUS               PIC X(1).
+
+       01 WK-AGE-BAND-COUNTS.
+          05 WK-BAND-UNDER18-ACTIVE    PIC S9(9) USAGE COMP VALUE 0.
+          05 WK-BAND-UNDER18-OTHER     PIC S9(9) USAGE COMP VALUE 0.
+          05 WK-BAND-18-25-ACTIVE      PIC S9(9) USAGE COMP VALUE 0.
+          05 WK-BAND-18-25-OTHER       PIC S9(9) USAGE COMP VALUE 0.
+          05 WK-BAND-26-40-ACTIVE      PIC S9(9) USAGE COMP VALUE 0.
+          05 WK-BAND-26-40-OTHER       PIC S9(9) USAGE COMP VALUE 0.
+          05 WK-BAND-41-60-ACTIVE      PIC S9(9) USAGE COMP VALUE 0.
+          05 WK-BAND-41-60-OTHER       PIC S9(9) USAGE COMP VALUE 0.
+          05 WK-BAND-OVER60-ACTIVE     PIC S9(9) USAGE COMP VALUE 0.
+          05 WK-BAND-OVER60-OTHER      PIC S9(9) USAGE COMP VALUE 0.
+       01 WS-GRAND-TOTAL               PIC S9(9) USAGE COMP VALUE 0.
+
+       01 WS-RPT-LABEL                 PIC X(20).
+       01 WS-RPT-ACTIVE-DISPLAY        PIC ZZZ,ZZ9.
+       01 WS-RPT-OTHER-DISPLAY         PIC ZZZ,ZZ9.
+       01 WS-GRAND-TOTAL-DISPLAY       PIC ZZZ,ZZZ,ZZ9.
+      ******************************************************************
+      * PATH : .../Cobol Include/CUSTOMER.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DCLCUSTOMER.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE CUSTDEMCSR CURSOR FOR
+                SELECT AGE, STATUS
+                  FROM CUSTOMER
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING REPORT FILE.'
+              STOP RUN
+           END-IF.
+           PERFORM WRITE-REPORT-HEADER.
+
+           EXEC SQL
+                OPEN CUSTDEMCSR
+           END-EXEC.
+           PERFORM FETCH-NEXT-CUSTOMER-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              PERFORM BUCKET-CUSTOMER-ROW
+              PERFORM FETCH-NEXT-CUSTOMER-ROW
+           END-PERFORM.
+           EXEC SQL
+                CLOSE CUSTDEMCSR
+           END-EXEC.
+
+           PERFORM WRITE-AGE-BAND-LINES.
+           PERFORM WRITE-REPORT-TRAILER.
+
+           CLOSE REPORT-FILE.
+           STOP RUN.
+      ******************************************************************
+       FETCH-NEXT-CUSTOMER-ROW.
+           EXEC SQL
+                FETCH CUSTDEMCSR
+                 INTO :WS-CUST-AGE, :WS-CUST-STATUS
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 ADD 1 TO WS-GRAND-TOTAL
+              WHEN OTHER
+                 DISPLAY '(TCSCDEM) FETCH FAILED. SQLCODE=' SQLCODE
+                 SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+      ******************************************************************
+      * BUCKET-CUSTOMER-ROW sorts the fetched row into one of the five
+      * age bands, then into the ACTIVE or OTHER (non-ACTIVE) column
+      * within that band.
+       BUCKET-CUSTOMER-ROW.
+           EVALUATE TRUE
+              WHEN WS-CUST-AGE < 18
+                 IF WS-CUST-STATUS = 'A'
+                    ADD 1 TO WK-BAND-UNDER18-ACTIVE
+                 ELSE
+                    ADD 1 TO WK-BAND-UNDER18-OTHER
+                 END-IF
+              WHEN WS-CUST-AGE >= 18 AND WS-CUST-AGE <= 25
+                 IF WS-CUST-STATUS = 'A'
+                    ADD 1 TO WK-BAND-18-25-ACTIVE
+                 ELSE
+                    ADD 1 TO WK-BAND-18-25-OTHER
+                 END-IF
+              WHEN WS-CUST-AGE >= 26 AND WS-CUST-AGE <= 40
+                 IF WS-CUST-STATUS = 'A'
+                    ADD 1 TO WK-BAND-26-40-ACTIVE
+                 ELSE
+                    ADD 1 TO WK-BAND-26-40-OTHER
+                 END-IF
+              WHEN WS-CUST-AGE >= 41 AND WS-CUST-AGE <= 60
+                 IF WS-CUST-STATUS = 'A'
+                    ADD 1 TO WK-BAND-41-60-ACTIVE
+                 ELSE
+                    ADD 1 TO WK-BAND-41-60-OTHER
+                 END-IF
+              WHEN OTHER
+                 IF WS-CUST-STATUS = 'A'
+                    ADD 1 TO WK-BAND-OVER60-ACTIVE
+                 ELSE
+                    ADD 1 TO WK-BAND-OVER60-OTHER
+                 END-IF
+           END-EVALUATE.
+      ******************************************************************
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'CUSTOMER AGE-BAND DEMOGRAPHICS REPORT'
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'AGE BAND             ACTIVE   OTHER'
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+      ******************************************************************
+       WRITE-AGE-BAND-LINES.
+           MOVE 'UNDER 18' TO WS-RPT-LABEL.
+           MOVE WK-BAND-UNDER18-ACTIVE TO WS-RPT-ACTIVE-DISPLAY.
+           MOVE WK-BAND-UNDER18-OTHER TO WS-RPT-OTHER-DISPLAY.
+           PERFORM WRITE-AGE-BAND-LINE.
+
+           MOVE '18-25' TO WS-RPT-LABEL.
+           MOVE WK-BAND-18-25-ACTIVE TO WS-RPT-ACTIVE-DISPLAY.
+           MOVE WK-BAND-18-25-OTHER TO WS-RPT-OTHER-DISPLAY.
+           PERFORM WRITE-AGE-BAND-LINE.
+
+           MOVE '26-40' TO WS-RPT-LABEL.
+           MOVE WK-BAND-26-40-ACTIVE TO WS-RPT-ACTIVE-DISPLAY.
+           MOVE WK-BAND-26-40-OTHER TO WS-RPT-OTHER-DISPLAY.
+           PERFORM WRITE-AGE-BAND-LINE.
+
+           MOVE '41-60' TO WS-RPT-LABEL.
+           MOVE WK-BAND-41-60-ACTIVE TO WS-RPT-ACTIVE-DISPLAY.
+           MOVE WK-BAND-41-60-OTHER TO WS-RPT-OTHER-DISPLAY.
+           PERFORM WRITE-AGE-BAND-LINE.
+
+           MOVE '60 AND OVER' TO WS-RPT-LABEL.
+           MOVE WK-BAND-OVER60-ACTIVE TO WS-RPT-ACTIVE-DISPLAY.
+           MOVE WK-BAND-OVER60-OTHER TO WS-RPT-OTHER-DISPLAY.
+           PERFORM WRITE-AGE-BAND-LINE.
+      ******************************************************************
+       WRITE-AGE-BAND-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING WS-RPT-LABEL ' ' WS-RPT-ACTIVE-DISPLAY
+                   ' ' WS-RPT-OTHER-DISPLAY
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING REPORT FILE.'
+           END-IF.
+      ******************************************************************
+       WRITE-REPORT-TRAILER.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL CUSTOMERS: ' WS-GRAND-TOTAL-DISPLAY
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING REPORT FILE.'
+           END-IF.
