@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK : CBSACSUM
+      * Fixed-width one-line-per-account record written by CBSACINQ's
+      * CUSTOMER-ACCOUNT-INQUIRY summary file.
+      ******************************************************************
+       01 CBSAC-SUMMARY-FILEREC.
+          05 AS-ACCOUNT-NUMBER        PIC 9(18).
+          05 AS-BASE-BRANCH           PIC X(20).
+          05 AS-PRODUCT-CODE          PIC X(5).
+          05 AS-ACCOUNT-STATUS        PIC X(10).
+          05 AS-CURRENCY              PIC X(3).
