@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK : CBSBSRUL
+      * Transfer area for the status-rule table loaded from
+      * STATUS-RULES-FILE, passed from a run-once driver (CBSBSDS,
+      * CBSBSRS) into CBSBSDG/CBSBSRA so the control card is read once
+      * per run instead of once per CALL when these programs are
+      * driven in a per-account sweep loop. CBSBS-RULE-COUNT = 0 means
+      * "no table supplied - load it yourself", the single-account
+      * entry-point behavior CBSBSDL/CBSBSRL still rely on.
+      ******************************************************************
+       01  CBSBS-RULE-XFER-AREA.
+           05 CBSBS-RULE-COUNT        PIC 9(4) USAGE COMP VALUE 0.
+           05 CBSBS-STATUS-RULE OCCURS 20 TIMES.
+              10 CBSBS-SR-STATUS-CODE PIC X(10).
+              10 CBSBS-SR-MESSAGE     PIC X(40).
+              10 CBSBS-SR-ACTION      PIC X(1).
