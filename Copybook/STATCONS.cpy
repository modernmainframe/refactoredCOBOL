@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK : STATCONS
+      * Shared account/customer status-value constants, so 'ACTIVE',
+      * 'INACTIVE', and the single-character CUSTOMER-STATUS values
+      * are defined once instead of being hardcoded independently
+      * inside CBSBSDG, CBSBSRA, TCSCUSCR and anywhere else that needs
+      * them. Like CUSTCONS.cpy, but for status values rather than
+      * return codes.
+      ******************************************************************
+       01  STATUS-CONSTANTS.
+           10 ACCT-STATUS-ACTIVE    PIC X(10) VALUE 'ACTIVE'.
+           10 ACCT-STATUS-INACTIVE  PIC X(10) VALUE 'INACTIVE'.
+           10 CUST-STATUS-ACTIVE    PIC X(1)  VALUE 'A'.
+           10 CUST-STATUS-CLOSED    PIC X(1)  VALUE 'C'.
