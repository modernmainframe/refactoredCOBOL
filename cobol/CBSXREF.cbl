@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: CBSXREF
+      ******************************************************************
+      * Nightly reconciliation between CBS_ACCT_MSTR_DTL and CUSTOMER.
+      * CBS_ACCT_MSTR_DTL.CUSTOMER_ID and CUSTOMER.CUID are maintained
+      * by two separate program families (CBSBSDG/CBSBSRA and
+      * TCSCUSCR) with nothing that ever checks the foreign key holds,
+      * so this reads CBS_ACCT_MSTR_DTL end to end and reports any
+      * account whose CUSTOMER_ID has no matching CUSTOMER.CUID row.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSXREF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS RPTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-FILE
+            RECORD CONTAINS 132
+            RECORDING MODE IS F.
+       01 REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 RPTFILE-STATUS               PIC X(02) VALUE SPACES.
+          88 RPTFILE-STATUS-OK         VALUE '00'.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-CURSOR          VALUE 'Y'.
+       01 WS-ORPHAN-COUNT              PIC S9(9) USAGE COMP VALUE 0.
+       01 WS-ORPHAN-COUNT-DISPLAY      PIC ZZZ,ZZZ,ZZ9.
+       01 WS-RPT-ACCOUNT-DISPLAY       PIC Z(17)9.
+       01 WS-RPT-CUSTOMER-DISPLAY      PIC Z(8)9.
+      ******************************************************************
+      * PATH : .../Cobol Include/CBSMST.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DCLCBS-ACCT-MSTR-DTL.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSMST
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE ORPHANCSR CURSOR FOR
+                SELECT ACCOUNT_NUMBER, BASE_BRANCH, ACCOUNT_NAME,
+                       CUSTOMER_ID
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE NOT EXISTS
+                       ( SELECT 1 FROM CUSTOMER
+                          WHERE CUID = CUSTOMER_ID )
+                 ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING REPORT FILE.'
+              STOP RUN
+           END-IF.
+           PERFORM WRITE-REPORT-HEADER.
+
+           EXEC SQL
+                OPEN ORPHANCSR
+           END-EXEC.
+           PERFORM FETCH-NEXT-ORPHAN-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              PERFORM WRITE-ORPHAN-LINE
+              PERFORM FETCH-NEXT-ORPHAN-ROW
+           END-PERFORM.
+           EXEC SQL
+                CLOSE ORPHANCSR
+           END-EXEC.
+
+           PERFORM WRITE-REPORT-TRAILER.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+      ******************************************************************
+       FETCH-NEXT-ORPHAN-ROW.
+           EXEC SQL
+                FETCH ORPHANCSR
+                 INTO :H1-ACCOUNT-NUMBER, :H1-BASE-BRANCH,
+                      :H1-ACCOUNT-NAME, :H1-CUSTOMER-ID
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 ADD 1 TO WS-ORPHAN-COUNT
+              WHEN OTHER
+                 DISPLAY '(CBSXREF) FETCH FAILED. SQLCODE=' SQLCODE
+                 SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'CUSTOMER/ACCOUNT-MASTER ORPHAN RECONCILIATION REPORT'
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'ACCOUNT-NUMBER       BRANCH               '
+                   'ACCOUNT-NAME                                 '
+                   'CUSTOMER-ID'
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+
+      ******************************************************************
+       WRITE-ORPHAN-LINE.
+           MOVE H1-ACCOUNT-NUMBER TO WS-RPT-ACCOUNT-DISPLAY.
+           MOVE H1-CUSTOMER-ID TO WS-RPT-CUSTOMER-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING WS-RPT-ACCOUNT-DISPLAY ' ' H1-BASE-BRANCH ' '
+                   H1-ACCOUNT-NAME ' ' WS-RPT-CUSTOMER-DISPLAY
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING REPORT FILE.'
+           END-IF.
+
+      ******************************************************************
+       WRITE-REPORT-TRAILER.
+           MOVE WS-ORPHAN-COUNT TO WS-ORPHAN-COUNT-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL ORPHANED ACCOUNTS: ' WS-ORPHAN-COUNT-DISPLAY
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING REPORT FILE.'
+           END-IF.
