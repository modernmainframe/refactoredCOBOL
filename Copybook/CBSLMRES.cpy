@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COPYBOOK : CBSLMRES
+      * LINKAGE work area for CBSLIMCK (LIMIT-CHECK). Caller supplies
+      * an ACCOUNT-NUMBER and a proposed NEW-LIMIT; the program looks
+      * up the account's CURRENCY, enforces the currency-specific
+      * minimum/maximum payment-limit rules, applies the new limit to
+      * CBS_ACCT_MSTR_DTL when it passes, and returns a return code.
+      ******************************************************************
+       01  CBSLM-LIMIT-CHECK-AREA.
+           05 CBSLM-ACCOUNT-NUMBER     PIC S9(18) USAGE COMP.
+           05 CBSLM-NEW-LIMIT          PIC S9(9) USAGE COMP.
+           05 CBSLM-RETURN-CODE        PIC 99.
+              88 CBSLM-SUCCESS             VALUE 0.
+              88 CBSLM-ACCTNOTFOUND        VALUE 4.
+              88 CBSLM-LIMIT-OUT-OF-RANGE  VALUE 8.
+              88 CBSLM-CURRENCY-UNKNOWN    VALUE 12.
+              88 CBSLM-DB2FAIL             VALUE 16.
+              88 CBSLM-CONCURRENT-UPDATE   VALUE 20.
+           05 CBSLM-REASON             PIC X(50).
