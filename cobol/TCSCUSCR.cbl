@@ -33,19 +33,20 @@
       ******************************************************************
       * PATH : .../zOS Cobol/TCSCUSCR.cbl
        01 CUST-RETURN-CODE             PIC 99.
-       01  CUSTOMER-COPY.
-      ******************************************************************
-           COPY LCUST.
-      * PATH : .../Cobol Include/LCUST
-      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
-      *    10 L-CUSTOMER-ID              PIC S9(9) USAGE COMP.
-      ******************************************************************
+       01 WS-DUPLICATE-COUNT           PIC S9(9) USAGE COMP VALUE 0.
        COPY CUSTCONS.
       * PATH : .../Cobol Include/CUSTCONS
       * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
       *01  CUSTOMER-CONSTANTS.
       *    10 CUSTOMER-OPERFAIL   PIC 99 VALUE 0.
       *    10 CUSTOMER-OPERSUCC   PIC 99 VALUE 3.
+      ******************************************************************
+       COPY STATCONS.
+      * PATH : .../Cobol Include/STATCONS
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  STATUS-CONSTANTS.
+      *    10 CUST-STATUS-ACTIVE    PIC X(1)  VALUE 'A'.
+      *    10 CUST-STATUS-CLOSED    PIC X(1)  VALUE 'C'.
       ******************************************************************
 
       * SQLCA DB2 communications area
@@ -58,14 +59,87 @@
            END-EXEC.
 
        LINKAGE SECTION.
+       01  CUSTOMER-COPY.
+      ******************************************************************
+           COPY LCUST.
+      * PATH : .../Cobol Include/LCUST
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *    10 L-CUSTOMER-ID              PIC S9(9) USAGE COMP.
+      ******************************************************************
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING CUSTOMER-COPY.
+      ******************************************************************
+      * MAIN-PARA dispatches on L-TRANS-CODE the same way TCSCUSC1
+      * does, so a caller drives exactly one of insert/update/close per
+      * CALL instead of execution falling through every paragraph in
+      * the file.
+       MAIN-PARA.
+           EVALUATE TRUE
+              WHEN L-TRANS-UPDATE
+                 PERFORM UPDATE-CUSTOMER
+              WHEN L-TRANS-CLOSE
+                 PERFORM CLOSE-CUSTOMER
+              WHEN OTHER
+                 PERFORM INSERT-NEW-CUSTOMER
+           END-EVALUATE.
+           EXIT PROGRAM.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:TCSCUSCR
       * PROGRAM PATH : .../zOS Cobol/TCSCUSCR.cbl
       * STMT START LINE NUMBER : 220
       * STMT END LINE NUMBER : 244
        INSERT-NEW-CUSTOMER.
+           MOVE L-CUSTOMER-NAME TO CUSTOMER-NAME.
+           MOVE L-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS.
+           MOVE L-CUSTOMER-AGE TO CUSTOMER-AGE.
+           MOVE CUST-STATUS-ACTIVE TO CUSTOMER-STATUS.
+           PERFORM CHECK-DUPLICATE-CUSTOMER.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              PERFORM GET-CUSTOMER-ID-AND-INSERT
+           END-IF.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              PERFORM COMMIT-CUSTOMER-INSERT
+           ELSE
+              PERFORM ROLLBACK-CUSTOMER-INSERT
+           END-IF.
+      ******************************************************************
+      * COMMIT-CUSTOMER-INSERT/ROLLBACK-CUSTOMER-INSERT give this
+      * two-step duplicate-check-then-insert unit of work a predictable
+      * transaction boundary instead of relying on DB2 defaults.
+       COMMIT-CUSTOMER-INSERT.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+       ROLLBACK-CUSTOMER-INSERT.
+           EXEC SQL
+                ROLLBACK
+           END-EXEC.
+      ******************************************************************
+      * GET-CUSTOMER-ID-AND-INSERT.
+      * CUSTOMER-ID is assigned from the DB2 identity/sequence
+      * CUSTOMER_SEQ instead of COUNT(*), so deletes and partial batch
+      * loads can never cause the next CUID to collide with or reuse
+      * an existing row.
+       GET-CUSTOMER-ID-AND-INSERT.
+           EXEC SQL
+                SELECT NEXT VALUE FOR CUSTOMER_SEQ
+                  INTO :CUSTOMER-ID
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+              MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+              MOVE 'SEQUENCE FETCH FAILED' TO L-CUSTOMER-REASON
+              DISPLAY '(TCSCUSCR) SEQUENCE FETCH FAILED.'
+                ' SQLCODE=' SQLCODE
+           ELSE
+              PERFORM INSERT-CUSTOMER-ROW
+           END-IF.
+      ******************************************************************
+      * INSERT-CUSTOMER-ROW runs the actual DB2 insert once
+      * CHECK-DUPLICATE-CUSTOMER has cleared the row.
+       INSERT-CUSTOMER-ROW.
            EXEC SQL
              INSERT INTO
                     CUSTOMER
@@ -82,13 +156,171 @@
                       :CUSTOMER-STATUS )
            END-EXEC.
            IF SQLCODE NOT = 0
-              MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
+              MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+              EVALUATE SQLCODE
+                 WHEN -803
+                    MOVE CUSTOMER-DUPLICATE TO CUST-RETURN-CODE
+                    MOVE 'DUPLICATE CUSTOMER KEY' TO L-CUSTOMER-REASON
+                 WHEN -904
+                    MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+                    MOVE 'DB2 RESOURCE NOT AVAILABLE' TO
+                         L-CUSTOMER-REASON
+                 WHEN OTHER
+                    MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
+                    MOVE 'CUSTOMER INSERT FAILED' TO L-CUSTOMER-REASON
+              END-EVALUATE
               DISPLAY '(TCSCUSCR) INSERT OPERATON FAILED.'
                ' SQLCODE=' SQLCODE
            ELSE
               MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
               MOVE CUSTOMER-ID TO L-CUSTOMER-ID
+              MOVE 0 TO L-CUSTOMER-SQLCODE
+              MOVE SPACES TO L-CUSTOMER-REASON
               DISPLAY '(TCSCUSCR) CUSTOMER ADDED TO DATABASE.'
            END-IF.
       ******************************************************************
-           EXIT PROGRAM.
+      * CHECK-DUPLICATE-CUSTOMER looks for an existing row with the
+      * same CUSTNAME/ADDRESS before the insert runs, so two branches
+      * onboarding the same paper application don't each get their own
+      * CUID. A match is flagged as a possible duplicate for manual
+      * review rather than silently blocked, since a genuine second
+      * customer can legitimately share a name and address (e.g. a
+      * household).
+       CHECK-DUPLICATE-CUSTOMER.
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-DUPLICATE-COUNT
+                  FROM CUSTOMER
+                 WHERE CUSTNAME = :CUSTOMER-NAME
+                   AND ADDRESS = :CUSTOMER-ADDRESS
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+              MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+              MOVE 'DUPLICATE CHECK FAILED' TO L-CUSTOMER-REASON
+              DISPLAY '(TCSCUSCR) DUPLICATE CHECK FAILED.'
+               ' SQLCODE=' SQLCODE
+           ELSE
+              IF WS-DUPLICATE-COUNT > 0
+                 MOVE CUSTOMER-POSSDUP TO CUST-RETURN-CODE
+                 MOVE 0 TO L-CUSTOMER-SQLCODE
+                 MOVE 'POSSIBLE DUPLICATE CUSTOMER - SAME NAME/ADDRESS'
+                   TO L-CUSTOMER-REASON
+              ELSE
+                 MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
+              END-IF
+           END-IF.
+      ******************************************************************
+      * UPDATE-CUSTOMER reads the current row for the before-image,
+      * then applies CUSTNAME/ADDRESS/AGE/STATUS from L-CUSTOMER-ID's
+      * matching CUSTOMER-COPY input. The before-image is returned in
+      * LCUST so the caller can write a before/after audit record.
+       UPDATE-CUSTOMER.
+           MOVE L-CUSTOMER-ID TO CUSTOMER-ID.
+           EXEC SQL
+             SELECT CUSTNAME, ADDRESS, AGE, STATUS
+               INTO :CUSTOMER-NAME, :CUSTOMER-ADDRESS, :CUSTOMER-AGE,
+                    :CUSTOMER-STATUS
+               FROM CUSTOMER
+              WHERE CUID = :CUSTOMER-ID
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE CUSTOMER-NAME    TO L-BEFORE-CUSTOMER-NAME
+              MOVE CUSTOMER-ADDRESS TO L-BEFORE-CUSTOMER-ADDRESS
+              MOVE CUSTOMER-AGE    TO L-BEFORE-CUSTOMER-AGE
+              MOVE CUSTOMER-STATUS  TO L-BEFORE-CUSTOMER-STATUS
+              MOVE L-CUSTOMER-NAME    TO CUSTOMER-NAME
+              MOVE L-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS
+              MOVE L-CUSTOMER-AGE     TO CUSTOMER-AGE
+              MOVE L-CUSTOMER-STATUS  TO CUSTOMER-STATUS
+              EXEC SQL
+                UPDATE CUSTOMER
+                   SET CUSTNAME = :CUSTOMER-NAME ,
+                       ADDRESS  = :CUSTOMER-ADDRESS ,
+                       AGE      = :CUSTOMER-AGE ,
+                       STATUS   = :CUSTOMER-STATUS
+                 WHERE CUID = :CUSTOMER-ID
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER UPDATE FAILED' TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSCR) UPDATE OPERATION FAILED.'
+                  ' SQLCODE=' SQLCODE
+              ELSE
+                 MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
+                 MOVE 0 TO L-CUSTOMER-SQLCODE
+                 MOVE SPACES TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSCR) CUSTOMER UPDATED IN DATABASE.'
+              END-IF
+           ELSE
+              IF SQLCODE = 100
+                 MOVE CUSTOMER-NOTFOUND TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER NOT FOUND FOR UPDATE'
+                   TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSCR) UPDATE SELECT FOUND NO ROW.'
+                  ' SQLCODE=' SQLCODE
+              ELSE
+                 MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER UPDATE SELECT FAILED'
+                   TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSCR) UPDATE SELECT FAILED.'
+                  ' SQLCODE=' SQLCODE
+              END-IF
+           END-IF.
+      ******************************************************************
+      * CLOSE-CUSTOMER soft-deletes the customer identified by
+      * L-CUSTOMER-ID: STATUS is set to 'C' (closed) and
+      * CLOSED_TIMESTAMP is stamped with CURRENT TIMESTAMP, so closed
+      * customers can be filtered out of future account-opening checks
+      * without the row ever being physically deleted. The STATUS is
+      * read first so a DB2 UPDATE that matches zero rows (which still
+      * returns SQLCODE 0) is not mistaken for a successful close.
+       CLOSE-CUSTOMER.
+           MOVE L-CUSTOMER-ID TO CUSTOMER-ID.
+           EXEC SQL
+             SELECT STATUS
+               INTO :CUSTOMER-STATUS
+               FROM CUSTOMER
+              WHERE CUID = :CUSTOMER-ID
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
+           ELSE
+              IF SQLCODE = 100
+                 MOVE CUSTOMER-NOTFOUND TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER NOT FOUND FOR CLOSE' TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSCR) CLOSE SELECT FOUND NO ROW.'
+                  ' SQLCODE=' SQLCODE
+              ELSE
+                 MOVE CUSTOMER-DB2FAIL TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER CLOSE SELECT FAILED' TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSCR) CLOSE SELECT FAILED.'
+                  ' SQLCODE=' SQLCODE
+              END-IF
+           END-IF.
+           IF CUST-RETURN-CODE = CUSTOMER-OPERSUCC
+              EXEC SQL
+                UPDATE CUSTOMER
+                   SET STATUS = :CUST-STATUS-CLOSED ,
+                       CLOSED_TIMESTAMP = CURRENT TIMESTAMP
+                 WHERE CUID = :CUSTOMER-ID
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE CUSTOMER-OPERFAIL TO CUST-RETURN-CODE
+                 MOVE SQLCODE TO L-CUSTOMER-SQLCODE
+                 MOVE 'CUSTOMER CLOSE FAILED' TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSCR) CLOSE OPERATION FAILED.'
+                  ' SQLCODE=' SQLCODE
+              ELSE
+                 MOVE CUST-STATUS-CLOSED TO L-CUSTOMER-STATUS
+                 MOVE CUSTOMER-OPERSUCC TO CUST-RETURN-CODE
+                 MOVE 0 TO L-CUSTOMER-SQLCODE
+                 MOVE SPACES TO L-CUSTOMER-REASON
+                 DISPLAY '(TCSCUSCR) CUSTOMER CLOSED.'
+              END-IF
+           END-IF.
