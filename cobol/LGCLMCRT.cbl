@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: LGCLMCRT
+      ******************************************************************
+      * CLAIM-CREATE. Accepts a claim against an existing POLICYNUMBER,
+      * refuses it if the policy is expired (EXPIRYDATE on POLICY), and
+      * inserts the CLAIM row. CLAIMNUMBER is assigned from a DB2
+      * sequence (CLAIM_SEQ) the same way TCSCUSC1's CREATE-CUSTOMER
+      * assigns CUSTOMER-ID from CUSTOMER_SEQ.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGCLMCRT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-POLICY-COUNT              PIC S9(9) USAGE COMP VALUE 0.
+       01 WS-EXPIRED-COUNT             PIC S9(9) USAGE COMP VALUE 0.
+      ******************************************************************
+      * PATH : .../Cobol Include/LGPOLICY.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DB2-POLICY / DB2-CLAIM.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE LGPOLICY
+           END-EXEC.
+
+       LINKAGE SECTION.
+           COPY LGCLMREQ.
+      * PATH : .../Cobol Include/LGCLMREQ
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  LG-CLAIM-REQUEST-AREA.
+
+       PROCEDURE DIVISION USING LG-CLAIM-REQUEST-AREA.
+       MAIN-PARA.
+           MOVE LG-CLM-POLICYNUMBER TO DB2-POLICYNUMBER.
+           SET LG-CLM-SUCCESS TO TRUE.
+           MOVE SPACES TO LG-CLM-REASON.
+           PERFORM CHECK-POLICY-EXPIRY.
+           IF LG-CLM-SUCCESS
+              PERFORM INSERT-CLAIM
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      * CHECK-POLICY-EXPIRY refuses the claim when POLICYNUMBER doesn't
+      * exist, or when its EXPIRYDATE has already passed, before any
+      * CLAIM row is ever inserted.
+       CHECK-POLICY-EXPIRY.
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-POLICY-COUNT
+                  FROM POLICY
+                 WHERE POLICYNUMBER = :DB2-POLICYNUMBER
+           END-EXEC.
+           IF WS-POLICY-COUNT = 0
+              SET LG-CLM-POLICY-NOTFOUND TO TRUE
+              MOVE 'POLICY NOT FOUND' TO LG-CLM-REASON
+           ELSE
+              EXEC SQL
+                   SELECT COUNT(*)
+                     INTO :WS-EXPIRED-COUNT
+                     FROM POLICY
+                    WHERE POLICYNUMBER = :DB2-POLICYNUMBER
+                      AND EXPIRYDATE < CURRENT DATE
+              END-EXEC
+              IF WS-EXPIRED-COUNT NOT = 0
+                 SET LG-CLM-POLICY-EXPIRED TO TRUE
+                 MOVE 'POLICY IS EXPIRED' TO LG-CLM-REASON
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * INSERT-CLAIM assigns CLAIMNUMBER from CLAIM_SEQ and inserts the
+      * claim row. Assumes a DB2 sequence object CLAIM_SEQ is defined
+      * alongside the CLAIM table DDL, same as CUSTOMER_SEQ for
+      * CUSTOMER (req 000) - neither table's DDL ships in this repo.
+       INSERT-CLAIM.
+           EXEC SQL
+                SELECT NEXT VALUE FOR CLAIM_SEQ
+                  INTO :DB2-C-Num
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              SET LG-CLM-DB2FAIL TO TRUE
+              MOVE 'CLAIM SEQUENCE FETCH FAILED' TO LG-CLM-REASON
+              DISPLAY '(LGCLMCRT) SEQUENCE FETCH FAILED. SQLCODE='
+                SQLCODE
+           ELSE
+              MOVE LG-CLM-CLAIMDATE     TO DB2-C-Date
+              MOVE LG-CLM-PAID          TO DB2-C-Paid
+              MOVE LG-CLM-VALUE         TO DB2-C-Value
+              MOVE LG-CLM-CAUSE         TO DB2-C-Cause
+              MOVE LG-CLM-OBSERVATIONS  TO DB2-C-Observations
+              EXEC SQL
+                   INSERT INTO CLAIM
+                          ( CLAIMNUMBER ,
+                            POLICYNUMBER ,
+                            CLAIMDATE ,
+                            PAID ,
+                            VALUE ,
+                            CAUSE ,
+                            OBSERVATIONS )
+                   VALUES
+                          ( :DB2-C-Num ,
+                            :DB2-POLICYNUMBER ,
+                            :DB2-C-Date ,
+                            :DB2-C-Paid ,
+                            :DB2-C-Value ,
+                            :DB2-C-Cause ,
+                            :DB2-C-Observations )
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 SET LG-CLM-DB2FAIL TO TRUE
+                 MOVE 'CLAIM INSERT FAILED' TO LG-CLM-REASON
+                 DISPLAY '(LGCLMCRT) INSERT FAILED. SQLCODE=' SQLCODE
+              ELSE
+                 MOVE DB2-C-Num TO LG-CLM-CLAIMNUMBER
+                 DISPLAY '(LGCLMCRT) CLAIM ADDED TO DATABASE.'
+              END-IF
+           END-IF.
