@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Created: Fri, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: CBSBSRL
+      ******************************************************************
+      * CBSBSRL is the reactivation-side counterpart to CBSBSDL: a thin
+      * caller so CBSBSRA (previously built with no caller at all) has
+      * a JCL-invokable entry point, the same way CBSBSDL gives
+      * CBSBSDG one.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSBSRL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * No rule table of its own to hand down - CBSBS-RULE-COUNT
+      * stays zero, so CBSBSRA loads STATUS-RULES-FILE itself, the
+      * same as before this was a CALLed single-account entry point.
+           COPY CBSBSRUL.
+
+       LINKAGE SECTION.
+           COPY CBSBSLNK.
+
+       PROCEDURE DIVISION USING CBSBS-ACCOUNT-AREA.
+           CALL 'CBSBSRA' USING CBSBS-ACCOUNT-AREA
+                                 CBSBS-RULE-XFER-AREA.
+           EXIT PROGRAM.
