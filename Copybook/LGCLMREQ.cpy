@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPYBOOK : LGCLMREQ
+      * LINKAGE work area for LGCLMCRT (CLAIM-CREATE). Caller supplies
+      * the claim details against an existing POLICYNUMBER; the
+      * program returns the assigned CLAIMNUMBER and a return code.
+      ******************************************************************
+       01  LG-CLAIM-REQUEST-AREA.
+           05 LG-CLM-POLICYNUMBER      PIC 9(10).
+           05 LG-CLM-CLAIMNUMBER       PIC 9(10).
+           05 LG-CLM-CLAIMDATE         PIC X(10).
+           05 LG-CLM-PAID              PIC 9(8).
+           05 LG-CLM-VALUE             PIC 9(8).
+           05 LG-CLM-CAUSE             PIC X(255).
+           05 LG-CLM-OBSERVATIONS      PIC X(255).
+           05 LG-CLM-RETURN-CODE       PIC 99.
+              88 LG-CLM-SUCCESS           VALUE 0.
+              88 LG-CLM-POLICY-NOTFOUND   VALUE 4.
+              88 LG-CLM-POLICY-EXPIRED    VALUE 8.
+              88 LG-CLM-DB2FAIL           VALUE 12.
+           05 LG-CLM-REASON            PIC X(50).
