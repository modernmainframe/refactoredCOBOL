@@ -0,0 +1,169 @@
+      ******************************************************************
+      * Created: Fri, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: CBSMRPT
+      ******************************************************************
+      * Nightly account-master reconciliation report. Reads
+      * CBS_ACCT_MSTR_DTL end to end (grouped by branch/product/status
+      * in DB2 rather than a COBOL-side summary table) and writes one
+      * sequential report file: a detail line per
+      * branch/product-code/status combination with its account count,
+      * a dormancy count of accounts with no activity in
+      * WS-DORMANT-DAYS days, and a grand total line.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSMRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS RPTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-FILE
+            RECORD CONTAINS 132
+            RECORDING MODE IS F.
+       01 REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 RPTFILE-STATUS               PIC X(02) VALUE SPACES.
+          88 RPTFILE-STATUS-OK         VALUE '00'.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-CURSOR          VALUE 'Y'.
+       01 WS-DORMANT-DAYS              PIC 9(3) VALUE 90.
+       01 WS-DORMANT-COUNT             PIC S9(9) USAGE COMP VALUE 0.
+       01 WS-GRAND-TOTAL               PIC S9(9) USAGE COMP VALUE 0.
+       01 WS-RPT-BRANCH                PIC X(20).
+       01 WS-RPT-PRODUCT               PIC X(5).
+       01 WS-RPT-STATUS                PIC X(10).
+       01 WS-RPT-COUNT                 PIC S9(9) USAGE COMP.
+       01 WS-RPT-COUNT-DISPLAY         PIC ZZZ,ZZZ,ZZ9.
+       01 WS-DORMANT-DISPLAY           PIC ZZZ,ZZZ,ZZ9.
+       01 WS-GRAND-TOTAL-DISPLAY       PIC ZZZ,ZZZ,ZZ9.
+      ******************************************************************
+      * PATH : .../Cobol Include/CBSMST.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DCLCBS-ACCT-MSTR-DTL.
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSMST
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE ACCTSUMCSR CURSOR FOR
+                SELECT BASE_BRANCH, PRODUCT_CODE, ACCOUNT_STATUS,
+                       COUNT(*)
+                  FROM CBS_ACCT_MSTR_DTL
+                 GROUP BY BASE_BRANCH, PRODUCT_CODE, ACCOUNT_STATUS
+                 ORDER BY BASE_BRANCH, PRODUCT_CODE, ACCOUNT_STATUS
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING REPORT FILE.'
+              STOP RUN
+           END-IF.
+           PERFORM WRITE-REPORT-HEADER.
+
+           EXEC SQL
+                OPEN ACCTSUMCSR
+           END-EXEC.
+           PERFORM FETCH-NEXT-SUMMARY-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              PERFORM WRITE-SUMMARY-LINE
+              PERFORM FETCH-NEXT-SUMMARY-ROW
+           END-PERFORM.
+           EXEC SQL
+                CLOSE ACCTSUMCSR
+           END-EXEC.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-DORMANT-COUNT
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE LAST_ACTIVITY_DATE <
+                       CURRENT DATE - :WS-DORMANT-DAYS DAYS
+           END-EXEC.
+           PERFORM WRITE-REPORT-TRAILER.
+
+           CLOSE REPORT-FILE.
+           STOP RUN.
+      ******************************************************************
+       FETCH-NEXT-SUMMARY-ROW.
+           EXEC SQL
+                FETCH ACCTSUMCSR
+                 INTO :WS-RPT-BRANCH, :WS-RPT-PRODUCT, :WS-RPT-STATUS,
+                      :WS-RPT-COUNT
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 ADD WS-RPT-COUNT TO WS-GRAND-TOTAL
+              WHEN OTHER
+                 DISPLAY '(CBSMRPT) FETCH FAILED. SQLCODE=' SQLCODE
+                 SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+      ******************************************************************
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DAILY ACCOUNT-MASTER RECONCILIATION REPORT'
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'BRANCH              PRODUCT STATUS      COUNT'
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+      ******************************************************************
+       WRITE-SUMMARY-LINE.
+           MOVE WS-RPT-COUNT TO WS-RPT-COUNT-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING WS-RPT-BRANCH ' ' WS-RPT-PRODUCT ' ' WS-RPT-STATUS
+                   ' ' WS-RPT-COUNT-DISPLAY
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING REPORT FILE.'
+           END-IF.
+      ******************************************************************
+       WRITE-REPORT-TRAILER.
+           MOVE WS-DORMANT-COUNT TO WS-DORMANT-DISPLAY.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL ACCOUNTS: ' WS-GRAND-TOTAL-DISPLAY
+                   '  DORMANT (NO ACTIVITY ' WS-DORMANT-DAYS
+                   ' DAYS): ' WS-DORMANT-DISPLAY
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING REPORT FILE.'
+           END-IF.
