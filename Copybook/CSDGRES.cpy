@@ -0,0 +1,9 @@
+      ******************************************************************
+      * COPYBOOK : CSDGRES
+      * Working-storage result area for the CBSBSDG/CBSBSDL account
+      * deregistration programs.
+      ******************************************************************
+       03 CSRGRES.
+           05 CUSTOMER-NAME PIC X(50).
+           05 CUSTOMER-ID PIC S9(9).
+           05 MESSAGES PIC X(100).
