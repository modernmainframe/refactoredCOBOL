@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK : CBSACRES
+      * LINKAGE work area for CBSACINQ (CUSTOMER-ACCOUNT-INQUIRY).
+      * Caller supplies a CUSTOMER-ID; the program cursors every
+      * matching CBS_ACCT_MSTR_DTL row to the summary output file and
+      * returns how many accounts were found.
+      ******************************************************************
+       01  CBSAC-ACCOUNT-INQUIRY-AREA.
+           05 CBSAC-CUSTOMER-ID        PIC S9(9) USAGE COMP.
+           05 CBSAC-ACCOUNT-COUNT      PIC S9(9) USAGE COMP.
+           05 CBSAC-RETURN-CODE        PIC 99.
+              88 CBSAC-SUCCESS             VALUE 0.
+              88 CBSAC-NOACCOUNTS          VALUE 4.
+              88 CBSAC-DB2FAIL             VALUE 16.
