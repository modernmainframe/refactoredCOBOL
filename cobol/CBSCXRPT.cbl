@@ -0,0 +1,172 @@
+      ******************************************************************
+      * Created: Sat, 8 Aug 2026 00:00:00 GMT
+      * Workbook name: CBSCXRPT
+      ******************************************************************
+      * Daily compliance-exception report. CBS_ACCT_MSTR_DTL carries a
+      * COMPLIANCE_STATUS column but nothing in this codebase ever
+      * reads it in bulk - a compliance hold only ever gets noticed if
+      * someone happens to query the single account. This scans
+      * CBS_ACCT_MSTR_DTL for any row whose COMPLIANCE_STATUS is not
+      * WK-COMPLIANCE-CLEAR and writes it (account number, branch,
+      * customer ID, compliance status, last activity date) to a
+      * report file, following CBSMRPT's cursor-to-sequential-report-
+      * file pattern.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSCXRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO CXRPTFIL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS RPTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-FILE
+            RECORD CONTAINS 132
+            RECORDING MODE IS F.
+       01 REPORT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 RPTFILE-STATUS               PIC X(02) VALUE SPACES.
+          88 RPTFILE-STATUS-OK         VALUE '00'.
+       01 WS-EOF-SWITCH                PIC X VALUE 'N'.
+          88 WS-END-OF-CURSOR          VALUE 'Y'.
+       01 WK-COMPLIANCE-CLEAR          PIC X(5) VALUE 'CLEAR'.
+       01 WS-EXCEPTION-COUNT           PIC S9(9) USAGE COMP VALUE 0.
+       01 WS-EXCEPTION-COUNT-DISPLAY   PIC ZZZ,ZZZ,ZZ9.
+       01 WS-RPT-ACCOUNT-DISPLAY       PIC Z(17)9.
+       01 WS-RPT-CUSTID-DISPLAY        PIC Z(8)9.
+      ******************************************************************
+      * PATH : .../Cobol Include/CBSMST.cpy
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      *01  DCLCBS-ACCT-MSTR-DTL.
+      *    10 H1-ACCOUNT-NUMBER     PIC S9(18) USAGE COMP.
+      *    10 H1-BASE-BRANCH        PIC X(20).
+      *    10 H1-CUSTOMER-ID        PIC S9(9) USAGE COMP.
+      *    10 H1-COMPLIANCE-STATUS  PIC X(5).
+      *    10 H1-LAST-ACTIVITY-DATE PIC X(10).
+      ******************************************************************
+      * COPY SQLCA.
+      * PATH : .../Cobol Include/SQLCA
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * 01 SQLCA.
+      *     05 SQLCODE     PIC S9(9) COMP-5.
+      ******************************************************************
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE CBSMST
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE COMPLEXCSR CURSOR FOR
+                SELECT ACCOUNT_NUMBER, BASE_BRANCH, CUSTOMER_ID,
+                       COMPLIANCE_STATUS, LAST_ACTIVITY_DATE
+                  FROM CBS_ACCT_MSTR_DTL
+                 WHERE COMPLIANCE_STATUS <> :WK-COMPLIANCE-CLEAR
+                 ORDER BY BASE_BRANCH, ACCOUNT_NUMBER
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR OPENING REPORT FILE.'
+              STOP RUN
+           END-IF.
+           PERFORM WRITE-REPORT-HEADER.
+
+           EXEC SQL
+                OPEN COMPLEXCSR
+           END-EXEC.
+           PERFORM FETCH-NEXT-EXCEPTION-ROW.
+           PERFORM UNTIL WS-END-OF-CURSOR
+              PERFORM WRITE-EXCEPTION-LINE
+              PERFORM FETCH-NEXT-EXCEPTION-ROW
+           END-PERFORM.
+           EXEC SQL
+                CLOSE COMPLEXCSR
+           END-EXEC.
+
+           PERFORM WRITE-REPORT-TRAILER.
+
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+      ******************************************************************
+       FETCH-NEXT-EXCEPTION-ROW.
+           EXEC SQL
+                FETCH COMPLEXCSR
+                 INTO :H1-ACCOUNT-NUMBER, :H1-BASE-BRANCH,
+                      :H1-CUSTOMER-ID, :H1-COMPLIANCE-STATUS,
+                      :H1-LAST-ACTIVITY-DATE
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 100
+                 SET WS-END-OF-CURSOR TO TRUE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '(CBSCXRPT) FETCH FAILED. SQLCODE=' SQLCODE
+                 SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DAILY COMPLIANCE-EXCEPTION REPORT'
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'ACCOUNT-NUMBER      BRANCH               '
+                   'CUSTOMER-ID COMPLIANCE LAST-ACTIVITY'
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+
+      ******************************************************************
+       WRITE-EXCEPTION-LINE.
+           MOVE H1-ACCOUNT-NUMBER TO WS-RPT-ACCOUNT-DISPLAY.
+           MOVE H1-CUSTOMER-ID TO WS-RPT-CUSTID-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING WS-RPT-ACCOUNT-DISPLAY ' ' H1-BASE-BRANCH ' '
+                   WS-RPT-CUSTID-DISPLAY ' ' H1-COMPLIANCE-STATUS ' '
+                   H1-LAST-ACTIVITY-DATE
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING REPORT FILE.'
+           ELSE
+              ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+
+      ******************************************************************
+       WRITE-REPORT-TRAILER.
+           MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL COMPLIANCE EXCEPTIONS: '
+                   WS-EXCEPTION-COUNT-DISPLAY
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE
+           IF NOT RPTFILE-STATUS-OK
+              DISPLAY 'ERROR WRITING REPORT FILE.'
+           END-IF.
